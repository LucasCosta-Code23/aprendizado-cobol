@@ -0,0 +1,183 @@
+000100        IDENTIFICATION DIVISION.
+000200        PROGRAM-ID.
+000300            EAD95816.
+000400        AUTHOR.
+000500            LUCAS.
+000600       **************************************************
+000700       *            MANUTENCAO DE CLIENTES              *
+000800       **************************************************
+000900       *
+001000        ENVIRONMENT DIVISION.
+001100        CONFIGURATION SECTION.
+001200        SPECIAL-NAMES.
+001300            DECIMAL-POINT IS COMMA.
+001310        INPUT-OUTPUT SECTION.
+001320        FILE-CONTROL.
+001330            SELECT ARQ-CLIENTES ASSIGN TO CLIENTES
+001340                ORGANIZATION IS INDEXED
+001350                ACCESS MODE IS DYNAMIC
+001360                RECORD KEY IS FD-CHAVE-CLIENTES
+001370                FILE STATUS IS WK-FS-CLIENTES.
+001380            SELECT ARQ-MANCLI   ASSIGN TO MANCLI
+001390                FILE STATUS IS WK-FS-MANCLI.
+001400       *
+001500        DATA DIVISION.
+001510        FILE SECTION.
+001520        FD   ARQ-CLIENTES
+001530             RECORDING MODE IS F.
+001540        01  REG-CLIENTES.
+001550            05 FD-CHAVE-CLIENTES.
+001560                10 FD-AGENCIA-CLIENTES     PIC X(4).
+001570                10 FD-CONTA-CLIENTES       PIC 9(5).
+001580            05 FD-NOME-CLIENTES        PIC A(20).
+001590            05 FD-SALDO-CLIENTES       PIC 9(6)V99.
+001595            05 FD-LIMITE-CLIENTES      PIC 9(6)V99.
+001596            05 FD-MOEDA-CLIENTES       PIC X(3)      VALUE 'BRL'.
+001600        FD   ARQ-MANCLI
+001610             RECORDING MODE IS F.
+001620        01  REG-MANCLI.
+001630            05 FD-TIPO-MANCLI          PIC X.
+001640                88 MANCLI-INCLUIR      VALUE 'I'.
+001650                88 MANCLI-ALTERAR      VALUE 'A'.
+001660                88 MANCLI-EXCLUIR      VALUE 'E'.
+001670            05 FD-CHAVE-MANCLI.
+001680                10 FD-AGENCIA-MANCLI       PIC X(4).
+001690                10 FD-CONTA-MANCLI         PIC 9(5).
+001700            05 FD-NOME-MANCLI          PIC A(20).
+001710            05 FD-SALDO-MANCLI         PIC 9(6)V99.
+001715            05 FD-LIMITE-MANCLI        PIC 9(6)V99.
+001716            05 FD-MOEDA-MANCLI         PIC X(3)      VALUE 'BRL'.
+001800        WORKING-STORAGE SECTION.
+001900        77  WK-FS-CLIENTES PIC XX           VALUE SPACES.
+001910        77  WK-FS-MANCLI   PIC XX           VALUE SPACES.
+001920        77  WK-SALDO-EDIT  PIC ZZZ.ZZ9,99   VALUE ZEROS.
+001930        77  WK-QTD-INCLUI  PIC 9(5)         VALUE ZEROS.
+001940        77  WK-QTD-ALTERA  PIC 9(5)         VALUE ZEROS.
+001950        77  WK-QTD-EXCLUI  PIC 9(5)         VALUE ZEROS.
+001960        77  WK-QTD-REJEIT  PIC 9(5)         VALUE ZEROS.
+002000       *
+002100        PROCEDURE DIVISION.
+002200        000-PRINCIPAL SECTION.
+002300        001-PRINCIPAL.
+002400            PERFORM 101-INICIAR.
+002500            PERFORM 201-PROCESSAR UNTIL WK-FS-MANCLI = '10'.
+002600            PERFORM 901-FINALIZAR.
+002700            STOP RUN.
+002800       ***********************************************************
+002900        100-INICIAR SECTION.
+003000        101-INICIAR.
+003010            PERFORM 102-ABRIR-CLIENTES.
+003020            PERFORM 103-ABRIR-MANCLI.
+003030        102-ABRIR-CLIENTES.
+003040            OPEN I-O ARQ-CLIENTES.
+003050            EVALUATE WK-FS-CLIENTES
+003060                WHEN '00'
+003070                    CONTINUE
+003080                WHEN '35'
+003090                    DISPLAY 'ARQUIVO CLIENTES NAO ENCONTRADO'
+003100                    MOVE 12 TO RETURN-CODE
+003110                    STOP RUN
+003120                WHEN OTHER
+003130                    DISPLAY 'ERRO ' WK-FS-CLIENTES
+003140                            ' NO COMANDO OPEN CLIENTES'
+003150                    MOVE 12 TO RETURN-CODE
+003160                    STOP RUN
+003170            END-EVALUATE.
+003180        103-ABRIR-MANCLI.
+003190            OPEN INPUT ARQ-MANCLI.
+003200            EVALUATE WK-FS-MANCLI
+003210                WHEN '00'
+003220                    PERFORM 301-LER-MANCLI
+003230                WHEN '35'
+003240                    DISPLAY 'ARQUIVO MANCLI NAO ENCONTRADO'
+003250                    MOVE 12 TO RETURN-CODE
+003260                    STOP RUN
+003270                WHEN OTHER
+003280                    DISPLAY 'ERRO ' WK-FS-MANCLI
+003290                            ' NO COMANDO OPEN MANCLI'
+003300                    MOVE 12 TO RETURN-CODE
+003310                    STOP RUN
+003320            END-EVALUATE.
+003330       ***********************************************
+004000        200-PROCESSAR SECTION.
+004100        201-PROCESSAR.
+004200            EVALUATE TRUE
+004300                WHEN MANCLI-INCLUIR
+004400                    PERFORM 202-INCLUIR-CLIENTE
+004500                WHEN MANCLI-ALTERAR
+004600                    PERFORM 203-ALTERAR-CLIENTE
+004700                WHEN MANCLI-EXCLUIR
+004800                    PERFORM 204-EXCLUIR-CLIENTE
+004900                WHEN OTHER
+005000                    DISPLAY 'TIPO DE MOVIMENTO INVALIDO PARA A CONTA '
+005100                            FD-CHAVE-MANCLI
+005200                    ADD 1 TO WK-QTD-REJEIT
+005300            END-EVALUATE.
+005400            PERFORM 301-LER-MANCLI.
+005500        202-INCLUIR-CLIENTE.
+005600            MOVE FD-CHAVE-MANCLI  TO FD-CHAVE-CLIENTES.
+005700            READ ARQ-CLIENTES
+005800                INVALID KEY
+005900                    MOVE FD-NOME-MANCLI  TO FD-NOME-CLIENTES
+006000                    MOVE FD-SALDO-MANCLI TO FD-SALDO-CLIENTES
+006050                    MOVE FD-LIMITE-MANCLI TO FD-LIMITE-CLIENTES
+006060                    MOVE FD-MOEDA-MANCLI  TO FD-MOEDA-CLIENTES
+006100                    WRITE REG-CLIENTES
+006200                    ADD 1 TO WK-QTD-INCLUI
+006300                    DISPLAY 'CLIENTE INCLUIDO : ' FD-CHAVE-MANCLI
+006400                NOT INVALID KEY
+006500                    DISPLAY 'CLIENTE JA EXISTE, INCLUSAO REJEITADA : '
+006600                            FD-CHAVE-MANCLI
+006700                    ADD 1 TO WK-QTD-REJEIT
+006800            END-READ.
+006900        203-ALTERAR-CLIENTE.
+007000            MOVE FD-CHAVE-MANCLI  TO FD-CHAVE-CLIENTES.
+007100            READ ARQ-CLIENTES
+007200                INVALID KEY
+007300                    DISPLAY 'CLIENTE NAO ENCONTRADO, ALTERACAO REJEITADA : '
+007400                            FD-CHAVE-MANCLI
+007500                    ADD 1 TO WK-QTD-REJEIT
+007600                NOT INVALID KEY
+007700                    MOVE FD-NOME-MANCLI  TO FD-NOME-CLIENTES
+007800                    MOVE FD-SALDO-MANCLI TO FD-SALDO-CLIENTES
+007850                    MOVE FD-LIMITE-MANCLI TO FD-LIMITE-CLIENTES
+007860                    MOVE FD-MOEDA-MANCLI  TO FD-MOEDA-CLIENTES
+007900                    REWRITE REG-CLIENTES
+008000                    ADD 1 TO WK-QTD-ALTERA
+008100                    DISPLAY 'CLIENTE ALTERADO : ' FD-CHAVE-MANCLI
+008200            END-READ.
+008300        204-EXCLUIR-CLIENTE.
+008400            MOVE FD-CHAVE-MANCLI  TO FD-CHAVE-CLIENTES.
+008500            DELETE ARQ-CLIENTES
+008600                INVALID KEY
+008700                    DISPLAY 'CLIENTE NAO ENCONTRADO, EXCLUSAO REJEITADA : '
+008800                            FD-CHAVE-MANCLI
+008900                    ADD 1 TO WK-QTD-REJEIT
+009000                NOT INVALID KEY
+009100                    ADD 1 TO WK-QTD-EXCLUI
+009200                    DISPLAY 'CLIENTE EXCLUIDO : ' FD-CHAVE-MANCLI
+009300            END-DELETE.
+009400       ***********************************************
+010000        300-LER-MANCLI SECTION.
+010100        301-LER-MANCLI.
+010200            READ ARQ-MANCLI.
+010300            EVALUATE WK-FS-MANCLI
+010400                WHEN '00'
+010500                    CONTINUE
+010600                WHEN '10'
+010700                    CONTINUE
+010800                WHEN OTHER
+010900                    DISPLAY 'ERRO ' WK-FS-MANCLI
+011000                            ' NO COMANDO READ MANCLI'
+011100                    MOVE 12 TO RETURN-CODE
+011200                    STOP RUN
+011300            END-EVALUATE.
+011400       ***********************************************
+012000        900-FINALIZAR SECTION.
+012100        901-FINALIZAR.
+012200            DISPLAY 'CLIENTES INCLUIDOS  : ' WK-QTD-INCLUI.
+012300            DISPLAY 'CLIENTES ALTERADOS  : ' WK-QTD-ALTERA.
+012400            DISPLAY 'CLIENTES EXCLUIDOS  : ' WK-QTD-EXCLUI.
+012500            DISPLAY 'MOVIMENTOS REJEITADOS: ' WK-QTD-REJEIT.
+012600            CLOSE ARQ-CLIENTES.
+012700            CLOSE ARQ-MANCLI.

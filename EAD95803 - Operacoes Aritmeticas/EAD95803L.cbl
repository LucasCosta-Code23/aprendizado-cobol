@@ -0,0 +1,154 @@
+000100        IDENTIFICATION DIVISION.
+000200        PROGRAM-ID.
+000300            EAD95803L.
+000400        AUTHOR.
+000500            LUCAS.
+000600       **************************************************
+000700       *     OPERACOES ARITMETICAS EM LOTE (BATCH)      *
+000800       **************************************************
+000900       *
+001000        ENVIRONMENT DIVISION.
+001010        CONFIGURATION SECTION.
+001020        SPECIAL-NAMES.
+001030            DECIMAL-POINT IS COMMA.
+001040        INPUT-OUTPUT SECTION.
+001050        FILE-CONTROL.
+001060            SELECT ARQ-OPERLOTE ASSIGN TO OPERLOTE
+001070                FILE STATUS IS WK-FS-OPERLOTE.
+001080            SELECT ARQ-OPERREL  ASSIGN TO OPERREL
+001090                FILE STATUS IS WK-FS-OPERREL.
+001100       *
+001200        DATA DIVISION.
+001210        FILE SECTION.
+001220        FD   ARQ-OPERLOTE
+001230             RECORDING MODE IS F.
+001240        01  REG-OPERLOTE.
+001250            05 FD-N1-LOTE          PIC 9(2)V9.
+001260            05 FD-N2-LOTE          PIC 9(2)V9.
+001270        FD   ARQ-OPERREL
+001280             RECORDING MODE IS F.
+001290        01  REG-OPERREL            PIC X(80).
+001300        WORKING-STORAGE SECTION.
+001310        77  WK-FS-OPERLOTE PIC XX           VALUE SPACES.
+001315        77  WK-FS-OPERREL  PIC XX           VALUE SPACES.
+001320        77  WK-PAR         PIC 9(5)         VALUE ZEROS.
+001330        77  N1             PIC 9(2)V9       VALUE ZEROS.
+001340        77  N2             PIC 9(2)V9       VALUE ZEROS.
+001350        77  N3             PIC S9(3)V9      VALUE ZEROS.
+001360        77  N1-EDIT        PIC Z9,9         VALUE ZEROS.
+001370        77  N2-EDIT        PIC Z9,9         VALUE ZEROS.
+001380        77  N3-EDIT        PIC -ZZ9,9       VALUE ZEROS.
+001385        77  WK-FORMATO-US  PIC X            VALUE 'N'.
+001386            88 FORMATO-US-ATIVO                VALUE 'S'.
+001390        01  WK-LINHA.
+001400            05 WK-PAR-LINHA        PIC ZZZZ9  VALUE ZEROS.
+001410            05 FILLER              PIC X(2)   VALUE SPACES.
+001420            05 WK-OPER-LINHA       PIC X(15)  VALUE SPACES.
+001430            05 FILLER              PIC X(2)   VALUE SPACES.
+001440            05 WK-RESULT-LINHA     PIC -ZZ9,9 VALUE ZEROS.
+001450       *
+001500        PROCEDURE DIVISION.
+001600        000-PRINCIPAL SECTION.
+001700        001-PRINCIPAL.
+001800            PERFORM 101-INICIAR.
+001900            PERFORM 201-PROCESSAR UNTIL WK-FS-OPERLOTE = '10'.
+002000            PERFORM 901-FINALIZAR.
+002100            STOP RUN.
+002200       ***********************************************************
+002300        100-INICIAR SECTION.
+002400        101-INICIAR.
+002500            ACCEPT WK-FORMATO-US FROM SYSIN.
+002550            OPEN INPUT  ARQ-OPERLOTE.
+002600            EVALUATE WK-FS-OPERLOTE
+002700                WHEN '00'
+002800                    PERFORM 301-LER-OPERLOTE
+002900                WHEN '35'
+003000                    DISPLAY 'ARQUIVO OPERLOTE NAO ENCONTRADO'
+003100                    MOVE 12 TO RETURN-CODE
+003200                    STOP RUN
+003300                WHEN OTHER
+003400                    DISPLAY 'ERRO ' WK-FS-OPERLOTE
+003500                            ' NO COMANDO OPEN OPERLOTE'
+003600                    MOVE 12 TO RETURN-CODE
+003700                    STOP RUN
+003800            END-EVALUATE.
+003900            OPEN OUTPUT ARQ-OPERREL.
+003910            IF WK-FS-OPERREL NOT = '00'
+003920                DISPLAY 'ERRO ' WK-FS-OPERREL
+003930                        ' NO COMANDO OPEN OPERREL'
+003940                MOVE 12 TO RETURN-CODE
+003950                STOP RUN
+003960            END-IF.
+004000       ***********************************************
+004100        200-PROCESSAR SECTION.
+004200        201-PROCESSAR.
+004300            ADD 1 TO WK-PAR.
+004400            MOVE FD-N1-LOTE TO N1.
+004500            MOVE FD-N2-LOTE TO N2.
+004600            MOVE N1         TO N1-EDIT.
+004700            MOVE N2         TO N2-EDIT.
+004800            PERFORM 202-GRAVAR-CABECALHO.
+004900            ADD N1 N2 GIVING N3.
+005000            PERFORM 203-GRAVAR-RESULTADO.
+005100            SUBTRACT N2 FROM N1 GIVING N3.
+005200            MOVE 'SUBTRACAO'    TO WK-OPER-LINHA.
+005300            PERFORM 203-GRAVAR-RESULTADO.
+005400            MULTIPLY N1 BY N2 GIVING N3 ROUNDED.
+005500            MOVE 'MULTIPLICACAO' TO WK-OPER-LINHA.
+005600            PERFORM 203-GRAVAR-RESULTADO.
+005700            IF N2 = 0
+005800                MOVE 'DIVISOR NAO PODE SER ZERO' TO WK-OPER-LINHA
+005900                MOVE ZEROS TO N3
+006000            ELSE
+006100                DIVIDE N1 BY N2 GIVING N3
+006200            END-IF.
+006300            MOVE 'DIVISAO'      TO WK-OPER-LINHA.
+006400            PERFORM 203-GRAVAR-RESULTADO.
+006500            COMPUTE N3 = (N1 + N2) / 2.
+006600            MOVE 'MEDIA'        TO WK-OPER-LINHA.
+006700            PERFORM 203-GRAVAR-RESULTADO.
+006800            PERFORM 301-LER-OPERLOTE.
+006900        202-GRAVAR-CABECALHO.
+007000            MOVE WK-PAR         TO WK-PAR-LINHA.
+007100            MOVE 'SOMA'         TO WK-OPER-LINHA.
+007200        203-GRAVAR-RESULTADO.
+007300            MOVE N3             TO WK-RESULT-LINHA.
+007310            IF FORMATO-US-ATIVO
+007320                INSPECT WK-RESULT-LINHA REPLACING ALL '.' BY ';'
+007330                INSPECT WK-RESULT-LINHA REPLACING ALL ',' BY '.'
+007340                INSPECT WK-RESULT-LINHA REPLACING ALL ';' BY ','
+007350            END-IF.
+007400            WRITE REG-OPERREL FROM WK-LINHA.
+007410            IF WK-FS-OPERREL NOT = '00'
+007420                DISPLAY 'ERRO ' WK-FS-OPERREL
+007430                        ' NO COMANDO WRITE OPERREL'
+007440                MOVE 12 TO RETURN-CODE
+007450                STOP RUN
+007460            END-IF.
+007500       ***********************************************
+007600        300-LER-OPERLOTE SECTION.
+007700        301-LER-OPERLOTE.
+007800            READ ARQ-OPERLOTE.
+007900            EVALUATE WK-FS-OPERLOTE
+008000                WHEN '00'
+008100                    CONTINUE
+008200                WHEN '10'
+008300                    CONTINUE
+008400                WHEN OTHER
+008500                    DISPLAY 'ERRO ' WK-FS-OPERLOTE
+008600                            ' NO COMANDO READ OPERLOTE'
+008700                    MOVE 12 TO RETURN-CODE
+008800                    STOP RUN
+008900            END-EVALUATE.
+009000       ***********************************************
+009100        900-FINALIZAR SECTION.
+009200        901-FINALIZAR.
+009300            CLOSE ARQ-OPERLOTE.
+009400            CLOSE ARQ-OPERREL.
+009410            IF WK-FS-OPERREL NOT = '00'
+009420                DISPLAY 'ERRO ' WK-FS-OPERREL
+009430                        ' NO COMANDO CLOSE OPERREL'
+009440                MOVE 12 TO RETURN-CODE
+009450                STOP RUN
+009460            END-IF.
+009500            DISPLAY 'PARES PROCESSADOS: ' WK-PAR.

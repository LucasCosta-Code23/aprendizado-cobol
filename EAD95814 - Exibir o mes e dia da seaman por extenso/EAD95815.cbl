@@ -1,71 +1,231 @@
- 000100        IDENTIFICATION DIVISION.                                         
- 000200        PROGRAM-ID.                                                      
- 000300            EAD95815                                                     
- 000400        AUTHOR.                                                          
- 000500            LUCAS.                                                       
- 000600       *                                                                 
- 000700       ************************************************************      
- 000800       *       MONTAR O MES E DIA DA SEMANA POR EXTENSO           *      
- 000900       ************************************************************      
- 001000        ENVIRONMENT DIVISION.                                            
- 001100        CONFIGURATION SECTION.                                           
- 001200        SPECIAL-NAMES.                                                   
- 001300            DECIMAL-POINT IS COMMA.                                      
- 001400        INPUT-OUTPUT SECTION.                                            
- 001500        FILE-CONTROL.                                                    
- 001600       *                                                                 
- 001700        DATA DIVISION.                                                                                                   
- 001800        FILE SECTION.                                                    
- 001900        WORKING-STORAGE SECTION.                                         
- 002000        01  NOMES-MES.                                                   
- 002100            03 FILLER               PIC X(9)  VALUE 'JANEIRO'.           
- 002200            03 FILLER               PIC X(9)  VALUE 'FEVEREIRO'.         
- 002300            03 FILLER               PIC X(9)  VALUE 'MARCO'.             
- 002400            03 FILLER               PIC X(9)  VALUE 'ABRIL'.             
- 002500            03 FILLER               PIC X(9)  VALUE 'MAIO'.              
- 002600            03 FILLER               PIC X(9)  VALUE 'JUNHO'.             
- 002800            03 FILLER               PIC X(9)  VALUE 'JULHO'.             
- 002900            03 FILLER               PIC X(9)  VALUE 'AGOSTO'.            
- 003000            03 FILLER               PIC X(9)  VALUE 'SETEMBRO'.          
- 003001            03 FILLER               PIC X(9)  VALUE 'OUTUBRO'.           
- 003002            03 FILLER               PIC X(9)  VALUE 'NOVEMBRO'.          
- 003003            03 FILLER               PIC X(9)  VALUE 'DEZEMBRO'.          
- 003004        01  TABELA-MESES  REDEFINES NOMES-MES.                           
- 003005            03 NOME-MES             PIC X(9)  OCCURS 12 TIMES.                    
- 003006        01  NOMES-SEM.                                                   
- 003007            03 FILLER               PIC X(13) VALUE 'SEGUNDA-FEIRA'.     
- 003008            03 FILLER               PIC X(13) VALUE 'TERCA-FEIRA'.       
- 003009            03 FILLER               PIC X(13) VALUE 'QUARTA-FEIRA'.      
- 003010            03 FILLER               PIC X(13) VALUE 'QUINTA-FEIRA'.      
- 003011            03 FILLER               PIC X(13) VALUE 'SEXTA-FEIRA'.       
- 003012            03 FILLER               PIC X(13) VALUE 'SABADO'.            
- 003013            03 FILLER               PIC X(13) VALUE 'DOMINGO'.           
- 003014        01  TABELA-SEMANA REDEFINES NOMES-SEM.                           
- 003015            03 NOME-SEM             PIC X(13) OCCURS 7  TIMES.           
- 003016        LINKAGE SECTION.                                                 
- 003020        01  LK-AREA-COM.                                                 
- 003030            05 LK-COD-MES-COM         PIC 99.                            
- 003040            05 LK-COD-DIASEM-COM      PIC 9.                             
- 003050            05 LK-NOME-MES-COM        PIC X(9).                          
- 003060            05 LK-NOME-DIASEM-COM     PIC X(13).                         
- 003100       *                                                                                                                                
- 003200        PROCEDURE DIVISION USING LK-AREA-COM.                            
- 003300        000-PRINCIPAL SECTION.                                           
- 003400        001-PRINCIPAL.                                                   
- 003500            PERFORM 101-INICIAR.                                         
- 003600            PERFORM 201-PROCESSAR.                                       
- 003700            PERFORM 901-FINALIZAR.                                       
- 003800            GOBACK.                                                      
- 003900       ***********************************************************       
- 004000        100-INICIAR SECTION.                                             
- 004100        101-INICIAR.                                                     
- 004200            EXIT.                                                        
- 004400       ***********************************************                   
- 004500        200-PROCESSAR SECTION.                                           
- 004600        201-PROCESSAR.                                                   
- 004700            MOVE NOME-MES(LK-COD-MES-COM)     TO LK-NOME-MES-COM.        
- 004800            MOVE NOME-SEM(LK-COD-DIASEM-COM)  TO LK-NOME-DIASEM-COM.     
- 005100       ***********************************************                                   
- 005200        900-FINALIZAR SECTION.                                           
- 005300        901-FINALIZAR.                                                   
- 005400            EXIT.                                
\ No newline at end of file
+000100        IDENTIFICATION DIVISION.
+000200        PROGRAM-ID.
+000300            EAD95815.
+000400        AUTHOR.
+000500            LUCAS.
+000600       *
+000700       ************************************************************
+000800       *       MONTAR O MES E DIA DA SEMANA POR EXTENSO           *
+000900       ************************************************************
+001000        ENVIRONMENT DIVISION.
+001100        CONFIGURATION SECTION.
+001200        SPECIAL-NAMES.
+001300            DECIMAL-POINT IS COMMA.
+001400        INPUT-OUTPUT SECTION.
+001500        FILE-CONTROL.
+001600       *
+001700        DATA DIVISION.
+001800        FILE SECTION.
+001900        WORKING-STORAGE SECTION.
+002000        01  NOMES-MES.
+002100            03 FILLER               PIC X(9)  VALUE 'JANEIRO'.
+002200            03 FILLER               PIC X(9)  VALUE 'FEVEREIRO'.
+002300            03 FILLER               PIC X(9)  VALUE 'MARCO'.
+002400            03 FILLER               PIC X(9)  VALUE 'ABRIL'.
+002500            03 FILLER               PIC X(9)  VALUE 'MAIO'.
+002600            03 FILLER               PIC X(9)  VALUE 'JUNHO'.
+002800            03 FILLER               PIC X(9)  VALUE 'JULHO'.
+002900            03 FILLER               PIC X(9)  VALUE 'AGOSTO'.
+003000            03 FILLER               PIC X(9)  VALUE 'SETEMBRO'.
+003001            03 FILLER               PIC X(9)  VALUE 'OUTUBRO'.
+003002            03 FILLER               PIC X(9)  VALUE 'NOVEMBRO'.
+003003            03 FILLER               PIC X(9)  VALUE 'DEZEMBRO'.
+003004        01  TABELA-MESES  REDEFINES NOMES-MES.
+003005            03 NOME-MES             PIC X(9)  OCCURS 12 TIMES.
+003006        01  NOMES-SEM.
+003007            03 FILLER               PIC X(13) VALUE 'SEGUNDA-FEIRA'.
+003008            03 FILLER               PIC X(13) VALUE 'TERCA-FEIRA'.
+003009            03 FILLER               PIC X(13) VALUE 'QUARTA-FEIRA'.
+003010            03 FILLER               PIC X(13) VALUE 'QUINTA-FEIRA'.
+003011            03 FILLER               PIC X(13) VALUE 'SEXTA-FEIRA'.
+003012            03 FILLER               PIC X(13) VALUE 'SABADO'.
+003013            03 FILLER               PIC X(13) VALUE 'DOMINGO'.
+003014        01  TABELA-SEMANA REDEFINES NOMES-SEM.
+003015            03 NOME-SEM             PIC X(13) OCCURS 7  TIMES.
+003016        01  NOMES-MES-ABREV.
+003017            03 FILLER               PIC X(9)  VALUE 'JAN'.
+003018            03 FILLER               PIC X(9)  VALUE 'FEV'.
+003019            03 FILLER               PIC X(9)  VALUE 'MAR'.
+003020            03 FILLER               PIC X(9)  VALUE 'ABR'.
+003021            03 FILLER               PIC X(9)  VALUE 'MAI'.
+003022            03 FILLER               PIC X(9)  VALUE 'JUN'.
+003023            03 FILLER               PIC X(9)  VALUE 'JUL'.
+003024            03 FILLER               PIC X(9)  VALUE 'AGO'.
+003025            03 FILLER               PIC X(9)  VALUE 'SET'.
+003026            03 FILLER               PIC X(9)  VALUE 'OUT'.
+003027            03 FILLER               PIC X(9)  VALUE 'NOV'.
+003028            03 FILLER               PIC X(9)  VALUE 'DEZ'.
+003029        01  TABELA-MESES-ABREV REDEFINES NOMES-MES-ABREV.
+003030            03 NOME-MES-ABREV       PIC X(9)  OCCURS 12 TIMES.
+003031        01  NOMES-SEM-ABREV.
+003032            03 FILLER               PIC X(13) VALUE 'SEG'.
+003033            03 FILLER               PIC X(13) VALUE 'TER'.
+003034            03 FILLER               PIC X(13) VALUE 'QUA'.
+003035            03 FILLER               PIC X(13) VALUE 'QUI'.
+003036            03 FILLER               PIC X(13) VALUE 'SEX'.
+003037            03 FILLER               PIC X(13) VALUE 'SAB'.
+003038            03 FILLER               PIC X(13) VALUE 'DOM'.
+003039        01  TABELA-SEMANA-ABREV REDEFINES NOMES-SEM-ABREV.
+003040            03 NOME-SEM-ABREV       PIC X(13) OCCURS 7  TIMES.
+003041        01  NOMES-MES-EN.
+003042            03 FILLER               PIC X(9)  VALUE 'JANUARY'.
+003043            03 FILLER               PIC X(9)  VALUE 'FEBRUARY'.
+003044            03 FILLER               PIC X(9)  VALUE 'MARCH'.
+003045            03 FILLER               PIC X(9)  VALUE 'APRIL'.
+003046            03 FILLER               PIC X(9)  VALUE 'MAY'.
+003047            03 FILLER               PIC X(9)  VALUE 'JUNE'.
+003048            03 FILLER               PIC X(9)  VALUE 'JULY'.
+003049            03 FILLER               PIC X(9)  VALUE 'AUGUST'.
+003050            03 FILLER               PIC X(9)  VALUE 'SEPTEMBER'.
+003051            03 FILLER               PIC X(9)  VALUE 'OCTOBER'.
+003052            03 FILLER               PIC X(9)  VALUE 'NOVEMBER'.
+003053            03 FILLER               PIC X(9)  VALUE 'DECEMBER'.
+003054        01  TABELA-MESES-EN REDEFINES NOMES-MES-EN.
+003055            03 NOME-MES-EN          PIC X(9)  OCCURS 12 TIMES.
+003056        01  NOMES-SEM-EN.
+003057            03 FILLER               PIC X(13) VALUE 'MONDAY'.
+003058            03 FILLER               PIC X(13) VALUE 'TUESDAY'.
+003059            03 FILLER               PIC X(13) VALUE 'WEDNESDAY'.
+003060            03 FILLER               PIC X(13) VALUE 'THURSDAY'.
+003061            03 FILLER               PIC X(13) VALUE 'FRIDAY'.
+003062            03 FILLER               PIC X(13) VALUE 'SATURDAY'.
+003063            03 FILLER               PIC X(13) VALUE 'SUNDAY'.
+003064        01  TABELA-SEMANA-EN REDEFINES NOMES-SEM-EN.
+003065            03 NOME-SEM-EN          PIC X(13) OCCURS 7  TIMES.
+003066        01  NOMES-MES-EN-ABREV.
+003067            03 FILLER               PIC X(9)  VALUE 'JAN'.
+003068            03 FILLER               PIC X(9)  VALUE 'FEB'.
+003069            03 FILLER               PIC X(9)  VALUE 'MAR'.
+003070            03 FILLER               PIC X(9)  VALUE 'APR'.
+003071            03 FILLER               PIC X(9)  VALUE 'MAY'.
+003072            03 FILLER               PIC X(9)  VALUE 'JUN'.
+003073            03 FILLER               PIC X(9)  VALUE 'JUL'.
+003074            03 FILLER               PIC X(9)  VALUE 'AUG'.
+003075            03 FILLER               PIC X(9)  VALUE 'SEP'.
+003076            03 FILLER               PIC X(9)  VALUE 'OCT'.
+003077            03 FILLER               PIC X(9)  VALUE 'NOV'.
+003078            03 FILLER               PIC X(9)  VALUE 'DEC'.
+003079        01  TABELA-MESES-EN-ABREV REDEFINES NOMES-MES-EN-ABREV.
+003080            03 NOME-MES-EN-ABREV    PIC X(9)  OCCURS 12 TIMES.
+003081        01  NOMES-SEM-EN-ABREV.
+003082            03 FILLER               PIC X(13) VALUE 'MON'.
+003083            03 FILLER               PIC X(13) VALUE 'TUE'.
+003084            03 FILLER               PIC X(13) VALUE 'WED'.
+003085            03 FILLER               PIC X(13) VALUE 'THU'.
+003086            03 FILLER               PIC X(13) VALUE 'FRI'.
+003087            03 FILLER               PIC X(13) VALUE 'SAT'.
+003088            03 FILLER               PIC X(13) VALUE 'SUN'.
+003089        01  TABELA-SEMANA-EN-ABREV REDEFINES NOMES-SEM-EN-ABREV.
+003090            03 NOME-SEM-EN-ABREV    PIC X(13) OCCURS 7  TIMES.
+003091        01  NOMES-MES-ES.
+003092            03 FILLER               PIC X(9)  VALUE 'ENERO'.
+003093            03 FILLER               PIC X(9)  VALUE 'FEBRERO'.
+003094            03 FILLER               PIC X(9)  VALUE 'MARZO'.
+003095            03 FILLER               PIC X(9)  VALUE 'ABRIL'.
+003096            03 FILLER               PIC X(9)  VALUE 'MAYO'.
+003097            03 FILLER               PIC X(9)  VALUE 'JUNIO'.
+003098            03 FILLER               PIC X(9)  VALUE 'JULIO'.
+003099            03 FILLER               PIC X(9)  VALUE 'AGOSTO'.
+003100            03 FILLER               PIC X(9)  VALUE 'SEPTIEMBRE'.
+003101            03 FILLER               PIC X(9)  VALUE 'OCTUBRE'.
+003102            03 FILLER               PIC X(9)  VALUE 'NOVIEMBRE'.
+003103            03 FILLER               PIC X(9)  VALUE 'DICIEMBRE'.
+003104        01  TABELA-MESES-ES REDEFINES NOMES-MES-ES.
+003105            03 NOME-MES-ES          PIC X(9)  OCCURS 12 TIMES.
+003106        01  NOMES-SEM-ES.
+003107            03 FILLER               PIC X(13) VALUE 'LUNES'.
+003108            03 FILLER               PIC X(13) VALUE 'MARTES'.
+003109            03 FILLER               PIC X(13) VALUE 'MIERCOLES'.
+003110            03 FILLER               PIC X(13) VALUE 'JUEVES'.
+003111            03 FILLER               PIC X(13) VALUE 'VIERNES'.
+003112            03 FILLER               PIC X(13) VALUE 'SABADO'.
+003113            03 FILLER               PIC X(13) VALUE 'DOMINGO'.
+003114        01  TABELA-SEMANA-ES REDEFINES NOMES-SEM-ES.
+003115            03 NOME-SEM-ES          PIC X(13) OCCURS 7  TIMES.
+003116        01  NOMES-MES-ES-ABREV.
+003117            03 FILLER               PIC X(9)  VALUE 'ENE'.
+003118            03 FILLER               PIC X(9)  VALUE 'FEB'.
+003119            03 FILLER               PIC X(9)  VALUE 'MAR'.
+003120            03 FILLER               PIC X(9)  VALUE 'ABR'.
+003121            03 FILLER               PIC X(9)  VALUE 'MAY'.
+003122            03 FILLER               PIC X(9)  VALUE 'JUN'.
+003123            03 FILLER               PIC X(9)  VALUE 'JUL'.
+003124            03 FILLER               PIC X(9)  VALUE 'AGO'.
+003125            03 FILLER               PIC X(9)  VALUE 'SEP'.
+003126            03 FILLER               PIC X(9)  VALUE 'OCT'.
+003127            03 FILLER               PIC X(9)  VALUE 'NOV'.
+003128            03 FILLER               PIC X(9)  VALUE 'DIC'.
+003129        01  TABELA-MESES-ES-ABREV REDEFINES NOMES-MES-ES-ABREV.
+003130            03 NOME-MES-ES-ABREV    PIC X(9)  OCCURS 12 TIMES.
+003131        01  NOMES-SEM-ES-ABREV.
+003132            03 FILLER               PIC X(13) VALUE 'LUN'.
+003133            03 FILLER               PIC X(13) VALUE 'MAR'.
+003134            03 FILLER               PIC X(13) VALUE 'MIE'.
+003135            03 FILLER               PIC X(13) VALUE 'JUE'.
+003136            03 FILLER               PIC X(13) VALUE 'VIE'.
+003137            03 FILLER               PIC X(13) VALUE 'SAB'.
+003138            03 FILLER               PIC X(13) VALUE 'DOM'.
+003139        01  TABELA-SEMANA-ES-ABREV REDEFINES NOMES-SEM-ES-ABREV.
+003140            03 NOME-SEM-ES-ABREV    PIC X(13) OCCURS 7  TIMES.
+003150       LINKAGE SECTION.
+003200        01  LK-AREA-COM.
+003300            05 LK-COD-MES-COM         PIC 99.
+003400            05 LK-COD-DIASEM-COM      PIC 9.
+003500            05 LK-NOME-MES-COM        PIC X(9).
+003600            05 LK-NOME-DIASEM-COM     PIC X(13).
+003700            05 LK-COD-IDIOMA-COM      PIC X.
+003710                88 IDIOMA-INGLES               VALUE 'I'.
+003715                88 IDIOMA-ESPANHOL             VALUE 'E'.
+003720                88 IDIOMA-PORTUGUES            VALUE 'P'.
+003730            05 LK-COD-FORMATO-COM    PIC X.
+003740                88 FORMATO-ABREVIADO           VALUE 'A'.
+003750                88 FORMATO-COMPLETO            VALUE 'C'.
+003800       *
+003900        PROCEDURE DIVISION USING LK-AREA-COM.
+004000        000-PRINCIPAL SECTION.
+004100        001-PRINCIPAL.
+004200            PERFORM 101-INICIAR.
+004300            PERFORM 201-PROCESSAR.
+004400            PERFORM 901-FINALIZAR.
+004500            GOBACK.
+004600       ***********************************************************
+004700        100-INICIAR SECTION.
+004800        101-INICIAR.
+004900            EXIT.
+005000       ***********************************************
+005100        200-PROCESSAR SECTION.
+005200        201-PROCESSAR.
+005300            EVALUATE TRUE
+005310                WHEN IDIOMA-INGLES AND FORMATO-ABREVIADO
+005320                    MOVE NOME-MES-EN-ABREV(LK-COD-MES-COM)
+005330                                             TO LK-NOME-MES-COM
+005340                    MOVE NOME-SEM-EN-ABREV(LK-COD-DIASEM-COM)
+005350                                             TO LK-NOME-DIASEM-COM
+005360                WHEN IDIOMA-INGLES
+005370                    MOVE NOME-MES-EN(LK-COD-MES-COM)
+005380                                             TO LK-NOME-MES-COM
+005390                    MOVE NOME-SEM-EN(LK-COD-DIASEM-COM)
+005400                                             TO LK-NOME-DIASEM-COM
+005401                WHEN IDIOMA-ESPANHOL AND FORMATO-ABREVIADO
+005402                    MOVE NOME-MES-ES-ABREV(LK-COD-MES-COM)
+005403                                             TO LK-NOME-MES-COM
+005404                    MOVE NOME-SEM-ES-ABREV(LK-COD-DIASEM-COM)
+005405                                             TO LK-NOME-DIASEM-COM
+005406                WHEN IDIOMA-ESPANHOL
+005407                    MOVE NOME-MES-ES(LK-COD-MES-COM)
+005408                                             TO LK-NOME-MES-COM
+005409                    MOVE NOME-SEM-ES(LK-COD-DIASEM-COM)
+005411                                             TO LK-NOME-DIASEM-COM
+005412                WHEN FORMATO-ABREVIADO
+005420                    MOVE NOME-MES-ABREV(LK-COD-MES-COM)
+005430                                             TO LK-NOME-MES-COM
+005440                    MOVE NOME-SEM-ABREV(LK-COD-DIASEM-COM)
+005450                                             TO LK-NOME-DIASEM-COM
+005460                WHEN OTHER
+005470                    MOVE NOME-MES(LK-COD-MES-COM)     TO LK-NOME-MES-COM
+005480                    MOVE NOME-SEM(LK-COD-DIASEM-COM)  TO LK-NOME-DIASEM-COM
+005490            END-EVALUATE.
+005500       ***********************************************
+005600        900-FINALIZAR SECTION.
+005700        901-FINALIZAR.
+005800            EXIT.

@@ -1,57 +1,167 @@
- 000100        IDENTIFICATION DIVISION.                                         
- 000200        PROGRAM-ID.                                                      
- 000300            EAD95814                                                     
- 000400        AUTHOR.                                                          
- 000500            LUCAS.                                                       
- 000900       *                                                                 
- 000910       ************************************************************      
- 000920       *       EXIBIR O MES E DIA DA SEMANA POR EXTENSO           *      
- 000930       ************************************************************      
- 001000        ENVIRONMENT DIVISION.                                            
- 001100        CONFIGURATION SECTION.                                           
- 001200        SPECIAL-NAMES.                                                   
- 001300            DECIMAL-POINT IS COMMA.                                      
- 001400        INPUT-OUTPUT SECTION.                                            
- 001500        FILE-CONTROL.                                                    
- 001800       *                                                                 
- 001900        DATA DIVISION.                                                                                                    
- 002000        FILE SECTION.                                                    
- 002900        WORKING-STORAGE SECTION.                                         
- 003000        01  WK-DATA-ACCEPT.                                              
- 003100            05 WK-ANO-ACCEPT          PIC 99    VALUE ZEROS.             
- 003200            05 WK-MES-ACCEPT          PIC 99    VALUE ZEROS.             
- 003300            05 WK-DIA-ACCEPT          PIC 99    VALUE ZEROS.             
- 003400        77  WK-DIASEM-ACCEPT          PIC 9     VALUE ZEROS.             
- 003500        01  WK-AREA-COM.                                                 
- 003600            05 WK-COD-MES-COM         PIC 99    VALUE ZEROS.             
- 003700            05 WK-COD-DIASEM-COM      PIC 9     VALUE ZEROS.             
- 003800            05 WK-NOME-MES-COM        PIC X(9)  VALUE SPACES.            
- 003900            05 WK-NOME-DIASEM-COM     PIC X(13) VALUE SPACES.            
- 003910        77  WK-NOME-PROG              PIC X(8)  VALUE SPACES.            
- 004000       *                                                                 
- 004100        PROCEDURE DIVISION.                                              
- 004200        000-PRINCIPAL SECTION.                                           
- 004300        001-PRINCIPAL.                                                                                                     
- 004400            PERFORM 101-INICIAR.                                         
- 004500            PERFORM 201-PROCESSAR.                                       
- 004600            PERFORM 901-FINALIZAR.                                       
- 004700            STOP RUN.                                                    
- 004800       ***********************************************************       
- 004900        100-INICIAR SECTION.                                             
- 005000        101-INICIAR.                                                     
- 005100            ACCEPT WK-DATA-ACCEPT FROM DATE.                             
- 005200            ACCEPT WK-DIASEM-ACCEPT FROM DAY-OF-WEEK.                    
- 006600       ***********************************************                   
- 006700        200-PROCESSAR SECTION.                                           
- 006800        201-PROCESSAR.                                                   
- 006810            MOVE WK-MES-ACCEPT    TO WK-COD-MES-COM.                     
- 006820            MOVE WK-DIASEM-ACCEPT TO WK-COD-DIASEM-COM.                  
- 006900            MOVE 'EAD95815'       TO WK-NOME-PROG.                       
- 007100            CALL WK-NOME-PROG USING WK-AREA-COM.                         
- 009900       ***********************************************                                     
- 010000        900-FINALIZAR SECTION.                                           
- 010100        901-FINALIZAR.                                                   
- 010200            DISPLAY 'DIA : '  WK-DIA-ACCEPT.                             
- 010300            DISPLAY 'MES : '  WK-NOME-MES-COM.                           
- 010400            DISPLAY 'ANO :20' WK-ANO-ACCEPT.                             
- 010500            DISPLAY 'DIA DA SEMANA : ' WK-NOME-DIASEM-COM.  
\ No newline at end of file
+000100        IDENTIFICATION DIVISION.
+000200        PROGRAM-ID.
+000300            EAD95814.
+000400        AUTHOR.
+000500            LUCAS.
+000900       *
+000910       ************************************************************
+000920       *       EXIBIR O MES E DIA DA SEMANA POR EXTENSO           *
+000930       ************************************************************
+001000        ENVIRONMENT DIVISION.
+001100        CONFIGURATION SECTION.
+001200        SPECIAL-NAMES.
+001300            DECIMAL-POINT IS COMMA.
+001400        INPUT-OUTPUT SECTION.
+001500        FILE-CONTROL.
+001800       *
+001900        DATA DIVISION.
+002000        FILE SECTION.
+002900        WORKING-STORAGE SECTION.
+003000        01  WK-DATA-ACCEPT.
+003100            05 WK-ANO-ACCEPT          PIC 9(4)  VALUE ZEROS.
+003200            05 WK-MES-ACCEPT          PIC 99    VALUE ZEROS.
+003300            05 WK-DIA-ACCEPT          PIC 99    VALUE ZEROS.
+003400        77  WK-DIASEM-ACCEPT          PIC 9     VALUE ZEROS.
+003410        77  WK-MODO-DATA              PIC X     VALUE 'S'.
+003420            88 MODO-SISTEMA                     VALUE 'S'.
+003430            88 MODO-INFORMADA                    VALUE 'A'.
+003440        01  WK-DATA-INFORMADA.
+003450            05 WK-ANO-INFORMADA       PIC 9(4)  VALUE ZEROS.
+003460            05 WK-MES-INFORMADA       PIC 99    VALUE ZEROS.
+003470            05 WK-DIA-INFORMADA       PIC 99    VALUE ZEROS.
+003480        77  WK-DATA-VALIDA            PIC X     VALUE 'S'.
+003490            88 DATA-VALIDA                      VALUE 'S'.
+003491        01  DIAS-POR-MES.
+003492            05 FILLER                 PIC 99    VALUE 31.
+003493            05 FILLER                 PIC 99    VALUE 28.
+003494            05 FILLER                 PIC 99    VALUE 31.
+003495            05 FILLER                 PIC 99    VALUE 30.
+003496            05 FILLER                 PIC 99    VALUE 31.
+003497            05 FILLER                 PIC 99    VALUE 30.
+003498            05 FILLER                 PIC 99    VALUE 31.
+003499            05 FILLER                 PIC 99    VALUE 31.
+003501            05 FILLER                 PIC 99    VALUE 30.
+003502            05 FILLER                 PIC 99    VALUE 31.
+003503            05 FILLER                 PIC 99    VALUE 30.
+003504            05 FILLER                 PIC 99    VALUE 31.
+003505        01  TABELA-DIAS-MES REDEFINES DIAS-POR-MES.
+003506            05 QTDE-DIAS-MES          PIC 99    OCCURS 12 TIMES.
+003507        77  WK-ANO-BISSEXTO           PIC X     VALUE 'N'.
+003508            88 ANO-BISSEXTO                     VALUE 'S'.
+003509        77  WK-REM-4                  PIC 99    VALUE ZEROS.
+003511        77  WK-REM-100                PIC 99    VALUE ZEROS.
+003512        77  WK-REM-400                PIC 999    VALUE ZEROS.
+003513        77  WK-DIV-AUX                PIC 9(6)  VALUE ZEROS.
+003514        77  WK-QTDE-DIAS-MES          PIC 99    VALUE ZEROS.
+003515        01  WK-AREA-COM.
+003600            05 WK-COD-MES-COM         PIC 99    VALUE ZEROS.
+003700            05 WK-COD-DIASEM-COM      PIC 9     VALUE ZEROS.
+003800            05 WK-NOME-MES-COM        PIC X(9)  VALUE SPACES.
+003900            05 WK-NOME-DIASEM-COM     PIC X(13) VALUE SPACES.
+003905            05 WK-COD-IDIOMA-COM      PIC X     VALUE SPACES.
+003906            05 WK-COD-FORMATO-COM     PIC X     VALUE SPACES.
+003910        77  WK-NOME-PROG              PIC X(8)  VALUE SPACES.
+003920        77  WK-Z-A                    PIC 9     VALUE ZEROS.
+003930        77  WK-Z-Y                    PIC 9(5)  VALUE ZEROS.
+003940        77  WK-Z-M                    PIC 99    VALUE ZEROS.
+003950        77  WK-Z-JDN                  PIC 9(9)  VALUE ZEROS.
+003960        77  WK-Z-REM                  PIC 9     VALUE ZEROS.
+003970        77  WK-Z-DIV                  PIC 9(9)  VALUE ZEROS.
+003975        77  WK-Z-Y-DIV4               PIC 9(5)  VALUE ZEROS.
+003976        77  WK-Z-Y-DIV100             PIC 9(5)  VALUE ZEROS.
+003977        77  WK-Z-Y-DIV400             PIC 9(5)  VALUE ZEROS.
+004000       *
+004100        PROCEDURE DIVISION.
+004200        000-PRINCIPAL SECTION.
+004300        001-PRINCIPAL.
+004400            PERFORM 101-INICIAR.
+004500            PERFORM 201-PROCESSAR.
+004600            PERFORM 901-FINALIZAR.
+004700            STOP RUN.
+004800       ***********************************************************
+004900        100-INICIAR SECTION.
+005000        101-INICIAR.
+005100            ACCEPT WK-MODO-DATA FROM SYSIN.
+005101            ACCEPT WK-COD-IDIOMA-COM FROM SYSIN.
+005102            ACCEPT WK-COD-FORMATO-COM FROM SYSIN.
+005110            EVALUATE TRUE
+005120                WHEN MODO-INFORMADA
+005130                    PERFORM 102-LER-DATA-INFORMADA
+005140                WHEN OTHER
+005150                    ACCEPT WK-DATA-ACCEPT FROM DATE YYYYMMDD
+005160                    ACCEPT WK-DIASEM-ACCEPT FROM DAY-OF-WEEK
+005170            END-EVALUATE.
+005180        102-LER-DATA-INFORMADA.
+005190            ACCEPT WK-DATA-INFORMADA FROM SYSIN.
+005200            MOVE WK-ANO-INFORMADA TO WK-ANO-ACCEPT.
+005210            MOVE WK-MES-INFORMADA TO WK-MES-ACCEPT.
+005220            MOVE WK-DIA-INFORMADA TO WK-DIA-ACCEPT.
+005230            PERFORM 103-VALIDAR-DATA-INFORMADA.
+005240            IF DATA-VALIDA
+005250                PERFORM 202-CALCULAR-DIASEM
+005260            END-IF.
+005270        103-VALIDAR-DATA-INFORMADA.
+005280            MOVE 'S' TO WK-DATA-VALIDA.
+005290            IF WK-MES-ACCEPT < 1 OR WK-MES-ACCEPT > 12
+005300                MOVE 'N' TO WK-DATA-VALIDA
+005310                DISPLAY 'MES INFORMADO INVALIDO : ' WK-MES-ACCEPT
+005320            ELSE
+005321                PERFORM 104-CALCULAR-BISSEXTO
+005322                MOVE QTDE-DIAS-MES(WK-MES-ACCEPT) TO WK-QTDE-DIAS-MES
+005323                IF WK-MES-ACCEPT = 2 AND ANO-BISSEXTO
+005324                    ADD 1 TO WK-QTDE-DIAS-MES
+005325                END-IF
+005326                IF WK-DIA-ACCEPT < 1 OR WK-DIA-ACCEPT > WK-QTDE-DIAS-MES
+005327                    MOVE 'N' TO WK-DATA-VALIDA
+005328                    DISPLAY 'DIA INFORMADO INVALIDO : ' WK-DIA-ACCEPT
+005329                END-IF
+005360            END-IF.
+005370        104-CALCULAR-BISSEXTO.
+005371            MOVE 'N' TO WK-ANO-BISSEXTO.
+005372            DIVIDE WK-ANO-ACCEPT BY 4   GIVING WK-DIV-AUX
+005373                                        REMAINDER WK-REM-4.
+005374            DIVIDE WK-ANO-ACCEPT BY 100 GIVING WK-DIV-AUX
+005375                                        REMAINDER WK-REM-100.
+005376            DIVIDE WK-ANO-ACCEPT BY 400 GIVING WK-DIV-AUX
+005377                                        REMAINDER WK-REM-400.
+005378            IF WK-REM-4 = 0 AND (WK-REM-100 NOT = 0 OR WK-REM-400 = 0)
+005379                MOVE 'S' TO WK-ANO-BISSEXTO
+005380            END-IF.
+006600       ***********************************************
+006700        200-PROCESSAR SECTION.
+006800        201-PROCESSAR.
+006810            IF DATA-VALIDA
+006820                MOVE WK-MES-ACCEPT    TO WK-COD-MES-COM
+006830                MOVE WK-DIASEM-ACCEPT TO WK-COD-DIASEM-COM
+006900                MOVE 'EAD95815'       TO WK-NOME-PROG
+007100                CALL WK-NOME-PROG USING WK-AREA-COM
+007110            END-IF.
+007120        202-CALCULAR-DIASEM.
+007130            IF WK-MES-ACCEPT < 3
+007140                MOVE 1 TO WK-Z-A
+007150            ELSE
+007160                MOVE 0 TO WK-Z-A
+007170            END-IF.
+007180            COMPUTE WK-Z-Y = WK-ANO-ACCEPT + 4800 - WK-Z-A.
+007190            COMPUTE WK-Z-M = WK-MES-ACCEPT + 12 * WK-Z-A - 3.
+007200            COMPUTE WK-Z-DIV = (153 * WK-Z-M + 2) / 5.
+007201            DIVIDE WK-Z-Y BY 4   GIVING WK-Z-Y-DIV4.
+007202            DIVIDE WK-Z-Y BY 100 GIVING WK-Z-Y-DIV100.
+007203            DIVIDE WK-Z-Y BY 400 GIVING WK-Z-Y-DIV400.
+007210            COMPUTE WK-Z-JDN = WK-DIA-ACCEPT + WK-Z-DIV
+007220                + 365 * WK-Z-Y + WK-Z-Y-DIV4 - WK-Z-Y-DIV100
+007230                + WK-Z-Y-DIV400 - 32045.
+007240            COMPUTE WK-Z-DIV = WK-Z-JDN / 7.
+007250            COMPUTE WK-Z-REM = WK-Z-JDN - (WK-Z-DIV * 7).
+007260            COMPUTE WK-DIASEM-ACCEPT = WK-Z-REM + 1.
+009900       ***********************************************
+010000        900-FINALIZAR SECTION.
+010100        901-FINALIZAR.
+010110            IF DATA-VALIDA
+010200                DISPLAY 'DIA : '  WK-DIA-ACCEPT
+010300                DISPLAY 'MES : '  WK-NOME-MES-COM
+010400                DISPLAY 'ANO : '  WK-ANO-ACCEPT
+010500                DISPLAY 'DIA DA SEMANA : ' WK-NOME-DIASEM-COM
+010510            ELSE
+010520                DISPLAY 'DATA INFORMADA INVALIDA, PROCESSAMENTO CANCELADO'
+010530            END-IF.

@@ -1,54 +1,160 @@
- 000100        IDENTIFICATION DIVISION.                                         
- 000200        PROGRAM-ID.                                                      
- 000300            EAD95807.                                                    
- 000400        AUTHOR.                                                          
- 000500            LUCAS.                                                       
- 000600       **************************************************                
- 000700       *       RESGATE DE DIVIDA                        *                
- 000800       **************************************************                
- 000900       *                                                                 
- 001000        ENVIRONMENT DIVISION.                                            
- 001100        CONFIGURATION SECTION.                                           
- 001200        SPECIAL-NAMES.                                                   
- 001300            DECIMAL-POINT IS COMMA.                                      
- 001400       *                                                                 
- 001500        DATA DIVISION.                                                   
- 001600        WORKING-STORAGE SECTION.                                         
- 001700        77  PRESTACAO      PIC 9(5)V99      VALUE ZEROS.                                         
- 001900        77  TAXA           PIC 9V99         VALUE ZEROS.                 
- 002000        77  DIVIDA         PIC 9(7)V99      VALUE ZEROS.                 
- 002200        77  JUROS          PIC 9(5)V99      VALUE ZEROS.                 
- 002300        77  MES            PIC 9(3)         VALUE ZEROS.                 
- 002310        77  DIVIDA-EDIT    PIC Z.ZZZ.ZZ9,99 VALUE ZEROS.                 
- 002320        77  PRESTACAO-EDIT PIC ZZ.ZZ9,99    VALUE ZEROS.                 
- 002330        77  JUROS-EDIT     PIC ZZ.ZZ9,99    VALUE ZEROS.                 
- 002400       *                                                                 
- 002500        PROCEDURE DIVISION.                                              
- 002600        UNICA SECTION.                                                   
- 002700        INICIO.                                                          
- 002710            ACCEPT DIVIDA    FROM SYSIN.                                 
- 002800            ACCEPT PRESTACAO FROM SYSIN.                                 
- 003000            ACCEPT TAXA      FROM SYSIN.                                 
- 003100            PERFORM CALCULO UNTIL DIVIDA = 0.                            
- 003300                DISPLAY 'A DIVIDA FOI PAGA ' MES                         
- 003400                        ' MESES '.                                                                                                                                             
- 003500            STOP RUN.                                                    
- 003600        CALCULO.                                                         
- 003700            COMPUTE JUROS = DIVIDA * TAXA / 100.                         
- 003710            IF JUROS >= PRESTACAO                                        
- 003720                DISPLAY 'PRESTACAO MUITO BAIXA'                          
- 003730                STOP RUN                                                 
- 003740            END-IF.                                                      
- 003800            ADD JUROS    TO DIVIDA.                                      
- 003810            IF DIVIDA < PRESTACAO                                        
- 003820                MOVE DIVIDA TO PRESTACAO                                 
- 003830            END-IF.                                                      
- 003900            SUBTRACT PRESTACAO FROM DIVIDA.                              
- 004000            ADD 1        TO MES.                                         
- 004100            MOVE DIVIDA     TO DIVIDA-EDIT.                              
- 004110            MOVE PRESTACAO  TO PRESTACAO-EDIT.                           
- 004120            MOVE JUROS      TO JUROS-EDIT.                                                              
- 004200            DISPLAY 'NO MES ' MES                                        
- 004300                    'O JURO = ' JUROS-EDIT                               
- 004400                    ', A PRESTACAO = ' PRESTACAO-EDIT                    
- 004500                    'E A DIVIDA = ' DIVIDA-EDIT.                         
+000100        IDENTIFICATION DIVISION.
+000200        PROGRAM-ID.
+000300            EAD95807.
+000400        AUTHOR.
+000500            LUCAS.
+000600       **************************************************
+000700       *       RESGATE DE DIVIDA                        *
+000800       **************************************************
+000900       *
+001000        ENVIRONMENT DIVISION.
+001100        CONFIGURATION SECTION.
+001200        SPECIAL-NAMES.
+001300            DECIMAL-POINT IS COMMA.
+001310        INPUT-OUTPUT SECTION.
+001320        FILE-CONTROL.
+001330            SELECT ARQ-AMORT ASSIGN TO AMORT
+001340                FILE STATUS IS WK-FS-AMORT.
+001400       *
+001500        DATA DIVISION.
+001510        FILE SECTION.
+001520        FD   ARQ-AMORT
+001530             RECORDING MODE IS F.
+001540        01  REG-AMORT.
+001550            05 FD-MES-AMORT        PIC 9(3).
+001560            05 FD-JUROS-AMORT      PIC 9(5)V99.
+001570            05 FD-PRESTACAO-AMORT  PIC 9(5)V99.
+001580            05 FD-EXTRA-AMORT      PIC 9(5)V99.
+001590            05 FD-DIVIDA-AMORT     PIC 9(7)V99.
+001600        WORKING-STORAGE SECTION.
+001610        77  WK-FS-AMORT    PIC XX           VALUE SPACES.
+001700        77  PRESTACAO      PIC 9(5)V99      VALUE ZEROS.
+001900        77  TAXA           PIC 9V99         VALUE ZEROS.
+001910        77  NOVA-TAXA      PIC 9V99         VALUE ZEROS.
+001911        77  NOVA-PRESTACAO PIC 9(5)V99      VALUE ZEROS.
+001920        77  VALOR-EXTRA    PIC 9(5)V99      VALUE ZEROS.
+002000        77  DIVIDA         PIC 9(7)V99      VALUE ZEROS.
+002200        77  JUROS          PIC 9(5)V99      VALUE ZEROS.
+002300        77  MES            PIC 9(3)         VALUE ZEROS.
+002310        77  DIVIDA-EDIT    PIC Z.ZZZ.ZZ9,99 VALUE ZEROS.
+002320        77  PRESTACAO-EDIT PIC ZZ.ZZ9,99    VALUE ZEROS.
+002330        77  JUROS-EDIT     PIC ZZ.ZZ9,99    VALUE ZEROS.
+002340        77  EXTRA-EDIT     PIC ZZ.ZZ9,99    VALUE ZEROS.
+002350        77  WK-FORMATO-US  PIC X            VALUE 'N'.
+002360            88 FORMATO-US-ATIVO                VALUE 'S'.
+002370        77  WK-IDX-PARCELA PIC 9(3)         VALUE ZEROS.
+002400       *
+002450        LINKAGE SECTION.
+002451        01  LK-AREA-COM.
+002452            05 LK-COD-MODO-COM     PIC X.
+002453                88 MODO-PARAMETRIZADO       VALUE 'P'.
+002454            05 LK-DIVIDA-COM       PIC 9(7)V99.
+002455            05 LK-PRESTACAO-COM    PIC 9(5)V99.
+002456            05 LK-TAXA-COM         PIC 9V99.
+002457            05 LK-FORMATO-US-COM   PIC X.
+002458            05 LK-PARCELAS-COM OCCURS 360 TIMES.
+002459                10 LK-NOVA-TAXA-COM       PIC 9V99.
+002460                10 LK-VALOR-EXTRA-COM     PIC 9(5)V99.
+002461                10 LK-NOVA-PRESTACAO-COM  PIC 9(5)V99.
+002500        PROCEDURE DIVISION USING LK-AREA-COM.
+002600        UNICA SECTION.
+002700        INICIO.
+002720            EVALUATE TRUE
+002730                WHEN MODO-PARAMETRIZADO
+002740                    MOVE LK-DIVIDA-COM     TO DIVIDA
+002741                    MOVE LK-PRESTACAO-COM  TO PRESTACAO
+002742                    MOVE LK-TAXA-COM       TO TAXA
+002743                    MOVE LK-FORMATO-US-COM TO WK-FORMATO-US
+002744                WHEN OTHER
+002745                    ACCEPT DIVIDA    FROM SYSIN
+002746                    ACCEPT PRESTACAO FROM SYSIN
+002747                    ACCEPT TAXA      FROM SYSIN
+002748                    ACCEPT WK-FORMATO-US FROM SYSIN
+002749            END-EVALUATE.
+003010            OPEN OUTPUT ARQ-AMORT.
+003020            IF WK-FS-AMORT NOT = '00'
+003030                DISPLAY 'ERRO ' WK-FS-AMORT
+003040                        ' NO COMANDO OPEN AMORT'
+003050                MOVE 12 TO RETURN-CODE
+003060                STOP RUN
+003070            END-IF.
+003100            PERFORM CALCULO UNTIL DIVIDA = 0 OR MES NOT LESS 360.
+003200            IF DIVIDA = 0
+003300                DISPLAY 'A DIVIDA FOI PAGA ' MES
+003400                        ' MESES '
+003405            ELSE
+003406                DISPLAY 'LIMITE DE 360 PARCELAS ATINGIDO, DIVIDA '
+003407                        'NAO QUITADA'
+003408            END-IF.
+003410            CLOSE ARQ-AMORT.
+003500            GOBACK.
+003600        CALCULO.
+003605            IF MODO-PARAMETRIZADO
+003606                ADD 1 TO WK-IDX-PARCELA
+003607                MOVE LK-NOVA-TAXA-COM(WK-IDX-PARCELA)
+003608                                       TO NOVA-TAXA
+003609                MOVE LK-VALOR-EXTRA-COM(WK-IDX-PARCELA)
+003610                                       TO VALOR-EXTRA
+003618                MOVE LK-NOVA-PRESTACAO-COM(WK-IDX-PARCELA)
+003619                                       TO NOVA-PRESTACAO
+003611            ELSE
+003612                ACCEPT NOVA-TAXA      FROM SYSIN
+003613                ACCEPT VALOR-EXTRA    FROM SYSIN
+003620                ACCEPT NOVA-PRESTACAO FROM SYSIN
+003614            END-IF.
+003615            IF NOVA-TAXA > 0
+003616                MOVE NOVA-TAXA TO TAXA
+003617            END-IF.
+003621            IF NOVA-PRESTACAO > 0
+003622                MOVE NOVA-PRESTACAO TO PRESTACAO
+003623            END-IF.
+003700            COMPUTE JUROS = DIVIDA * TAXA / 100.
+003710            IF JUROS >= PRESTACAO
+003720                DISPLAY 'PRESTACAO MUITO BAIXA'
+003730                STOP RUN
+003740            END-IF.
+003800            ADD JUROS    TO DIVIDA.
+003810            IF DIVIDA < PRESTACAO
+003820                MOVE DIVIDA TO PRESTACAO
+003830            END-IF.
+003900            SUBTRACT PRESTACAO FROM DIVIDA.
+003910            IF VALOR-EXTRA > DIVIDA
+003920                MOVE DIVIDA TO VALOR-EXTRA
+003930            END-IF.
+003940            SUBTRACT VALOR-EXTRA FROM DIVIDA.
+004000            ADD 1        TO MES.
+004100            MOVE DIVIDA     TO DIVIDA-EDIT.
+004110            MOVE PRESTACAO  TO PRESTACAO-EDIT.
+004120            MOVE JUROS      TO JUROS-EDIT.
+004130            MOVE VALOR-EXTRA TO EXTRA-EDIT.
+004131            IF FORMATO-US-ATIVO
+004132                INSPECT DIVIDA-EDIT REPLACING ALL '.' BY ';'
+004133                INSPECT DIVIDA-EDIT REPLACING ALL ',' BY '.'
+004134                INSPECT DIVIDA-EDIT REPLACING ALL ';' BY ','
+004135                INSPECT PRESTACAO-EDIT REPLACING ALL '.' BY ';'
+004136                INSPECT PRESTACAO-EDIT REPLACING ALL ',' BY '.'
+004137                INSPECT PRESTACAO-EDIT REPLACING ALL ';' BY ','
+004138                INSPECT JUROS-EDIT REPLACING ALL '.' BY ';'
+004139                INSPECT JUROS-EDIT REPLACING ALL ',' BY '.'
+004140                INSPECT JUROS-EDIT REPLACING ALL ';' BY ','
+004141                INSPECT EXTRA-EDIT REPLACING ALL '.' BY ';'
+004142                INSPECT EXTRA-EDIT REPLACING ALL ',' BY '.'
+004143                INSPECT EXTRA-EDIT REPLACING ALL ';' BY ','
+004144            END-IF.
+004200            DISPLAY 'NO MES ' MES
+004300                    'O JURO = ' JUROS-EDIT
+004400                    ', A PRESTACAO = ' PRESTACAO-EDIT
+004410                    ', A AMORTIZACAO EXTRA = ' EXTRA-EDIT
+004500                    'E A DIVIDA = ' DIVIDA-EDIT.
+004510            MOVE MES        TO FD-MES-AMORT.
+004520            MOVE JUROS      TO FD-JUROS-AMORT.
+004530            MOVE PRESTACAO  TO FD-PRESTACAO-AMORT.
+004540            MOVE VALOR-EXTRA TO FD-EXTRA-AMORT.
+004550            MOVE DIVIDA     TO FD-DIVIDA-AMORT.
+004560            WRITE REG-AMORT.
+004570            IF WK-FS-AMORT NOT = '00'
+004580                DISPLAY 'ERRO ' WK-FS-AMORT
+004590                        ' NO COMANDO WRITE AMORT'
+004600                MOVE 12 TO RETURN-CODE
+004610                STOP RUN
+004620            END-IF.

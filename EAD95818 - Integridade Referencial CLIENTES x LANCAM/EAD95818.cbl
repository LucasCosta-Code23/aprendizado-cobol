@@ -0,0 +1,318 @@
+000100        IDENTIFICATION DIVISION.
+000200        PROGRAM-ID.
+000300            EAD95818.
+000400        AUTHOR.
+000500            LUCAS.
+000600       **************************************************
+000700       *   INTEGRIDADE REFERENCIAL CLIENTES X LANCAM    *
+000800       **************************************************
+000900       *
+001000        ENVIRONMENT DIVISION.
+001100        CONFIGURATION SECTION.
+001200        SPECIAL-NAMES.
+001300            DECIMAL-POINT IS COMMA.
+001310        INPUT-OUTPUT SECTION.
+001320        FILE-CONTROL.
+001330            SELECT ARQ-CLIENTES ASSIGN TO CLIENTES
+001331                ORGANIZATION IS INDEXED
+001332                ACCESS MODE IS DYNAMIC
+001333                RECORD KEY IS FD-CHAVE-CLIENTES
+001340                FILE STATUS IS WK-FS-CLIENTES.
+001350            SELECT ARQ-LANCAM   ASSIGN TO LANCAM
+001360                FILE STATUS IS WK-FS-LANCAM.
+001370            SELECT ARQ-INTEGRID ASSIGN TO INTEGRID
+001380                FILE STATUS IS WK-FS-INTEGRID.
+001390            SELECT ARQ-AUDITLOG ASSIGN TO AUDITLOG
+001400                FILE STATUS IS WK-FS-AUDITLOG.
+001410       *
+001500        DATA DIVISION.
+001510        FILE SECTION.
+001520        FD   ARQ-CLIENTES
+001530             RECORDING MODE IS F.
+001540        01  REG-CLIENTES.
+001541            05 FD-CHAVE-CLIENTES.
+001550                10 FD-AGENCIA-CLIENTES     PIC X(4).
+001560                10 FD-CONTA-CLIENTES       PIC 9(5).
+001570            05 FD-NOME-CLIENTES        PIC A(20).
+001580            05 FD-SALDO-CLIENTES       PIC 9(6)V99.
+001585            05 FD-LIMITE-CLIENTES      PIC 9(6)V99.
+001586            05 FD-MOEDA-CLIENTES       PIC X(3)   VALUE 'BRL'.
+001590        FD   ARQ-LANCAM
+001600             RECORDING MODE IS F.
+001610        01  REG-LANCAM.
+001620            05 FD-TIPO-REG-LANCAM      PIC X.
+001630                88 LANCAM-HEADER           VALUE 'H'.
+001640                88 LANCAM-DETALHE          VALUE 'D'.
+001650                88 LANCAM-TRAILER          VALUE 'T'.
+001660            05 FD-DETALHE-LANCAM.
+001670                10 FD-CHAVE-LANCAM.
+001680                    15 FD-AGENCIA-LANCAM       PIC X(4).
+001690                    15 FD-CONTA-LANCAM         PIC 9(5).
+001700                10 FD-DOC-LANCAM           PIC 9(4).
+001710                10 FD-TIPO-LANCAM          PIC X.
+001720                10 FD-VALOR-LANCAM         PIC 9(6)V99.
+001721                10 FD-MOEDA-LANCAM         PIC X(3)   VALUE 'BRL'.
+001730            05 FD-CTRL-LANCAM REDEFINES FD-DETALHE-LANCAM.
+001740                10 FD-DATA-CTRL-LANCAM     PIC 9(8).
+001750                10 FD-QTDE-CTRL-LANCAM     PIC 9(6).
+001760                10 FD-VALOR-CTRL-LANCAM    PIC 9(8)V99.
+001770        FD   ARQ-INTEGRID
+001780             RECORDING MODE IS F.
+001790        01  REG-INTEGRID               PIC X(60).
+001800        FD   ARQ-AUDITLOG
+001810             RECORDING MODE IS F.
+001820        01  REG-AUDITLOG.
+001830            05 AUD-PROGRAMA        PIC X(8).
+001840            05 AUD-DATA            PIC 9(8).
+001850            05 AUD-HORA            PIC 9(6).
+001860            05 AUD-ARQUIVO         PIC X(10).
+001870            05 AUD-FILE-STATUS     PIC XX.
+001880        WORKING-STORAGE SECTION.
+001890        77  WK-FS-CLIENTES PIC XX           VALUE SPACES.
+001900        77  WK-FS-LANCAM   PIC XX           VALUE SPACES.
+001910        77  WK-FS-INTEGRID PIC XX           VALUE SPACES.
+001920        77  WK-FS-AUDITLOG PIC XX           VALUE SPACES.
+001930        77  WK-DATA-SIST   PIC 9(8)         VALUE ZEROS.
+001940        77  WK-HORA-AUDIT  PIC 9(6)         VALUE ZEROS.
+001950        77  WK-AUD-ARQUIVO PIC X(10)        VALUE SPACES.
+001960        77  WK-AUD-STATUS  PIC XX           VALUE SPACES.
+001970        77  WK-QTD-LANCAM-LIDOS   PIC 9(6)  VALUE ZEROS.
+001980        77  WK-QTD-DIVERGENTES    PIC 9(6)  VALUE ZEROS.
+001990        77  WK-QTD-DORMENTES      PIC 9(5)  VALUE ZEROS.
+002000        77  WK-QTD-CHAVES         PIC 9(4)  VALUE ZEROS.
+002010        77  WK-IDX-CHAVE          PIC 9(4)  VALUE ZEROS.
+002020        77  WK-ACHOU-CHAVE        PIC X     VALUE 'N'.
+002030            88 CHAVE-ACHADA               VALUE 'S'.
+002040            88 CHAVE-NAO-ACHADA           VALUE 'N'.
+002050        01  WK-TAB-CHAVES.
+002060            05 WK-CHAVE-OCC       OCCURS 9999 TIMES.
+002070                10 WK-CHAVE-AGENCIA   PIC X(4).
+002080                10 WK-CHAVE-CONTA     PIC 9(5).
+002090        01  WK-LINHA-DIVERGENTE.
+002100            05 FILLER              PIC X(11) VALUE 'DIVERGENTE '.
+002110            05 WK-AGENCIA-DIV      PIC X(4).
+002120            05 FILLER              PIC X(1)  VALUE SPACE.
+002130            05 WK-CONTA-DIV        PIC 9(5).
+002140            05 FILLER              PIC X(1)  VALUE SPACE.
+002150            05 WK-DOC-DIV          PIC 9(4).
+002160            05 FILLER              PIC X(34) VALUE SPACES.
+002170        01  WK-LINHA-DORMENTE.
+002180            05 FILLER              PIC X(9)  VALUE 'DORMENTE '.
+002190            05 WK-AGENCIA-DOR      PIC X(4).
+002200            05 FILLER              PIC X(1)  VALUE SPACE.
+002210            05 WK-CONTA-DOR        PIC 9(5).
+002220            05 FILLER              PIC X(41) VALUE SPACES.
+002230       *
+002300        PROCEDURE DIVISION.
+002400        000-PRINCIPAL SECTION.
+002500        001-PRINCIPAL.
+002600            PERFORM 101-INICIAR.
+002700            PERFORM 201-PROCESSAR UNTIL WK-FS-LANCAM = '10'.
+002800            PERFORM 401-VERIFICAR-DORMENTES.
+002900            PERFORM 901-FINALIZAR.
+003000            STOP RUN.
+003100       ***********************************************************
+003200        100-INICIAR SECTION.
+003300        101-INICIAR.
+003400            ACCEPT WK-DATA-SIST  FROM DATE YYYYMMDD.
+003500            ACCEPT WK-HORA-AUDIT FROM TIME.
+003600            PERFORM 102-ABRIR-AUDITLOG.
+003700            PERFORM 103-ABRIR-CLIENTES.
+003800            PERFORM 104-ABRIR-LANCAM.
+003900            PERFORM 105-ABRIR-INTEGRID.
+004000        102-ABRIR-AUDITLOG.
+004100            OPEN OUTPUT ARQ-AUDITLOG.
+004200            IF WK-FS-AUDITLOG NOT = '00'
+004300                DISPLAY 'ERRO ' WK-FS-AUDITLOG
+004400                        ' NO COMANDO OPEN AUDITLOG'
+004500                MOVE 12 TO RETURN-CODE
+004600                STOP RUN
+004700            END-IF.
+004800        103-ABRIR-CLIENTES.
+004900            OPEN INPUT ARQ-CLIENTES.
+005000            EVALUATE WK-FS-CLIENTES
+005100                WHEN '00'
+005200                    CONTINUE
+005300                WHEN '35'
+005400                    DISPLAY 'ARQUIVO CLIENTES NAO ENCONTRADO'
+005500                    MOVE 'CLIENTES' TO WK-AUD-ARQUIVO
+005600                    MOVE WK-FS-CLIENTES TO WK-AUD-STATUS
+005700                    PERFORM 199-GRAVAR-AUDITLOG
+005800                    MOVE 12 TO RETURN-CODE
+005900                    STOP RUN
+006000                WHEN OTHER
+006100                    DISPLAY 'ERRO ' WK-FS-CLIENTES
+006200                            ' NO COMANDO OPEN CLIENTES'
+006300                    MOVE 'CLIENTES' TO WK-AUD-ARQUIVO
+006400                    MOVE WK-FS-CLIENTES TO WK-AUD-STATUS
+006500                    PERFORM 199-GRAVAR-AUDITLOG
+006600                    MOVE 12 TO RETURN-CODE
+006700                    STOP RUN
+006800            END-EVALUATE.
+006900        104-ABRIR-LANCAM.
+007000            OPEN INPUT ARQ-LANCAM.
+007100            EVALUATE WK-FS-LANCAM
+007200                WHEN '00'
+007300                    PERFORM 301-LER-LANCAM
+007400                WHEN '35'
+007500                    DISPLAY 'ARQUIVO LANCAM NAO ENCONTRADO'
+007600                    MOVE 'LANCAM' TO WK-AUD-ARQUIVO
+007700                    MOVE WK-FS-LANCAM TO WK-AUD-STATUS
+007800                    PERFORM 199-GRAVAR-AUDITLOG
+007900                    MOVE 12 TO RETURN-CODE
+008000                    STOP RUN
+008100                WHEN OTHER
+008200                    DISPLAY 'ERRO ' WK-FS-LANCAM
+008300                            ' NO COMANDO OPEN LANCAM'
+008400                    MOVE 'LANCAM' TO WK-AUD-ARQUIVO
+008500                    MOVE WK-FS-LANCAM TO WK-AUD-STATUS
+008600                    PERFORM 199-GRAVAR-AUDITLOG
+008700                    MOVE 12 TO RETURN-CODE
+008800                    STOP RUN
+008900            END-EVALUATE.
+009000        105-ABRIR-INTEGRID.
+009100            OPEN OUTPUT ARQ-INTEGRID.
+009200            IF WK-FS-INTEGRID NOT = '00'
+009300                DISPLAY 'ERRO ' WK-FS-INTEGRID
+009400                        ' NO COMANDO OPEN INTEGRID'
+009500                MOVE 'INTEGRID' TO WK-AUD-ARQUIVO
+009600                MOVE WK-FS-INTEGRID TO WK-AUD-STATUS
+009700                PERFORM 199-GRAVAR-AUDITLOG
+009800                MOVE 12 TO RETURN-CODE
+009900                STOP RUN
+010000            END-IF.
+010100       ***********************************************
+010200        200-PROCESSAR SECTION.
+010300        201-PROCESSAR.
+010400            IF LANCAM-DETALHE
+010500                PERFORM 202-VALIDAR-LANCAM
+010600            END-IF.
+010700            PERFORM 301-LER-LANCAM.
+010800        202-VALIDAR-LANCAM.
+010900            ADD 1 TO WK-QTD-LANCAM-LIDOS.
+011000            MOVE FD-CHAVE-LANCAM TO FD-CHAVE-CLIENTES.
+011100            READ ARQ-CLIENTES
+011200                INVALID KEY
+011300                    ADD 1 TO WK-QTD-DIVERGENTES
+011400                    PERFORM 203-GRAVAR-DIVERGENTE
+011500                NOT INVALID KEY
+011600                    PERFORM 204-REGISTRAR-CHAVE
+011700            END-READ.
+011800        203-GRAVAR-DIVERGENTE.
+011900            MOVE FD-AGENCIA-LANCAM TO WK-AGENCIA-DIV.
+012000            MOVE FD-CONTA-LANCAM   TO WK-CONTA-DIV.
+012100            MOVE FD-DOC-LANCAM     TO WK-DOC-DIV.
+012200            WRITE REG-INTEGRID FROM WK-LINHA-DIVERGENTE.
+012300            PERFORM 210-CONFERIR-GRAVACAO.
+012400        204-REGISTRAR-CHAVE.
+012500            PERFORM 205-PROCURAR-CHAVE.
+012600            IF CHAVE-NAO-ACHADA
+012610                IF WK-QTD-CHAVES NOT LESS 9999
+012620                    DISPLAY 'TABELA DE CHAVES CHEIA, LIMITE DE 9999 CONTAS'
+012630                    MOVE 'LANCAM' TO WK-AUD-ARQUIVO
+012640                    MOVE 'TC'     TO WK-AUD-STATUS
+012650                    PERFORM 199-GRAVAR-AUDITLOG
+012660                    MOVE 12 TO RETURN-CODE
+012670                    STOP RUN
+012680                END-IF
+012700                ADD 1 TO WK-QTD-CHAVES
+012800                MOVE FD-AGENCIA-LANCAM TO WK-CHAVE-AGENCIA(WK-QTD-CHAVES)
+012900                MOVE FD-CONTA-LANCAM   TO WK-CHAVE-CONTA(WK-QTD-CHAVES)
+013000            END-IF.
+013100        205-PROCURAR-CHAVE.
+013200            SET CHAVE-NAO-ACHADA TO TRUE.
+013300            PERFORM VARYING WK-IDX-CHAVE FROM 1 BY 1
+013400                    UNTIL WK-IDX-CHAVE > WK-QTD-CHAVES
+013500                            OR CHAVE-ACHADA
+013600                IF WK-CHAVE-AGENCIA(WK-IDX-CHAVE) = FD-AGENCIA-LANCAM
+013700                   AND WK-CHAVE-CONTA(WK-IDX-CHAVE) = FD-CONTA-LANCAM
+013800                    SET CHAVE-ACHADA TO TRUE
+013900                END-IF
+014000            END-PERFORM.
+014100        210-CONFERIR-GRAVACAO.
+014200            IF WK-FS-INTEGRID NOT = '00'
+014300                DISPLAY 'ERRO ' WK-FS-INTEGRID
+014400                        ' NO COMANDO WRITE INTEGRID'
+014500                MOVE 'INTEGRID' TO WK-AUD-ARQUIVO
+014600                MOVE WK-FS-INTEGRID TO WK-AUD-STATUS
+014700                PERFORM 199-GRAVAR-AUDITLOG
+014800                MOVE 12 TO RETURN-CODE
+014900                STOP RUN
+015000            END-IF.
+015100       ***********************************************
+015200        300-LER-LANCAM SECTION.
+015300        301-LER-LANCAM.
+015400            READ ARQ-LANCAM.
+015500            EVALUATE WK-FS-LANCAM
+015600                WHEN '00'
+015700                    CONTINUE
+015800                WHEN '10'
+015900                    CONTINUE
+016000                WHEN OTHER
+016100                    DISPLAY 'ERRO ' WK-FS-LANCAM
+016200                            ' NO COMANDO READ LANCAM'
+016300                    MOVE 'LANCAM' TO WK-AUD-ARQUIVO
+016400                    MOVE WK-FS-LANCAM TO WK-AUD-STATUS
+016500                    PERFORM 199-GRAVAR-AUDITLOG
+016600                    MOVE 12 TO RETURN-CODE
+016700                    STOP RUN
+016800            END-EVALUATE.
+016900       ***********************************************
+017000        400-VERIFICAR-DORMENTES SECTION.
+017100        401-VERIFICAR-DORMENTES.
+017200            CLOSE ARQ-CLIENTES.
+017300            OPEN INPUT ARQ-CLIENTES.
+017400            PERFORM 402-LER-CLIENTES-DORM.
+017500            PERFORM 403-CHECAR-DORMENTE UNTIL WK-FS-CLIENTES = '10'.
+017600        402-LER-CLIENTES-DORM.
+017700            READ ARQ-CLIENTES NEXT RECORD.
+017800            EVALUATE WK-FS-CLIENTES
+017900                WHEN '00'
+018000                    CONTINUE
+018100                WHEN '10'
+018200                    CONTINUE
+018300                WHEN OTHER
+018400                    DISPLAY 'ERRO ' WK-FS-CLIENTES
+018500                            ' NO COMANDO READ CLIENTES'
+018600                    MOVE 'CLIENTES' TO WK-AUD-ARQUIVO
+018700                    MOVE WK-FS-CLIENTES TO WK-AUD-STATUS
+018800                    PERFORM 199-GRAVAR-AUDITLOG
+018900                    MOVE 12 TO RETURN-CODE
+019000                    STOP RUN
+019100            END-EVALUATE.
+019200        403-CHECAR-DORMENTE.
+019300            SET CHAVE-NAO-ACHADA TO TRUE.
+019400            PERFORM VARYING WK-IDX-CHAVE FROM 1 BY 1
+019500                    UNTIL WK-IDX-CHAVE > WK-QTD-CHAVES
+019600                            OR CHAVE-ACHADA
+019700                IF WK-CHAVE-AGENCIA(WK-IDX-CHAVE) = FD-AGENCIA-CLIENTES
+019800                   AND WK-CHAVE-CONTA(WK-IDX-CHAVE) = FD-CONTA-CLIENTES
+019900                    SET CHAVE-ACHADA TO TRUE
+020000                END-IF
+020100            END-PERFORM.
+020200            IF CHAVE-NAO-ACHADA
+020300                ADD 1 TO WK-QTD-DORMENTES
+020400                MOVE FD-AGENCIA-CLIENTES TO WK-AGENCIA-DOR
+020500                MOVE FD-CONTA-CLIENTES   TO WK-CONTA-DOR
+020600                WRITE REG-INTEGRID FROM WK-LINHA-DORMENTE
+020700                PERFORM 210-CONFERIR-GRAVACAO
+020800            END-IF.
+020900            PERFORM 402-LER-CLIENTES-DORM.
+021000       ***********************************************
+021100        900-FINALIZAR SECTION.
+021200        901-FINALIZAR.
+021300            DISPLAY 'LANCAMENTOS LIDOS         : ' WK-QTD-LANCAM-LIDOS.
+021400            DISPLAY 'LANCAMENTOS SEM CLIENTE   : ' WK-QTD-DIVERGENTES.
+021500            DISPLAY 'CONTAS SEM MOVIMENTO      : ' WK-QTD-DORMENTES.
+021600            CLOSE ARQ-CLIENTES.
+021700            CLOSE ARQ-LANCAM.
+021800            CLOSE ARQ-INTEGRID.
+021900            CLOSE ARQ-AUDITLOG.
+022000       ***********************************************
+022100        199-GRAVAR-AUDITLOG.
+022200            MOVE 'EAD95818'    TO AUD-PROGRAMA.
+022300            MOVE WK-DATA-SIST  TO AUD-DATA.
+022400            MOVE WK-HORA-AUDIT TO AUD-HORA.
+022500            MOVE WK-AUD-ARQUIVO TO AUD-ARQUIVO.
+022600            MOVE WK-AUD-STATUS TO AUD-FILE-STATUS.
+022700            WRITE REG-AUDITLOG.

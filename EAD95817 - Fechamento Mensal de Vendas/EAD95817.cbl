@@ -0,0 +1,55 @@
+000100        IDENTIFICATION DIVISION.
+000200        PROGRAM-ID.
+000300            EAD95817.
+000400        AUTHOR.
+000500            LUCAS.
+000600       **************************************************
+000700       *      FECHAMENTO MENSAL DE VENDAS (DRIVER)      *
+000800       **************************************************
+000900       *
+001000        ENVIRONMENT DIVISION.
+001100        CONFIGURATION SECTION.
+001200        SPECIAL-NAMES.
+001300            DECIMAL-POINT IS COMMA.
+001400        INPUT-OUTPUT SECTION.
+001500        FILE-CONTROL.
+001600       *
+001700        DATA DIVISION.
+001800        WORKING-STORAGE SECTION.
+001900        77  WK-NOME-PROG   PIC X(8)  VALUE SPACES.
+002000       *
+002100        PROCEDURE DIVISION.
+002200        000-PRINCIPAL SECTION.
+002300        001-PRINCIPAL.
+002400            PERFORM 101-INICIAR.
+002500            PERFORM 201-PROCESSAR.
+002600            PERFORM 901-FINALIZAR.
+002700            STOP RUN.
+002800       ***********************************************************
+002900        100-INICIAR SECTION.
+003000        101-INICIAR.
+003100            DISPLAY 'FECHAMENTO MENSAL DE VENDAS - INICIO DO CICLO'.
+003200       ***********************************************************
+003210       *    CADA SUB-ROTINA ABAIXO ABRE E LE O SEU PROPRIO
+003220       *    ARQUIVO VENDAS; NAO HA LEITURA COMPARTILHADA ENTRE
+003225       *    ELAS. EAD95811 E EAD95812 LEEM O ARQUIVO VENDAS
+003230       *    (LAYOUT COMUM); EAD95813 LE UM ARQUIVO DISTINTO,
+003235       *    O VENDAS3N (LAYOUT DE 24 POSICOES, POR VENDEDOR/
+003240       *    ESTADO). A OPERACAO DEVE GARANTIR QUE O VENDAS3N
+003241       *    USADO NAS EXECUCOES DE EAD95813 SEJA SEMPRE O MESMO,
+003242       *    SEPARADAMENTE DO ARQUIVO VENDAS DE EAD95811/EAD95812.
+003300        200-PROCESSAR SECTION.
+003400        201-PROCESSAR.
+003500            MOVE 'EAD95811' TO WK-NOME-PROG.
+003600            DISPLAY '-> TOTAL DE VENDAS POR MES (EAD95811)'.
+003700            CALL WK-NOME-PROG.
+003800            MOVE 'EAD95812' TO WK-NOME-PROG.
+003900            DISPLAY '-> TOTAL DE VENDAS POR MES, TABELA (EAD95812)'.
+004000            CALL WK-NOME-PROG.
+004100            MOVE 'EAD95813' TO WK-NOME-PROG.
+004200            DISPLAY '-> TOTAL DE VENDAS POR VENDEDOR/ESTADO (EAD95813)'.
+004300            CALL WK-NOME-PROG.
+004400       ***********************************************************
+004500        900-FINALIZAR SECTION.
+004600        901-FINALIZAR.
+004700            DISPLAY 'FECHAMENTO MENSAL DE VENDAS - CICLO CONCLUIDO'.

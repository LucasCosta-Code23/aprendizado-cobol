@@ -1,44 +1,164 @@
- 000100        IDENTIFICATION DIVISION.                                         
- 000200        PROGRAM-ID.                                                      
- 000300            EAD95806.                                                    
- 000400        AUTHOR.                                                          
- 000500            LUCAS.                                                       
- 000600       **************************************************                
- 000700       *       CALCULAR O SALDO DE INVESTIMENTO         *                
- 000800       **************************************************                
- 000900       *                                                                 
- 001000        ENVIRONMENT DIVISION.                                            
- 001100        CONFIGURATION SECTION.                                           
- 001200        SPECIAL-NAMES.                                                   
- 001300            DECIMAL-POINT IS COMMA.                                      
- 001400       *                                                                 
- 001500        DATA DIVISION.                                                   
- 001600        WORKING-STORAGE SECTION.                                         
- 001700        77  DEPOSITO       PIC 9(5)V99  VALUE ZEROS.                                         
- 001800        77  PRAZO          PIC 9(3)         VALUE ZEROS.                 
- 001900        77  TAXA           PIC 9V99         VALUE ZEROS.                 
- 001910        77  SALDO          PIC 9(7)V99      VALUE ZEROS.                 
- 001920        77  SALDO-EDIT     PIC Z.ZZZ.ZZ9,99 VALUE ZEROS.                 
- 001930        77  RENDA          PIC 9(5)V99      VALUE ZEROS.                 
- 001940        77  MES            PIC 9(3)         VALUE ZEROS.                 
- 002000       *                                                                 
- 002100        PROCEDURE DIVISION.                                              
- 002200        UNICA SECTION.                                                   
- 002300        INICIO.                                                          
- 002400            ACCEPT DEPOSITO FROM SYSIN.                                  
- 002500            ACCEPT PRAZO    FROM SYSIN.                                  
- 002600            ACCEPT TAXA     FROM SYSIN.                                  
- 002700            PERFORM CALCULO PRAZO TIMES.                                 
- 002800            MOVE SALDO      TO SALDO-EDIT.                               
- 002900            DISPLAY 'SALDO APOS ' PRAZO                                  
- 003000                    ' MESES : '   SALDO-EDIT.                                                        
- 003010            STOP RUN.                                                    
- 003100        CALCULO.                                                         
- 003200            COMPUTE RENDA = SALDO * TAXA / 100.                          
- 003300            ADD RENDA    TO SALDO.                                       
- 003400            ADD DEPOSITO TO SALDO.                                       
- 003500            ADD 1        TO MES.                                         
- 003600            MOVE SALDO   TO SALDO-EDIT.                                  
- 003700            DISPLAY 'SALDO NO MES ' MES                                  
- 003800                    ' = '           SALDO-EDIT.                          
-              
\ No newline at end of file
+000100        IDENTIFICATION DIVISION.
+000200        PROGRAM-ID.
+000300            EAD95806.
+000400        AUTHOR.
+000500            LUCAS.
+000600       **************************************************
+000700       *       CALCULAR O SALDO DE INVESTIMENTO         *
+000800       **************************************************
+000900       *
+001000        ENVIRONMENT DIVISION.
+001100        CONFIGURATION SECTION.
+001200        SPECIAL-NAMES.
+001300            DECIMAL-POINT IS COMMA.
+001310        INPUT-OUTPUT SECTION.
+001320        FILE-CONTROL.
+001330            SELECT ARQ-SALDOHIST ASSIGN TO SALDOHIST
+001340                FILE STATUS IS WK-FS-SALDOHIST.
+001400       *
+001500        DATA DIVISION.
+001510        FILE SECTION.
+001520        FD   ARQ-SALDOHIST
+001530             RECORDING MODE IS F.
+001540        01  REG-SALDOHIST.
+001550            05 FD-MES-SALDOHIST        PIC 9(3).
+001560            05 FD-DEPOSITO-SALDOHIST   PIC 9(5)V99.
+001570            05 FD-RENDA-SALDOHIST      PIC 9(5)V99.
+001580            05 FD-SALDO-SALDOHIST      PIC 9(7)V99.
+001600        WORKING-STORAGE SECTION.
+001610        77  WK-FS-SALDOHIST PIC XX          VALUE SPACES.
+001700        77  DEPOSITO       PIC 9(5)V99  VALUE ZEROS.
+001800        77  PRAZO          PIC 9(3)         VALUE ZEROS.
+001900        77  TAXA-MES       PIC 9V99         VALUE ZEROS.
+001910        77  SALDO          PIC 9(7)V99      VALUE ZEROS.
+001920        77  SALDO-EDIT     PIC Z.ZZZ.ZZ9,99 VALUE ZEROS.
+001930        77  RENDA          PIC 9(5)V99      VALUE ZEROS.
+001940        77  MES            PIC 9(3)         VALUE ZEROS.
+001950        77  RENDA-ACUM     PIC 9(7)V99      VALUE ZEROS.
+001960        77  PRAZO-DIAS     PIC 9(5)         VALUE ZEROS.
+001970        77  IR-PERC        PIC 9V999        VALUE ZEROS.
+001980        77  IR-VALOR       PIC 9(7)V99      VALUE ZEROS.
+001981        77  IR-VALOR-MES   PIC 9(5)V99      VALUE ZEROS.
+001990        77  IR-VALOR-EDIT  PIC Z.ZZZ.ZZ9,99 VALUE ZEROS.
+002000        77  SALDO-LIQUIDO  PIC 9(7)V99      VALUE ZEROS.
+002010        77  SALDO-LIQ-EDIT PIC Z.ZZZ.ZZ9,99 VALUE ZEROS.
+002011        77  WK-FORMATO-US  PIC X            VALUE 'N'.
+002012            88 FORMATO-US-ATIVO                VALUE 'S'.
+002013        77  WK-IDX-DEPOSITO PIC 99          VALUE ZEROS.
+002020       *
+002050        LINKAGE SECTION.
+002051        01  LK-AREA-COM.
+002052            05 LK-COD-MODO-COM     PIC X.
+002053                88 MODO-PARAMETRIZADO       VALUE 'P'.
+002054            05 LK-PRAZO-COM        PIC 9(3).
+002055            05 LK-FORMATO-US-COM   PIC X.
+002056            05 LK-DEPOSITOS-COM    PIC 9(5)V99 OCCURS 60 TIMES.
+002100        PROCEDURE DIVISION USING LK-AREA-COM.
+002200        UNICA SECTION.
+002300        INICIO.
+002380            EVALUATE TRUE
+002390                WHEN MODO-PARAMETRIZADO
+002391                    MOVE LK-PRAZO-COM      TO PRAZO
+002392                    MOVE LK-FORMATO-US-COM TO WK-FORMATO-US
+002393                WHEN OTHER
+002394                    ACCEPT PRAZO    FROM SYSIN
+002395                    ACCEPT WK-FORMATO-US FROM SYSIN
+002396            END-EVALUATE.
+002397            IF PRAZO > 60
+002398                DISPLAY 'PRAZO MAIOR QUE O LIMITE DE 60 MESES, AJUSTADO'
+002399                MOVE 60 TO PRAZO
+002400            END-IF.
+002500            OPEN OUTPUT ARQ-SALDOHIST.
+002510            IF WK-FS-SALDOHIST NOT = '00'
+002520                DISPLAY 'ERRO ' WK-FS-SALDOHIST
+002530                        ' NO COMANDO OPEN SALDOHIST'
+002540                MOVE 12 TO RETURN-CODE
+002550                STOP RUN
+002560            END-IF.
+002700            PERFORM CALCULO PRAZO TIMES.
+002720            MOVE SALDO TO SALDO-LIQUIDO.
+002800            MOVE SALDO      TO SALDO-EDIT.
+002801            IF FORMATO-US-ATIVO
+002802                INSPECT SALDO-EDIT REPLACING ALL '.' BY ';'
+002803                INSPECT SALDO-EDIT REPLACING ALL ',' BY '.'
+002804                INSPECT SALDO-EDIT REPLACING ALL ';' BY ','
+002805            END-IF.
+002900            DISPLAY 'SALDO APOS ' PRAZO
+003000                    ' MESES (BRUTO) : ' SALDO-EDIT.
+003005            MOVE IR-VALOR   TO IR-VALOR-EDIT.
+003006            IF FORMATO-US-ATIVO
+003007                INSPECT IR-VALOR-EDIT REPLACING ALL '.' BY ';'
+003008                INSPECT IR-VALOR-EDIT REPLACING ALL ',' BY '.'
+003009                INSPECT IR-VALOR-EDIT REPLACING ALL ';' BY ','
+003010            END-IF.
+003011            DISPLAY 'IMPOSTO DE RENDA RETIDO : ' IR-VALOR-EDIT.
+003012            MOVE SALDO-LIQUIDO TO SALDO-LIQ-EDIT.
+003013            IF FORMATO-US-ATIVO
+003014                INSPECT SALDO-LIQ-EDIT REPLACING ALL '.' BY ';'
+003015                INSPECT SALDO-LIQ-EDIT REPLACING ALL ',' BY '.'
+003016                INSPECT SALDO-LIQ-EDIT REPLACING ALL ';' BY ','
+003017            END-IF.
+003018            DISPLAY 'SALDO LIQUIDO APOS IR    : ' SALDO-LIQ-EDIT.
+003019            CLOSE ARQ-SALDOHIST.
+003020            GOBACK.
+003100        CALCULO.
+003110            IF MODO-PARAMETRIZADO
+003111                ADD 1 TO WK-IDX-DEPOSITO
+003112                MOVE LK-DEPOSITOS-COM(WK-IDX-DEPOSITO) TO DEPOSITO
+003113            ELSE
+003114                ACCEPT DEPOSITO FROM SYSIN
+003115            END-IF.
+003120            PERFORM DEFINIR-TAXA-MES.
+003200            COMPUTE RENDA = SALDO * TAXA-MES / 100.
+003300            ADD RENDA    TO SALDO.
+003310            ADD RENDA    TO RENDA-ACUM.
+003312            COMPUTE PRAZO-DIAS = (MES + 1) * 30.
+003314            PERFORM CALCULAR-IR.
+003316            SUBTRACT IR-VALOR-MES FROM SALDO.
+003318            ADD IR-VALOR-MES TO IR-VALOR.
+003400            ADD DEPOSITO TO SALDO.
+003500            ADD 1        TO MES.
+003600            MOVE SALDO   TO SALDO-EDIT.
+003601            IF FORMATO-US-ATIVO
+003602                INSPECT SALDO-EDIT REPLACING ALL '.' BY ';'
+003603                INSPECT SALDO-EDIT REPLACING ALL ',' BY '.'
+003604                INSPECT SALDO-EDIT REPLACING ALL ';' BY ','
+003605            END-IF.
+003700            DISPLAY 'SALDO NO MES ' MES
+003800                    ' = '           SALDO-EDIT.
+003810            MOVE MES      TO FD-MES-SALDOHIST.
+003820            MOVE DEPOSITO TO FD-DEPOSITO-SALDOHIST.
+003830            MOVE RENDA    TO FD-RENDA-SALDOHIST.
+003840            MOVE SALDO    TO FD-SALDO-SALDOHIST.
+003850            WRITE REG-SALDOHIST.
+003860            IF WK-FS-SALDOHIST NOT = '00'
+003870                DISPLAY 'ERRO ' WK-FS-SALDOHIST
+003880                        ' NO COMANDO WRITE SALDOHIST'
+003890                MOVE 12 TO RETURN-CODE
+003900                STOP RUN
+003910            END-IF.
+003920       *      TABELA PROGRESSIVA DE TAXA CONFORME O MES DO PRAZO
+003930        DEFINIR-TAXA-MES.
+003940            EVALUATE TRUE
+003950                WHEN MES < 6
+003960                    MOVE 0,50 TO TAXA-MES
+003970                WHEN MES < 12
+003980                    MOVE 0,70 TO TAXA-MES
+003990                WHEN MES < 24
+004000                    MOVE 0,90 TO TAXA-MES
+004010                WHEN OTHER
+004020                    MOVE 1,20 TO TAXA-MES
+004030            END-EVALUATE.
+004040       *      TABELA REGRESSIVA DE IR CONFORME O PRAZO EM DIAS
+004050        CALCULAR-IR.
+004060            EVALUATE TRUE
+004070                WHEN PRAZO-DIAS <= 180
+004080                    MOVE 0,225 TO IR-PERC
+004090                WHEN PRAZO-DIAS <= 360
+004100                    MOVE 0,200 TO IR-PERC
+004110                WHEN PRAZO-DIAS <= 720
+004120                    MOVE 0,175 TO IR-PERC
+004130                WHEN OTHER
+004140                    MOVE 0,150 TO IR-PERC
+004150            END-EVALUATE.
+004160            COMPUTE IR-VALOR-MES = RENDA * IR-PERC.

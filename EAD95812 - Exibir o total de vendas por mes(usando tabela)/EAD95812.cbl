@@ -1,86 +1,181 @@
- 000001        IDENTIFICATION DIVISION.                                         
- 000002        PROGRAM-ID.                                                      
- 000003            EAD95812                                                     
- 000004        AUTHOR.                                                          
- 000005            LUCAS.                                                       
- 000006       ******************************************************            
- 000007       *    EXIBIR TOTAL DE VENDAS POR MES(USANDO TABELA)   *            
- 000008       ******************************************************            
- 000009       *                                                                 
- 000010        ENVIRONMENT DIVISION.                                            
- 000011        CONFIGURATION SECTION.                                           
- 000012        SPECIAL-NAMES.                                                   
- 000013            DECIMAL-POINT IS COMMA.                                      
- 000014        INPUT-OUTPUT SECTION.                                            
- 000015        FILE-CONTROL.                                                    
- 000016            SELECT ARQ-VENDAS ASSIGN TO VENDAS                           
- 000017                FILE STATUS IS WK-FS-VENDAS.                                                         
- 000018       *                                                                 
- 000019        DATA DIVISION.                                                   
- 000020        FILE SECTION.                                                    
- 000021        FD   ARQ-VENDAS                                                  
- 000022             RECORDING MODE IS F.                                        
- 000023        01  REG-VENDAS.                                                  
- 000024            05 FD-NOTA                 PIC 9(6).                         
- 000025            05 FD-MES                  PIC 99.                           
- 000026            05 FD-VALOR                PIC 9(6)V99.                      
- 000027        WORKING-STORAGE SECTION.                                         
- 000028        77  WK-FS-VENDAS PIC XX            VALUE SPACES.                 
- 000029        01  TABELA-TOTAIS.                                               
- 000030            03 TOTAL     PIC 9(8)V99    OCCURS 12 TIMES.                 
- 000031        77  WK-TOT-EDIT  PIC ZZ.ZZZ.ZZ9,99  VALUE ZEROS.                 
- 000032        77  WK-MES       PIC 99             VALUE ZEROS.                 
- 000033       *                                                                 
- 000034        PROCEDURE DIVISION.                                                                                           
- 000035        000-PRINCIPAL SECTION.                                           
- 000036        001-PRINCIPAL.                                                   
- 000037            PERFORM 101-INICIAR.                                         
- 000038            PERFORM 201-PROCESSAR UNTIL WK-FS-VENDAS = '10'.             
- 000039            PERFORM 901-FINALIZAR.                                       
- 000040            STOP RUN.                                                    
- 000041       ***********************************************************       
- 000042        100-INICIAR SECTION.                                             
- 000043        101-INICIAR.                                                     
- 000044            OPEN INPUT ARQ-VENDAS.                                       
- 000045            EVALUATE WK-FS-VENDAS                                        
- 000046                WHEN '00'                                                
- 000047                    PERFORM 301-LER-VENDAS                               
- 000048                WHEN '35'                                                
- 000049                    DISPLAY 'ARQUIVO VENDAS NAO ENCONTRADO'              
- 000050                    MOVE 12 TO RETURN-CODE                               
- 000051                    STOP RUN                                                                                         
- 000052                WHEN OTHER                                               
- 000053                    DISPLAY 'ERRO ' WK-FS-VENDAS                         
- 000054                            ' NO COMANDO OPEN VENDAS'                    
- 000055                    MOVE 12 TO RETURN-CODE                               
- 000056                    STOP RUN                                             
- 000057            END-EVALUATE.                                                
- 000058       ***********************************************                   
- 000059        200-PROCESSAR SECTION.                                           
- 000060        201-PROCESSAR.                                                   
- 000061            ADD FD-VALOR  TO TOTAL(FD-MES).                              
- 000062            PERFORM 301-LER-VENDAS.                                      
- 000063       ***********************************************                   
- 000064        300-LER-VENDAS SECTION.                                          
- 000065        301-LER-VENDAS.                                                  
- 000066            READ ARQ-VENDAS.                                             
- 000067            EVALUATE WK-FS-VENDAS                                        
- 000068                WHEN '00'                                                                                              
- 000069                    CONTINUE                                             
- 000070                WHEN '10'                                                
- 000071                    CONTINUE                                             
- 000072                WHEN OTHER                                               
- 000073                    DISPLAY 'ERRO ' WK-FS-VENDAS                         
- 000074                            ' NO COMANDO READ VENDAS'                    
- 000075                    MOVE 12 TO RETURN-CODE                               
- 000076                    STOP RUN                                             
- 000077            END-EVALUATE.                                                
- 000078       ***********************************************                   
- 000079        900-FINALIZAR SECTION.                                           
- 000080        901-FINALIZAR.                                                   
- 000081            PERFORM VARYING WK-MES FROM 1 BY 1 UNTIL WK-MES > 12         
- 000082                MOVE TOTAL(WK-MES) TO WK-TOT-EDIT                        
- 000083                DISPLAY 'TOTAL DE VENDAS DO MES ' WK-MES                 
- 000084                        ' = ' WK-TOT-EDIT                                
- 000085            END-PERFORM.                                                                                                  
- 000086            CLOSE ARQ-VENDAS.                                                                                                     
\ No newline at end of file
+000001        IDENTIFICATION DIVISION.
+000002        PROGRAM-ID.
+000003            EAD95812.
+000004        AUTHOR.
+000005            LUCAS.
+000006       ******************************************************
+000007       *    EXIBIR TOTAL DE VENDAS POR MES(USANDO TABELA)   *
+000008       ******************************************************
+000009       *
+000010        ENVIRONMENT DIVISION.
+000011        CONFIGURATION SECTION.
+000012        SPECIAL-NAMES.
+000013            DECIMAL-POINT IS COMMA.
+000014        INPUT-OUTPUT SECTION.
+000015        FILE-CONTROL.
+000016            SELECT ARQ-VENDAS ASSIGN TO VENDAS
+000017                FILE STATUS IS WK-FS-VENDAS.
+000018            SELECT ARQ-CHECKPT ASSIGN TO CHECKPT
+000019                FILE STATUS IS WK-FS-CHECKPT.
+000020       *
+000021        DATA DIVISION.
+000022        FILE SECTION.
+000023        FD   ARQ-VENDAS
+000024             RECORDING MODE IS F.
+000025        01  REG-VENDAS.
+000026            05 FD-NOTA                 PIC 9(6).
+000027            05 FD-ANO                  PIC 9(4).
+000028            05 FD-MES                  PIC 99.
+000029            05 FD-VALOR                PIC 9(6)V99.
+000030            05 FD-MOEDA                PIC X(3)    VALUE 'BRL'.
+000031        FD   ARQ-CHECKPT
+000032             RECORDING MODE IS F.
+000033        01  REG-CHECKPT.
+000034            05 FD-QTDE-CHECKPT     PIC 9(7).
+000035        WORKING-STORAGE SECTION.
+000036        77  WK-FS-VENDAS PIC XX            VALUE SPACES.
+000037        77  WK-FS-CHECKPT   PIC XX          VALUE SPACES.
+000038        77  WK-QTDE-REINICIO PIC 9(7)       VALUE ZEROS.
+000039        77  WK-QTDE-LIDA    PIC 9(7)        VALUE ZEROS.
+000040        77  WK-CONT-CHECKPT PIC 9(3)        VALUE ZEROS.
+000041        01  TABELA-TOTAIS.
+000042            03 TOTAL     PIC 9(8)V99    OCCURS 12 TIMES.
+000043        77  WK-TOT-EDIT  PIC ZZ.ZZZ.ZZ9,99  VALUE ZEROS.
+000044        77  WK-MES       PIC 99             VALUE ZEROS.
+000045        77  WK-TOT-ANO   PIC 9(9)V99        VALUE ZEROS.
+000046        77  WK-PERC-MES  PIC 999V99         VALUE ZEROS.
+000047        77  WK-PERC-EDIT PIC ZZ9,99         VALUE ZEROS.
+000048       77  WK-FORMATO-US PIC X               VALUE 'N'.
+000049           88 FORMATO-US-ATIVO                  VALUE 'S'.
+000050       01  NOMES-MOEDA.
+000051           05 FILLER              PIC X(03) VALUE 'BRL'.
+000052           05 FILLER              PIC X(03) VALUE 'USD'.
+000053           05 FILLER              PIC X(03) VALUE 'EUR'.
+000054       01  TABELA-MOEDAS REDEFINES NOMES-MOEDA.
+000055            05 MOEDA-COD           PIC X(03) OCCURS 3 TIMES.
+000056       01  TAXAS-MOEDA-LIT.
+000057           05 FILLER              PIC 9(3)V9(4) VALUE 1,0000.
+000058           05 FILLER              PIC 9(3)V9(4) VALUE 5,0000.
+000059           05 FILLER              PIC 9(3)V9(4) VALUE 5,4000.
+000060       01  TABELA-TAXAS REDEFINES TAXAS-MOEDA-LIT.
+000061            05 TAXA-MOEDA          PIC 9(3)V9(4) OCCURS 3 TIMES.
+000062        77  WK-IDX-MOEDA           PIC 99        VALUE ZEROS.
+000063        77  WK-VALOR-CONV          PIC 9(8)V99   VALUE ZEROS.
+000064       *
+000065        PROCEDURE DIVISION.
+000066        000-PRINCIPAL SECTION.
+000067        001-PRINCIPAL.
+000068            PERFORM 101-INICIAR.
+000069            PERFORM 201-PROCESSAR UNTIL WK-FS-VENDAS = '10'.
+000070            PERFORM 901-FINALIZAR.
+000071            GOBACK.
+000072       ***********************************************************
+000073        100-INICIAR SECTION.
+000074        101-INICIAR.
+000075           ACCEPT WK-FORMATO-US FROM SYSIN.
+000076            ACCEPT WK-QTDE-REINICIO FROM SYSIN.
+000077            PERFORM 102-ABRIR-CHECKPT.
+000078            OPEN INPUT ARQ-VENDAS.
+000079            EVALUATE WK-FS-VENDAS
+000080                WHEN '00'
+000081                    PERFORM 103-PULAR-REGISTROS
+000082                WHEN '35'
+000083                    DISPLAY 'ARQUIVO VENDAS NAO ENCONTRADO'
+000084                    MOVE 12 TO RETURN-CODE
+000085                    STOP RUN
+000086                WHEN OTHER
+000087                    DISPLAY 'ERRO ' WK-FS-VENDAS
+000088                            ' NO COMANDO OPEN VENDAS'
+000089                    MOVE 12 TO RETURN-CODE
+000090                    STOP RUN
+000091            END-EVALUATE.
+000092        102-ABRIR-CHECKPT.
+000093            OPEN OUTPUT ARQ-CHECKPT.
+000094            IF WK-FS-CHECKPT NOT = '00'
+000095                DISPLAY 'ERRO ' WK-FS-CHECKPT
+000096                        ' NO COMANDO OPEN CHECKPT'
+000097                MOVE 12 TO RETURN-CODE
+000098                STOP RUN
+000099            END-IF.
+000100        103-PULAR-REGISTROS.
+000101            PERFORM 301-LER-VENDAS.
+000102            PERFORM 104-SALTAR-LEITURAS
+000103                UNTIL WK-QTDE-LIDA NOT LESS WK-QTDE-REINICIO
+000104                OR WK-FS-VENDAS = '10'.
+000105        104-SALTAR-LEITURAS.
+000106            PERFORM 301-LER-VENDAS.
+000107       ***********************************************
+000108        200-PROCESSAR SECTION.
+000109        201-PROCESSAR.
+000110            PERFORM 202-CONVERTER-MOEDA.
+000111            ADD WK-VALOR-CONV TO TOTAL(FD-MES).
+000112            ADD WK-VALOR-CONV TO WK-TOT-ANO.
+000113            PERFORM 301-LER-VENDAS.
+000114       ***********************************************
+000115        202-CONVERTER-MOEDA.
+000116            PERFORM VARYING WK-IDX-MOEDA FROM 1 BY 1
+000117                              UNTIL WK-IDX-MOEDA > 3
+000118                OR MOEDA-COD(WK-IDX-MOEDA) = FD-MOEDA
+000119            END-PERFORM.
+000120            IF WK-IDX-MOEDA > 3
+000121                MOVE 1 TO WK-IDX-MOEDA
+000122            END-IF.
+000123            COMPUTE WK-VALOR-CONV =
+000124                FD-VALOR * TAXA-MOEDA(WK-IDX-MOEDA).
+000125        205-GRAVAR-CHECKPOINT.
+000126            MOVE WK-QTDE-LIDA TO FD-QTDE-CHECKPT.
+000127            WRITE REG-CHECKPT.
+000128            IF WK-FS-CHECKPT NOT = '00'
+000129                DISPLAY 'ERRO ' WK-FS-CHECKPT
+000130                        ' NO COMANDO WRITE CHECKPT'
+000131                MOVE 12 TO RETURN-CODE
+000132                STOP RUN
+000133            END-IF.
+000134        300-LER-VENDAS SECTION.
+000135        301-LER-VENDAS.
+000136            READ ARQ-VENDAS.
+000137            EVALUATE WK-FS-VENDAS
+000138                WHEN '00'
+000139                    ADD 1 TO WK-QTDE-LIDA
+000140                    ADD 1 TO WK-CONT-CHECKPT
+000141                    IF WK-CONT-CHECKPT = 100
+000142                        PERFORM 205-GRAVAR-CHECKPOINT
+000143                        MOVE 0 TO WK-CONT-CHECKPT
+000144                    END-IF
+000145                WHEN '10'
+000146                    CONTINUE
+000147                WHEN OTHER
+000148                    DISPLAY 'ERRO ' WK-FS-VENDAS
+000149                            ' NO COMANDO READ VENDAS'
+000150                    MOVE 12 TO RETURN-CODE
+000151                    STOP RUN
+000152            END-EVALUATE.
+000153       ***********************************************
+000154        900-FINALIZAR SECTION.
+000155        901-FINALIZAR.
+000156            PERFORM VARYING WK-MES FROM 1 BY 1 UNTIL WK-MES > 12
+000157                MOVE TOTAL(WK-MES) TO WK-TOT-EDIT
+000158           IF FORMATO-US-ATIVO
+000159               INSPECT WK-TOT-EDIT REPLACING ALL '.' BY ';'
+000160               INSPECT WK-TOT-EDIT REPLACING ALL ',' BY '.'
+000161               INSPECT WK-TOT-EDIT REPLACING ALL ';' BY ','
+000162           END-IF
+000163                IF WK-TOT-ANO > 0
+000164                    COMPUTE WK-PERC-MES =
+000165                        TOTAL(WK-MES) * 100 / WK-TOT-ANO
+000166                ELSE
+000167                    MOVE 0 TO WK-PERC-MES
+000168                END-IF
+000169                MOVE WK-PERC-MES TO WK-PERC-EDIT
+000170               IF FORMATO-US-ATIVO
+000171                   INSPECT WK-PERC-EDIT REPLACING ALL '.' BY ';'
+000172                   INSPECT WK-PERC-EDIT REPLACING ALL ',' BY '.'
+000173                   INSPECT WK-PERC-EDIT REPLACING ALL ';' BY ','
+000174               END-IF
+000175                DISPLAY 'TOTAL DE VENDAS DO MES ' WK-MES
+000176                        ' (BRL) = ' WK-TOT-EDIT
+000177                        ' (' WK-PERC-EDIT '% DO ANO)'
+000178            END-PERFORM.
+000179           PERFORM 205-GRAVAR-CHECKPOINT.
+000180            CLOSE ARQ-VENDAS.
+000181           CLOSE ARQ-CHECKPT.

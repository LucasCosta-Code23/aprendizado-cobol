@@ -1,127 +1,265 @@
- 000100        IDENTIFICATION DIVISION.                                         
- 000200        PROGRAM-ID.                                                      
- 000300            EAD95813                                                     
- 000400        AUTHOR.                                                          
- 000500            LUCAS.                                                       
- 000600       *****************************************************             
- 000710       *EXIBIR TOTAL DE VENDAS POR MES(3 NIVEIS DE TABELAS )*             
- 000800       *****************************************************             
- 000900       *                                                                 
- 001000        ENVIRONMENT DIVISION.                                            
- 001100        CONFIGURATION SECTION.                                           
- 001200        SPECIAL-NAMES.                                                   
- 001300            DECIMAL-POINT IS COMMA.                                      
- 001400        INPUT-OUTPUT SECTION.                                            
- 001500        FILE-CONTROL.                                                    
- 001600            SELECT ARQ-VENDAS3N ASSIGN TO VENDAS3N                             
- 001700                FILE STATUS IS WK-FS-VENDAS3N.                           
- 001800       *                                                                 
- 001900        DATA DIVISION.                                                   
- 002000        FILE SECTION.                                                    
- 002100        FD   ARQ-VENDAS3N                                                
- 002200             RECORDING MODE IS F.                                        
- 002300        01  REG-VENDAS3N.                                                
- 002301            05 FD-VENDEDOR             PIC 99.                           
- 002302            05 FD-ESTADO               PIC XX.                           
- 002310            05 FD-MES                  PIC 99.                           
- 002400            05 FD-NOTA                 PIC 9(6).                         
- 002600            05 FD-VALOR                PIC 9(6)V99.                      
- 002700        WORKING-STORAGE SECTION.                                         
- 002800        77  WK-FS-VENDAS3N PIC XX          VALUE SPACES.                 
- 002900        01  TABELAS.                                                     
- 002910            02 TOT-VENDEDOR             OCCURS 2  TIMES.                                  
- 002920               03 TOT-ESTADO            OCCURS 3  TIMES.                 
- 002930                  04 TOT-MES            OCCURS 4  TIMES.                 
- 003000                     05 TOTAL     PIC 9(8)V99.                           
- 003100        77  WK-TOT-EDIT  PIC ZZ.ZZZ.ZZ9,99  VALUE ZEROS.                 
- 003200        77  WK-VENDEDOR  PIC 99             VALUE ZEROS.                 
- 003210        77  WK-ESTADO    PIC 99             VALUE ZEROS.                 
- 003220        77  WK-MES       PIC 99             VALUE ZEROS.                 
- 003300       *                                                                 
- 003400        PROCEDURE DIVISION.                                              
- 003500        000-PRINCIPAL SECTION.                                           
- 003600        001-PRINCIPAL.                                                   
- 003700            PERFORM 101-INICIAR.                                         
- 003800            PERFORM 201-PROCESSAR UNTIL WK-FS-VENDAS3N = '10'.           
- 003900            PERFORM 901-FINALIZAR.                                       
- 004000            STOP RUN.                                                    
- 004100       ***********************************************************            
- 004200        100-INICIAR SECTION.                                             
- 004300        101-INICIAR.                                                     
- 004400            OPEN INPUT ARQ-VENDAS3N.                                     
- 004500            EVALUATE WK-FS-VENDAS3N                                      
- 004600                WHEN '00'                                                
- 004700                    PERFORM 301-LER-VENDAS3N                             
- 004800                WHEN '35'                                                
- 004900                    DISPLAY 'ARQUIVO VENDAS3N NAO ENCONTRADO'            
- 005000                    MOVE 12 TO RETURN-CODE                               
- 005100                    STOP RUN                                             
- 005200                WHEN OTHER                                               
- 005300                    DISPLAY 'ERRO ' WK-FS-VENDAS3N                       
- 005400                            ' NO COMANDO OPEN VENDAS3N'                  
- 005500                    MOVE 12 TO RETURN-CODE                               
- 005600                    STOP RUN                                             
- 005700            END-EVALUATE.                                                                                                
- 005710            INITIALIZE TABELAS.                                          
- 005800       ***********************************************                   
- 005900        200-PROCESSAR SECTION.                                           
- 006000        201-PROCESSAR.                                                   
- 006010            PERFORM 202-FD-WK-ESTADO.                                    
- 006100            ADD FD-VALOR  TO TOTAL(FD-VENDEDOR, WK-ESTADO, FD-MES)       
- 006200            PERFORM 301-LER-VENDAS3N.                                    
- 006210        202-FD-WK-ESTADO.                                                
- 006220            EVALUATE FD-ESTADO                                           
- 006230                WHEN 'SP'                                                
- 006240                    MOVE 01 TO WK-ESTADO                                 
- 006250                WHEN 'RJ'                                                
- 006260                    MOVE 02 TO WK-ESTADO                                 
- 006270                WHEN 'MG'                                                
- 006280                    MOVE 03 TO WK-ESTADO                                 
- 006281                WHEN OTHER                                                                                             
- 006282                    DISPLAY 'ESTADO ' FD-ESTADO ' INVALIDO'              
- 006283                    STOP RUN                                             
- 006290            END-EVALUATE.                                                
- 006300       ***********************************************                   
- 006400        300-LER-VENDAS3N SECTION.                                        
- 006500        301-LER-VENDAS3N.                                                
- 006600            READ ARQ-VENDAS3N.                                           
- 006700            EVALUATE WK-FS-VENDAS3N                                      
- 006800                WHEN '00'                                                
- 006900                    CONTINUE                                             
- 007000                WHEN '10'                                                
- 007100                    CONTINUE                                             
- 007200                WHEN OTHER                                               
- 007300                    DISPLAY 'ERRO ' WK-FS-VENDAS3N                       
- 007400                            ' NO COMANDO READ VENDAS3N'                  
- 007500                    MOVE 12 TO RETURN-CODE                                                             
- 007600                    STOP RUN                                             
- 007700            END-EVALUATE.                                                
- 007800       ***********************************************                   
- 007900        900-FINALIZAR SECTION.                                           
- 008000        901-FINALIZAR.                                                   
- 008100            PERFORM VARYING WK-VENDEDOR FROM 1 BY 1                      
- 008101                            UNTIL WK-VENDEDOR > 2                        
- 008102                PERFORM VARYING WK-ESTADO FROM 1 BY 1                    
- 008103                            UNTIL WK-ESTADO > 3                          
- 008104                    PERFORM VARYING WK-MES FROM 1 BY 1                   
- 008105                            UNTIL WK-MES > 4                             
- 008106                       PERFORM 902-WK-FD-ESTADO                          
- 008200                       MOVE TOTAL(WK-VENDEDOR, WK-ESTADO, WK-MES)        
- 008210                                   TO WK-TOT-EDIT                        
- 008300                       DISPLAY 'TOTAL DE VENDAS DO VENDEDOR ' WK-VENDEDOR
- 008310                        ' NO ESTADO '                  FD-ESTADO   
- 008320                        ', NO MES '                    WK-MES            
- 008400                        ' = ' WK-TOT-EDIT                                
- 008500                    END-PERFORM                                          
- 008510                END-PERFORM                                              
- 008520            END-PERFORM.                                                 
- 008600            CLOSE ARQ-VENDAS3N.                                          
- 008700        902-WK-FD-ESTADO.                                                
- 008800            EVALUATE WK-ESTADO                                           
- 008900                WHEN 01                                                  
- 009000                    MOVE 'SP' TO FD-ESTADO                               
- 009100                WHEN 02                                                  
- 009200                    MOVE 'RJ' TO FD-ESTADO                               
- 009300                WHEN 03                                                  
- 009400                    MOVE 'MG' TO FD-ESTADO                               
- 009800            END-EVALUATE.                                                                                                               
\ No newline at end of file
+000100        IDENTIFICATION DIVISION.
+000110        PROGRAM-ID.
+000120            EAD95813.
+000130        AUTHOR.
+000140            LUCAS.
+000150       *****************************************************
+000160       *EXIBIR TOTAL DE VENDAS POR MES(3 NIVEIS DE TABELAS )*
+000170       *****************************************************
+000180       *
+000190        ENVIRONMENT DIVISION.
+000200        CONFIGURATION SECTION.
+000210        SPECIAL-NAMES.
+000220            DECIMAL-POINT IS COMMA.
+000230        INPUT-OUTPUT SECTION.
+000240        FILE-CONTROL.
+000250            SELECT ARQ-VENDAS3N ASSIGN TO VENDAS3N
+000260                FILE STATUS IS WK-FS-VENDAS3N.
+000270            SELECT ARQ-CHECKPT ASSIGN TO CHECKPT
+000280                FILE STATUS IS WK-FS-CHECKPT.
+000290       *
+000300        DATA DIVISION.
+000310        FILE SECTION.
+000320        FD   ARQ-VENDAS3N
+000330             RECORDING MODE IS F.
+000340        01  REG-VENDAS3N.
+000350            05 FD-VENDEDOR             PIC 99.
+000360            05 FD-ESTADO               PIC XX.
+000370            05 FD-MES                  PIC 99.
+000380            05 FD-CATEGORIA            PIC 9.
+000390            05 FD-NOTA                 PIC 9(6).
+000400            05 FD-VALOR                PIC 9(6)V99.
+000410            05 FD-MOEDA                PIC X(3)    VALUE 'BRL'.
+000420        FD   ARQ-CHECKPT
+000430             RECORDING MODE IS F.
+000440        01  REG-CHECKPT.
+000450            05 FD-QTDE-CHECKPT     PIC 9(7).
+000460        WORKING-STORAGE SECTION.
+000470        77  WK-FS-VENDAS3N PIC XX          VALUE SPACES.
+000480        77  WK-FS-CHECKPT   PIC XX          VALUE SPACES.
+000490        77  WK-QTDE-REINICIO PIC 9(7)       VALUE ZEROS.
+000500        77  WK-QTDE-LIDA    PIC 9(7)        VALUE ZEROS.
+000510        77  WK-CONT-CHECKPT PIC 9(3)        VALUE ZEROS.
+000520        77  WK-QTD-ESTADOS             PIC 99    VALUE ZEROS.
+000530        01  TABELA-ESTADOS.
+000540            05 ESTADO-COD              PIC X(02) OCCURS 20 TIMES.
+000550        01  NOMES-VENDEDOR.
+000560            05 FILLER                  PIC X(15) VALUE 'CARLOS SILVA'.
+000570            05 FILLER                  PIC X(15) VALUE 'ANA PEREIRA'.
+000580        01  TABELA-VENDEDORES REDEFINES NOMES-VENDEDOR.
+000590            05 VENDEDOR-NOME           PIC X(15) OCCURS 2 TIMES.
+000600        01  TABELAS.
+000610            02 TOT-VENDEDOR             OCCURS 2  TIMES.
+000620               03 TOT-ESTADO            OCCURS 20 TIMES.
+000630                  04 TOT-MES            OCCURS 4  TIMES.
+000640                     05 TOT-CATEGORIA   OCCURS 3  TIMES.
+000650                        06 TOTAL        PIC 9(8)V99.
+000660        01  TOTAL-VENDEDOR-ESTADO.
+000670            02 TVE-VENDEDOR             OCCURS 2 TIMES.
+000680               03 TVE-ESTADO            PIC 9(8)V99 OCCURS 20 TIMES.
+000690        77  WK-TOT-EDIT   PIC ZZ.ZZZ.ZZ9,99  VALUE ZEROS.
+000700        77  WK-VENDEDOR   PIC 99             VALUE ZEROS.
+000710        77  WK-ESTADO     PIC 99             VALUE ZEROS.
+000720        77  WK-MES        PIC 99             VALUE ZEROS.
+000730        77  WK-CATEGORIA  PIC 9              VALUE ZEROS.
+000740        77  WK-IDX-ESTADO PIC 99             VALUE ZEROS.
+000750        77  WK-QTD-REJEITADOS PIC 9(5)         VALUE ZEROS.
+000760        77  WK-MELHOR-VEND PIC 99            VALUE ZEROS.
+000770        77  WK-MELHOR-VLR  PIC 9(8)V99       VALUE ZEROS.
+000780        77  WK-FORMATO-US PIC X               VALUE 'N'.
+000790            88 FORMATO-US-ATIVO                  VALUE 'S'.
+000800        01  NOMES-MOEDA.
+000810            05 FILLER              PIC X(03) VALUE 'BRL'.
+000820            05 FILLER              PIC X(03) VALUE 'USD'.
+000830            05 FILLER              PIC X(03) VALUE 'EUR'.
+000840        01  TABELA-MOEDAS REDEFINES NOMES-MOEDA.
+000850            05 MOEDA-COD           PIC X(03) OCCURS 3 TIMES.
+000860        01  TAXAS-MOEDA-LIT.
+000870            05 FILLER              PIC 9(3)V9(4) VALUE 1,0000.
+000880            05 FILLER              PIC 9(3)V9(4) VALUE 5,0000.
+000890            05 FILLER              PIC 9(3)V9(4) VALUE 5,4000.
+000900        01  TABELA-TAXAS REDEFINES TAXAS-MOEDA-LIT.
+000910            05 TAXA-MOEDA          PIC 9(3)V9(4) OCCURS 3 TIMES.
+000920        77  WK-IDX-MOEDA           PIC 99        VALUE ZEROS.
+000930        77  WK-VALOR-CONV          PIC 9(8)V99   VALUE ZEROS.
+000940       *
+000950        PROCEDURE DIVISION.
+000960        000-PRINCIPAL SECTION.
+000970        001-PRINCIPAL.
+000980            PERFORM 101-INICIAR.
+000990            PERFORM 201-PROCESSAR UNTIL WK-FS-VENDAS3N = '10'.
+001000            PERFORM 901-FINALIZAR.
+001010            GOBACK.
+001020       ***********************************************************
+001030        100-INICIAR SECTION.
+001040        101-INICIAR.
+001050            ACCEPT WK-FORMATO-US FROM SYSIN.
+001060            ACCEPT WK-QTDE-REINICIO FROM SYSIN.
+001070            ACCEPT WK-QTD-ESTADOS FROM SYSIN.
+001071            IF WK-QTD-ESTADOS > 20
+001072                DISPLAY 'QTDE DE ESTADOS INFORMADA EXCEDE O LIMITE DE 20'
+001073                MOVE 12 TO RETURN-CODE
+001074                STOP RUN
+001075            END-IF.
+001080            PERFORM 105-LER-ESTADOS
+001090                VARYING WK-IDX-ESTADO FROM 1 BY 1
+001100                UNTIL WK-IDX-ESTADO > WK-QTD-ESTADOS.
+001110            PERFORM 102-ABRIR-CHECKPT.
+001120            OPEN INPUT ARQ-VENDAS3N.
+001130            EVALUATE WK-FS-VENDAS3N
+001140                WHEN '00'
+001150                    PERFORM 103-PULAR-REGISTROS
+001160                WHEN '35'
+001170                    DISPLAY 'ARQUIVO VENDAS3N NAO ENCONTRADO'
+001180                    MOVE 12 TO RETURN-CODE
+001190                    STOP RUN
+001200                WHEN OTHER
+001210                    DISPLAY 'ERRO ' WK-FS-VENDAS3N
+001220                            ' NO COMANDO OPEN VENDAS3N'
+001230                    MOVE 12 TO RETURN-CODE
+001240                    STOP RUN
+001250            END-EVALUATE.
+001260            INITIALIZE TABELAS.
+001270            INITIALIZE TOTAL-VENDEDOR-ESTADO.
+001280        105-LER-ESTADOS.
+001290            ACCEPT ESTADO-COD(WK-IDX-ESTADO) FROM SYSIN.
+001300        102-ABRIR-CHECKPT.
+001310            OPEN OUTPUT ARQ-CHECKPT.
+001320            IF WK-FS-CHECKPT NOT = '00'
+001330                DISPLAY 'ERRO ' WK-FS-CHECKPT
+001340                        ' NO COMANDO OPEN CHECKPT'
+001350                MOVE 12 TO RETURN-CODE
+001360                STOP RUN
+001370            END-IF.
+001380        103-PULAR-REGISTROS.
+001390            PERFORM 301-LER-VENDAS3N.
+001400            PERFORM 104-SALTAR-LEITURAS
+001410                UNTIL WK-QTDE-LIDA NOT LESS WK-QTDE-REINICIO
+001420                OR WK-FS-VENDAS3N = '10'.
+001430        104-SALTAR-LEITURAS.
+001440            PERFORM 301-LER-VENDAS3N.
+001450       ***********************************************
+001460        200-PROCESSAR SECTION.
+001470        201-PROCESSAR.
+001480            PERFORM 202-FD-WK-ESTADO.
+001490            IF WK-ESTADO = 0
+001500                ADD 1 TO WK-QTD-REJEITADOS
+001510            ELSE
+001520                PERFORM 204-CONVERTER-MOEDA
+001530                ADD WK-VALOR-CONV TO TOTAL(FD-VENDEDOR, WK-ESTADO, FD-MES,
+001540                                        FD-CATEGORIA)
+001550            END-IF.
+001560            PERFORM 301-LER-VENDAS3N.
+001570        202-FD-WK-ESTADO.
+001580            MOVE 0 TO WK-ESTADO.
+001590            PERFORM VARYING WK-IDX-ESTADO FROM 1 BY 1
+001600                                    UNTIL WK-IDX-ESTADO > WK-QTD-ESTADOS
+001610                IF ESTADO-COD(WK-IDX-ESTADO) = FD-ESTADO
+001620                    MOVE WK-IDX-ESTADO TO WK-ESTADO
+001630                END-IF
+001640            END-PERFORM.
+001650            IF WK-ESTADO = 0
+001660                DISPLAY 'ESTADO ' FD-ESTADO ' INVALIDO - REGISTRO REJEITADO'
+001670            END-IF.
+001680       ***********************************************
+001690        204-CONVERTER-MOEDA.
+001700            PERFORM VARYING WK-IDX-MOEDA FROM 1 BY 1
+001710                              UNTIL WK-IDX-MOEDA > 3
+001720                OR MOEDA-COD(WK-IDX-MOEDA) = FD-MOEDA
+001730            END-PERFORM.
+001740            IF WK-IDX-MOEDA > 3
+001750                MOVE 1 TO WK-IDX-MOEDA
+001760            END-IF.
+001770            COMPUTE WK-VALOR-CONV =
+001780                FD-VALOR * TAXA-MOEDA(WK-IDX-MOEDA).
+001790        205-GRAVAR-CHECKPOINT.
+001800            MOVE WK-QTDE-LIDA TO FD-QTDE-CHECKPT.
+001810            WRITE REG-CHECKPT.
+001820            IF WK-FS-CHECKPT NOT = '00'
+001830                DISPLAY 'ERRO ' WK-FS-CHECKPT
+001840                        ' NO COMANDO WRITE CHECKPT'
+001850                MOVE 12 TO RETURN-CODE
+001860                STOP RUN
+001870            END-IF.
+001880        300-LER-VENDAS3N SECTION.
+001890        301-LER-VENDAS3N.
+001900            READ ARQ-VENDAS3N.
+001910            EVALUATE WK-FS-VENDAS3N
+001920                WHEN '00'
+001930                    ADD 1 TO WK-QTDE-LIDA
+001940                    ADD 1 TO WK-CONT-CHECKPT
+001950                    IF WK-CONT-CHECKPT = 100
+001960                        PERFORM 205-GRAVAR-CHECKPOINT
+001970                        MOVE 0 TO WK-CONT-CHECKPT
+001980                    END-IF
+001990                WHEN '10'
+002000                    CONTINUE
+002010                WHEN OTHER
+002020                    DISPLAY 'ERRO ' WK-FS-VENDAS3N
+002030                            ' NO COMANDO READ VENDAS3N'
+002040                    MOVE 12 TO RETURN-CODE
+002050                    STOP RUN
+002060            END-EVALUATE.
+002070       ***********************************************
+002080        900-FINALIZAR SECTION.
+002090        901-FINALIZAR.
+002100            PERFORM VARYING WK-VENDEDOR FROM 1 BY 1
+002110                            UNTIL WK-VENDEDOR > 2
+002120                PERFORM VARYING WK-ESTADO FROM 1 BY 1
+002130                            UNTIL WK-ESTADO > WK-QTD-ESTADOS
+002140                    PERFORM VARYING WK-MES FROM 1 BY 1
+002150                            UNTIL WK-MES > 4
+002160                       PERFORM VARYING WK-CATEGORIA FROM 1 BY 1
+002170                               UNTIL WK-CATEGORIA > 3
+002180                          PERFORM 902-WK-FD-ESTADO
+002190                          MOVE TOTAL(WK-VENDEDOR, WK-ESTADO, WK-MES,
+002200                                     WK-CATEGORIA) TO WK-TOT-EDIT
+002210                         IF FORMATO-US-ATIVO
+002220                             INSPECT WK-TOT-EDIT REPLACING ALL '.' BY ';'
+002230                             INSPECT WK-TOT-EDIT REPLACING ALL ',' BY '.'
+002240                             INSPECT WK-TOT-EDIT REPLACING ALL ';' BY ','
+002250                         END-IF
+002260                          DISPLAY 'VENDEDOR ' VENDEDOR-NOME(WK-VENDEDOR)
+002270                           ' ESTADO '     FD-ESTADO
+002280                           ' MES '        WK-MES
+002290                           ' CATEGORIA '  WK-CATEGORIA
+002300                           ' = '          WK-TOT-EDIT
+002310                          ADD TOTAL(WK-VENDEDOR, WK-ESTADO, WK-MES,
+002320                                    WK-CATEGORIA)
+002330                              TO TVE-ESTADO(WK-VENDEDOR, WK-ESTADO)
+002340                       END-PERFORM
+002350                    END-PERFORM
+002360                END-PERFORM
+002370            END-PERFORM.
+002380            PERFORM 903-RANKING-ESTADO.
+002390            DISPLAY 'REGISTROS REJEITADOS (ESTADO INVALIDO) : '
+002400                    WK-QTD-REJEITADOS.
+002410            PERFORM 205-GRAVAR-CHECKPOINT.
+002420            CLOSE ARQ-VENDAS3N.
+002430            CLOSE ARQ-CHECKPT.
+002440        902-WK-FD-ESTADO.
+002450            MOVE ESTADO-COD(WK-ESTADO) TO FD-ESTADO.
+002460        903-RANKING-ESTADO.
+002470            PERFORM VARYING WK-ESTADO FROM 1 BY 1
+002480                            UNTIL WK-ESTADO > WK-QTD-ESTADOS
+002490                MOVE 0 TO WK-MELHOR-VLR
+002500                MOVE 0 TO WK-MELHOR-VEND
+002510                PERFORM VARYING WK-VENDEDOR FROM 1 BY 1
+002520                                UNTIL WK-VENDEDOR > 2
+002530                    IF TVE-ESTADO(WK-VENDEDOR, WK-ESTADO) > WK-MELHOR-VLR
+002540                        MOVE TVE-ESTADO(WK-VENDEDOR, WK-ESTADO)
+002550                             TO WK-MELHOR-VLR
+002560                        MOVE WK-VENDEDOR TO WK-MELHOR-VEND
+002570                    END-IF
+002580                END-PERFORM
+002590                PERFORM 902-WK-FD-ESTADO
+002600                MOVE WK-MELHOR-VLR TO WK-TOT-EDIT
+002610               IF FORMATO-US-ATIVO
+002620                   INSPECT WK-TOT-EDIT REPLACING ALL '.' BY ';'
+002630                   INSPECT WK-TOT-EDIT REPLACING ALL ',' BY '.'
+002640                   INSPECT WK-TOT-EDIT REPLACING ALL ';' BY ','
+002650               END-IF
+002660                DISPLAY 'MELHOR VENDEDOR NO ESTADO ' FD-ESTADO
+002670                        ' : ' VENDEDOR-NOME(WK-MELHOR-VEND)
+002680                        ' (' WK-TOT-EDIT ')'
+002690            END-PERFORM.

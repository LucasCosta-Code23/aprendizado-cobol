@@ -1,47 +1,85 @@
- 000100        IDENTIFICATION DIVISION.                                         
- 000200        PROGRAM-ID.                                                      
- 000300            EAD95805.                                                    
- 000400        AUTHOR.                                                          
- 000500            LUCAS.                                                       
- 000600       **************************************************                
- 000700       *       ACHAR O NOME DA MAIOR DE 3 NUMEROS       *                
- 000800       **************************************************                
- 000900       *                                                                 
- 001000        ENVIRONMENT DIVISION.                                            
- 001100        CONFIGURATION SECTION.                                           
- 001200        SPECIAL-NAMES.                                                   
- 001300            DECIMAL-POINT IS COMMA.                                      
- 001400       *                                                                 
- 001500        DATA DIVISION.                                                   
- 001600        WORKING-STORAGE SECTION.                                         
- 001700        77  N1             PIC 9(2)     VALUE ZEROS.                                         
- 001800        77  N2             PIC 9(2)     VALUE ZEROS.                     
- 001900        77  N3             PIC 9(2)     VALUE ZEROS.                     
- 002000       *                                                                 
- 002100        PROCEDURE DIVISION.                                              
- 002200        UNICA SECTION.                                                   
- 002300        INICIO.                                                          
- 002400            ACCEPT N1 FROM SYSIN.                                        
- 002500            ACCEPT N2 FROM SYSIN.                                        
- 002600            ACCEPT N3 FROM SYSIN.                                        
- 002700            DISPLAY 'NUMEROS INFORMADOS: ' N1                            
- 002800                    ', '                   N2                            
- 002900                    ' E '                  N3.                           
- 002910            EVALUATE TRUE                                                
- 003000                WHEN N1 > N2 AND N1 > N3                                 
- 003100                    DISPLAY 'A MAIOR VARIAVEL EH N1'                     
- 003300                WHEN N2 > N1 AND N2 > N3                                 
- 003400                    DISPLAY 'A MAIOR VARIAVEL EH N2'                                          
- 003600                WHEN N3 > N1 AND N3 > N2                                 
- 003700                    DISPLAY 'A MAIOR VARIAVEL EH N3'                     
- 003900                WHEN N1 = N2 AND N1 > N3                                 
- 004000                    DISPLAY 'AS MAIORES VARIAVEIS SAO N1 E N2'           
- 004200                WHEN N1 = N3 AND N1 > N2                                 
- 004210                    DISPLAY 'AS MAIORES VARIAVEIS SAO N1 E N3'           
- 004230                WHEN N2 = N3 AND N2 > N1                                 
- 004240                    DISPLAY 'AS MAIORES VARIAVEIS SAO N2 E N3'           
- 004250                WHEN OTHER                                               
- 004260                    DISPLAY 'AS MAIORES VARIAVEIS SAO N1,N2 E N3'        
- 004270            END-EVALUATE.                                                
- 004300            STOP RUN.                                                    
-                                           
\ No newline at end of file
+000100        IDENTIFICATION DIVISION.                                         
+000200        PROGRAM-ID.                                                      
+000300            EAD95805.                                                    
+000400        AUTHOR.                                                          
+000500            LUCAS.                                                       
+000600       **************************************************                
+000700       *       ACHAR O NOME DA MAIOR DE 3 NUMEROS       *                
+000800       **************************************************                
+000900       *                                                                 
+001000        ENVIRONMENT DIVISION.                                            
+001100        CONFIGURATION SECTION.                                           
+001200        SPECIAL-NAMES.                                                   
+001300            DECIMAL-POINT IS COMMA.                                      
+001400       *                                                                 
+001500        DATA DIVISION.                                                   
+001600        WORKING-STORAGE SECTION.                                         
+001700        77  N1             PIC 9(2)     VALUE ZEROS.                                         
+001800        77  N2             PIC 9(2)     VALUE ZEROS.                     
+001900        77  N3             PIC 9(2)     VALUE ZEROS.                     
+001910        77  SEGUNDO-MAIOR  PIC 9(2)     VALUE ZEROS.
+002000       *                                                                 
+002050        LINKAGE SECTION.
+002051        01  LK-AREA-COM.
+002052            05 LK-COD-MODO-COM     PIC X.
+002053                88 MODO-PARAMETRIZADO       VALUE 'P'.
+002054            05 LK-N1-COM           PIC 9(2).
+002055            05 LK-N2-COM           PIC 9(2).
+002056            05 LK-N3-COM           PIC 9(2).
+002100        PROCEDURE DIVISION USING LK-AREA-COM.
+002200        UNICA SECTION.                                                   
+002300        INICIO.                                                          
+002350            EVALUATE TRUE
+002360                WHEN MODO-PARAMETRIZADO
+002370                    MOVE LK-N1-COM TO N1
+002380                    MOVE LK-N2-COM TO N2
+002390                    MOVE LK-N3-COM TO N3
+002391                WHEN OTHER
+002392                    ACCEPT N1 FROM SYSIN
+002393                    ACCEPT N2 FROM SYSIN
+002394                    ACCEPT N3 FROM SYSIN
+002395            END-EVALUATE.
+002700            DISPLAY 'NUMEROS INFORMADOS: ' N1                            
+002800                    ', '                   N2                            
+002900                    ' E '                  N3.                           
+002910            EVALUATE TRUE                                                
+003000                WHEN N1 > N2 AND N1 > N3                                 
+003100                    DISPLAY 'A MAIOR VARIAVEL EH N1'                     
+003300                WHEN N2 > N1 AND N2 > N3                                 
+003400                    DISPLAY 'A MAIOR VARIAVEL EH N2'                                          
+003600                WHEN N3 > N1 AND N3 > N2                                 
+003700                    DISPLAY 'A MAIOR VARIAVEL EH N3'                     
+003900                WHEN N1 = N2 AND N1 > N3                                 
+004000                    DISPLAY 'AS MAIORES VARIAVEIS SAO N1 E N2'           
+004200                WHEN N1 = N3 AND N1 > N2                                 
+004210                    DISPLAY 'AS MAIORES VARIAVEIS SAO N1 E N3'           
+004230                WHEN N2 = N3 AND N2 > N1                                 
+004240                    DISPLAY 'AS MAIORES VARIAVEIS SAO N2 E N3'           
+004250                WHEN OTHER                                               
+004260                    DISPLAY 'AS MAIORES VARIAVEIS SAO N1,N2 E N3'        
+004270            END-EVALUATE.                                                
+004280       *      SEGUNDO MAIOR VALOR
+004290            IF N1 >= N2
+004300                IF N2 >= N3
+004310                    MOVE N2 TO SEGUNDO-MAIOR
+004320                ELSE
+004330                    IF N1 >= N3
+004340                        MOVE N3 TO SEGUNDO-MAIOR
+004350                    ELSE
+004360                        MOVE N1 TO SEGUNDO-MAIOR
+004370                    END-IF
+004380                END-IF
+004390            ELSE
+004400                IF N1 >= N3
+004410                    MOVE N1 TO SEGUNDO-MAIOR
+004420                ELSE
+004430                    IF N2 >= N3
+004440                        MOVE N3 TO SEGUNDO-MAIOR
+004450                    ELSE
+004460                        MOVE N2 TO SEGUNDO-MAIOR
+004470                    END-IF
+004480                END-IF
+004490            END-IF.
+004500            DISPLAY 'O SEGUNDO MAIOR NUMERO EH ' SEGUNDO-MAIOR.
+004510            GOBACK.
+                                          

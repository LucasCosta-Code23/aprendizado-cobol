@@ -1,204 +1,694 @@
- EDIT       GR.EAD958.COBLIB(EAD95809) - 01.07              Columns 00001 00072 
- ****** ***************************** Top of Data ******************************
- 000100        IDENTIFICATION DIVISION.                                         
- 000200        PROGRAM-ID.                                                      
- 000300            EAD95809.                                                    
- 000400        AUTHOR.                                                          
- 000500            LUCAS.                                                       
- 000600       **************************************************                
- 000700       *                 BALANCE LINE                   *                
- 000800       **************************************************                
- 000900       *                                                                 
- 001000        ENVIRONMENT DIVISION.                                            
- 001100        CONFIGURATION SECTION.                                           
- 001200        SPECIAL-NAMES.                                                   
- 001300            DECIMAL-POINT IS COMMA.                                      
- 001400        INPUT-OUTPUT SECTION.                                            
- 001500        FILE-CONTROL.                                                    
- 001600            SELECT ARQ-CLIENTES ASSIGN TO CLIENTES                       
- 001700                FILE STATUS IS WK-FS-CLIENTES.                                                     
- 001710            SELECT ARQ-LANCAM   ASSIGN TO LANCAM                         
- 001720                FILE STATUS IS WK-FS-LANCAM.                             
- 001730            SELECT ARQ-CLIENTEN ASSIGN TO CLIENTEN                       
- 001740                FILE STATUS IS WK-FS-CLIENTEN.                           
- 001800       *                                                                 
- 001900        DATA DIVISION.                                                   
- 002000        FILE SECTION.                                                    
- 002100        FD   ARQ-CLIENTES                                                
- 002200             RECORDING MODE IS F.                                        
- 002300        01  REG-CLIENTES.                                                
- 002310            05 FD-CHAVE-CLIENTES.                                        
- 002400                10 FD-AGENCIA-CLIENTES     PIC X(4).                     
- 002500                10 FD-CONTA-CLIENTES       PIC 9(5).                     
- 002600            05 FD-NOME-CLIENTES        PIC A(20).                        
- 002700            05 FD-SALDO-CLIENTES       PIC 9(6)V99.                      
- 002710        FD   ARQ-LANCAM                                                  
- 002720             RECORDING MODE IS F.                                                                               
- 002730        01  REG-LANCAM.                                                  
- 002740            05 FD-CHAVE-LANCAM.                                          
- 002750                10 FD-AGENCIA-LANCAM       PIC X(4).                     
- 002760                10 FD-CONTA-LANCAM         PIC 9(5).                     
- 002761            05 FD-DOC-LANCAM           PIC 9(4).                         
- 002770            05 FD-TIPO-LANCAM          PIC A.                            
- 002780            05 FD-VALOR-LANCAM         PIC 9(6)V99.                      
- 002790        FD   ARQ-CLIENTEN                                                
- 002791             RECORDING MODE IS F.                                        
- 002792        01  REG-CLIENTEN.                                                
- 002793            05 FD-CHAVE-CLIENTEN.                                        
- 002794                10 FD-AGENCIA-CLIENTEN     PIC X(4).                     
- 002795                10 FD-CONTA-CLIENTEN       PIC 9(5).                     
- 002798            05 FD-NOME-CLIENTEN        PIC A(20).                        
- 002799            05 FD-SALDO-CLIENTEN       PIC 9(6)V99.                      
- 002800        WORKING-STORAGE SECTION.                                         
- 002900        77  WK-FS-CLIENTES PIC XX           VALUE SPACES.                                
- 002910        77  WK-FS-LANCAM   PIC XX           VALUE SPACES.                
- 002920        77  WK-FS-CLIENTEN PIC XX           VALUE SPACES.                
- 003000        77  WK-SALDO-EDIT  PIC ZZZ.ZZ9,99   VALUE ZEROS.                 
- 003010        77  WK-VALOR-EDIT  PIC ZZZ.ZZ9,99   VALUE ZEROS.                 
- 003100       *                                                                 
- 003200        PROCEDURE DIVISION.                                              
- 003300        000-PRINCIPAL SECTION.                                           
- 003400        001-PRINCIPAL.                                                   
- 003500            PERFORM 101-INICIAR.                                         
- 003600            PERFORM 201-PROCESSAR UNTIL WK-FS-CLIENTES = '10'            
- 003610                                    AND WK-FS-LANCAM   = '10'.           
- 003700            PERFORM 901-FINALIZAR.                                       
- 003800            STOP RUN.                                                    
- 003900       ***********************************************************       
- 004000        100-INICIAR SECTION.                                             
- 004100        101-INICIAR.                                                     
- 004110            PERFORM 102-ABRIR-CLIENTES.                                                                   
- 004120            PERFORM 103-ABRIR-LANCAM.                                    
- 004130            PERFORM 104-ABRIR-CLIENTEN.                                  
- 004140        102-ABRIR-CLIENTES.                                              
- 004200            OPEN INPUT ARQ-CLIENTES.                                     
- 004300            EVALUATE WK-FS-CLIENTES                                      
- 004400                WHEN '00'                                                
- 004500                    PERFORM 301-LER-CLIENTES                             
- 004600                WHEN '35'                                                
- 004700                    DISPLAY 'ARQUIVO CLIENTES NAO ENCONTRADO'            
- 004800                    MOVE 12 TO RETURN-CODE                               
- 004900                    STOP RUN                                             
- 005000                WHEN OTHER                                               
- 005100                    DISPLAY 'ERRO ' WK-FS-CLIENTES                       
- 005200                            ' NO COMANDO OPEN CLIENTES'                  
- 005300                    MOVE 12 TO RETURN-CODE                               
- 005400                    STOP RUN                                             
- 005500            END-EVALUATE.                                                                                                
- 005510        103-ABRIR-LANCAM.                                                
- 005520            OPEN INPUT ARQ-LANCAM.                                       
- 005530            EVALUATE WK-FS-LANCAM                                        
- 005540                WHEN '00'                                                
- 005550                    PERFORM 302-LER-LANCAM                               
- 005560                WHEN '35'                                                
- 005570                    DISPLAY 'ARQUIVO LANCAM NAO ENCONTRADO'              
- 005580                    MOVE 12 TO RETURN-CODE                               
- 005590                    STOP RUN                                             
- 005591                WHEN OTHER                                               
- 005592                    DISPLAY 'ERRO ' WK-FS-LANCAM                         
- 005593                            ' NO COMANDO OPEN LANCAMENTOS'               
- 005594                    MOVE 12 TO RETURN-CODE                               
- 005595                    STOP RUN                                             
- 005596            END-EVALUATE.                                                
- 005597        104-ABRIR-CLIENTEN.                                              
- 005598            OPEN OUTPUT ARQ-CLIENTEN.                                                                      
- 005599            EVALUATE WK-FS-CLIENTEN                                      
- 005600                WHEN '00'                                                
- 005601                    CONTINUE                                             
- 005606                WHEN OTHER                                               
- 005607                    DISPLAY 'ERRO ' WK-FS-CLIENTEN                       
- 005608                            ' NO COMANDO OPEN CLIENTEN'                  
- 005609                    MOVE 12 TO RETURN-CODE                               
- 005610                    STOP RUN                                             
- 005611            END-EVALUATE.                                                
- 005620       ***********************************************                   
- 005700        200-PROCESSAR SECTION.                                           
- 005800        201-PROCESSAR.                                                   
- 005900            EVALUATE TRUE                                                
- 006000                WHEN FD-CHAVE-CLIENTES < FD-CHAVE-LANCAM                 
- 006100                    PERFORM 202-GRAVAR-CLIENTEN                          
- 006200                    PERFORM 301-LER-CLIENTES                             
- 006300                WHEN FD-CHAVE-CLIENTES = FD-CHAVE-LANCAM                                 
- 006400                    PERFORM 203-EXEC-LANCAM                              
- 006500                    PERFORM 302-LER-LANCAM                               
- 006510                WHEN OTHER                                               
- 006520                    DISPLAY 'CHAVE LANCAMENTO : ' FD-CHAVE-LANCAM        
- 006530                            ' ESTA ERRADA NO DOCUMENTO ' FD-DOC-LANCAM   
- 006540                    PERFORM 302-LER-LANCAM                               
- 006550            END-EVALUATE.                                                
- 006560        202-GRAVAR-CLIENTEN.                                             
- 006561            MOVE FD-SALDO-CLIENTES TO WK-SALDO-EDIT.                     
- 006570            DISPLAY '    SALDO FINAL = ' WK-SALDO-EDIT.                  
- 006571            DISPLAY '------------------------------'.                    
- 006580            MOVE REG-CLIENTES  TO REG-CLIENTEN.                          
- 006590            WRITE REG-CLIENTEN.                                          
- 006591            IF WK-FS-CLIENTEN NOT EQUAL '00'                             
- 006592                DISPLAY 'ERRO ' WK-FS-CLIENTEN                           
- 006593                        ' NO COMANDO WRITE CLIENTEN'                     
- 006594                MOVE 12 TO RETURN-CODE                                                                    
- 006595                STOP RUN                                                 
- 006596            END-IF.                                                      
- 006597        203-EXEC-LANCAM.                                                 
- 006598            EVALUATE FD-TIPO-LANCAM                                      
- 006599                WHEN 'C'                                                 
- 006600                    ADD FD-VALOR-LANCAM  TO FD-SALDO-CLIENTES            
- 006601                    MOVE FD-VALOR-LANCAM TO WK-VALOR-EDIT                
- 006602                    DISPLAY '        CREDITO : ' WK-VALOR-EDIT           
- 006603                WHEN 'D'                                                 
- 006604                    IF FD-VALOR-LANCAM > FD-SALDO-CLIENTES               
- 006605                        DISPLAY 'SALDO INSUFICIENTE NO DOCUMENTO '       
- 006606                                FD-DOC-LANCAM                            
- 006607                    ELSE                                                 
- 006608                        SUBTRACT FD-VALOR-LANCAM FROM FD-SALDO-CLIENTES  
- 006609                        MOVE FD-VALOR-LANCAM TO WK-VALOR-EDIT            
- 006610                        DISPLAY '        DEBITO : ' WK-VALOR-EDIT        
- 006611                    END-IF                                                                                             
- 006612                WHEN OTHER                                               
- 006613                    DISPLAY 'TIPO LANCAMENTO : ' FD-TIPO-LANCAM          
- 006614                            ' ESTA ERRADO NO DOCUMENTO ' FD-DOC-LANCAM   
- 006615            END-EVALUATE.                                                
- 006620       ***********************************************                   
- 006700        300-LER-CLIENTES SECTION.                                        
- 006800        301-LER-CLIENTES.                                                
- 006900            READ ARQ-CLIENTES.                                           
- 007000            EVALUATE WK-FS-CLIENTES                                      
- 007100                WHEN '00'                                                
- 007110                    MOVE FD-SALDO-CLIENTES TO WK-SALDO-EDIT              
- 007200                    DISPLAY FD-AGENCIA-CLIENTES ' '                      
- 007210                            FD-CONTA-CLIENTES ' '                        
- 007220                            FD-NOME-CLIENTES ' '                         
- 007240                    DISPLAY '    SALDO INICIAL = ' WK-SALDO-EDIT         
- 007300                WHEN '10'                                                
- 007400                    MOVE HIGH-VALUES TO FD-CHAVE-CLIENTES                               
- 007500                WHEN OTHER                                               
- 007600                    DISPLAY 'ERRO ' WK-FS-CLIENTES                       
- 007700                            ' NO COMANDO READ CLIENTES'                  
- 007800                    MOVE 12 TO RETURN-CODE                               
- 007900                    STOP RUN                                             
- 008000            END-EVALUATE.                                                
- 008010        302-LER-LANCAM.                                                  
- 008020            READ ARQ-LANCAM.                                             
- 008030            EVALUATE WK-FS-LANCAM                                        
- 008040                WHEN '00'                                                
- 008050                    CONTINUE                                             
- 008091                WHEN '10'                                                
- 008093                    MOVE HIGH-VALUES TO FD-CHAVE-LANCAM                  
- 008094                WHEN OTHER                                               
- 008095                    DISPLAY 'ERRO ' WK-FS-LANCAM                         
- 008096                            ' NO COMANDO READ LANCAM'                    
- 008097                    MOVE 12 TO RETURN-CODE                                                             
- 008098                    STOP RUN                                             
- 008099            END-EVALUATE.                                                
- 008100       ***********************************************                   
- 008200        900-FINALIZAR SECTION.                                           
- 008300        901-FINALIZAR.                                                   
- 008400            CLOSE ARQ-CLIENTES.                                          
- 010700            CLOSE ARQ-LANCAM.                                            
- 010800            CLOSE ARQ-CLIENTEN.                                          
- 010900            IF WK-FS-CLIENTEN NOT EQUAL '00'                             
- 011000                DISPLAY 'ERRO ' WK-FS-CLIENTEN                           
- 011100                        ' NO COMANDO CLOSE CLIENTEN'                     
- 011110                DISPLAY 'ERRO AO SALVAR ARQUIVO'                         
- 011200                MOVE 12 TO RETURN-CODE                                   
- 011300            END-IF.                                                      
-                               
\ No newline at end of file
+000100        IDENTIFICATION DIVISION.
+000110        PROGRAM-ID.
+000120            EAD95809.
+000130        AUTHOR.
+000140            LUCAS.
+000150       **************************************************
+000160       *                 BALANCE LINE                   *
+000170       **************************************************
+000180       *
+000190        ENVIRONMENT DIVISION.
+000200        CONFIGURATION SECTION.
+000210        SPECIAL-NAMES.
+000220            DECIMAL-POINT IS COMMA.
+000230        INPUT-OUTPUT SECTION.
+000240        FILE-CONTROL.
+000250            SELECT ARQ-CLIENTES ASSIGN TO CLIENTES
+000260                ORGANIZATION IS INDEXED
+000270                ACCESS MODE IS SEQUENTIAL
+000280                RECORD KEY IS FD-CHAVE-CLIENTES
+000290                FILE STATUS IS WK-FS-CLIENTES.
+000300            SELECT ARQ-LANCAM   ASSIGN TO LANCAM
+000310                FILE STATUS IS WK-FS-LANCAM.
+000320            SELECT ARQ-CLIENTEN ASSIGN TO CLIENTEN
+000330                FILE STATUS IS WK-FS-CLIENTEN.
+000340            SELECT ARQ-CTRLSAL  ASSIGN TO CTRLSAL
+000350                FILE STATUS IS WK-FS-CTRLSAL.
+000360            SELECT ARQ-REJEITAD ASSIGN TO REJEITAD
+000370                FILE STATUS IS WK-FS-REJEITAD.
+000380            SELECT ARQ-CHECKPT  ASSIGN TO CHECKPT
+000390                FILE STATUS IS WK-FS-CHECKPT.
+000400            SELECT ARQ-AUDITLOG ASSIGN TO AUDITLOG
+000410                FILE STATUS IS WK-FS-AUDITLOG.
+000420            SELECT ARQ-TOTCRED  ASSIGN TO TOTCRED
+000430                FILE STATUS IS WK-FS-TOTCRED.
+000440       *
+000450        DATA DIVISION.
+000460        FILE SECTION.
+000470        FD   ARQ-CLIENTES
+000480             RECORDING MODE IS F.
+000490        01  REG-CLIENTES.
+000500            05 FD-CHAVE-CLIENTES.
+000510                10 FD-AGENCIA-CLIENTES     PIC X(4).
+000520                10 FD-CONTA-CLIENTES       PIC 9(5).
+000530            05 FD-NOME-CLIENTES        PIC A(20).
+000540            05 FD-SALDO-CLIENTES       PIC 9(6)V99.
+000550            05 FD-LIMITE-CLIENTES      PIC 9(6)V99.
+000560            05 FD-MOEDA-CLIENTES       PIC X(3)   VALUE 'BRL'.
+000570        FD   ARQ-LANCAM
+000580             RECORDING MODE IS F.
+000590        01  REG-LANCAM.
+000600            05 FD-TIPO-REG-LANCAM      PIC X.
+000610                88 LANCAM-HEADER           VALUE 'H'.
+000620                88 LANCAM-DETALHE          VALUE 'D'.
+000630                88 LANCAM-TRAILER          VALUE 'T'.
+000640            05 FD-DETALHE-LANCAM.
+000650                10 FD-CHAVE-LANCAM.
+000660                    15 FD-AGENCIA-LANCAM       PIC X(4).
+000670                    15 FD-CONTA-LANCAM         PIC 9(5).
+000680                10 FD-DOC-LANCAM           PIC 9(4).
+000690                10 FD-TIPO-LANCAM          PIC X.
+000700                10 FD-VALOR-LANCAM         PIC 9(6)V99.
+000710                10 FD-MOEDA-LANCAM          PIC X(3)   VALUE 'BRL'.
+000720            05 FD-CTRL-LANCAM REDEFINES FD-DETALHE-LANCAM.
+000730                10 FD-DATA-CTRL-LANCAM     PIC 9(8).
+000740                10 FD-QTDE-CTRL-LANCAM     PIC 9(6).
+000750                10 FD-VALOR-CTRL-LANCAM    PIC 9(8)V99.
+000760        FD   ARQ-CLIENTEN
+000770             RECORDING MODE IS F.
+000780        01  REG-CLIENTEN.
+000790            05 FD-TIPO-REG-CLIENTEN    PIC X.
+000800                88 CLIENTEN-HEADER         VALUE 'H'.
+000810                88 CLIENTEN-DETALHE        VALUE 'D'.
+000820                88 CLIENTEN-TRAILER        VALUE 'T'.
+000830            05 FD-DETALHE-CLIENTEN.
+000840                10 FD-CHAVE-CLIENTEN.
+000850                    15 FD-AGENCIA-CLIENTEN     PIC X(4).
+000860                    15 FD-CONTA-CLIENTEN       PIC 9(5).
+000870                10 FD-NOME-CLIENTEN        PIC A(20).
+000880                10 FD-SALDO-CLIENTEN       PIC 9(6)V99.
+000890                10 FD-LIMITE-CLIENTEN      PIC 9(6)V99.
+000900                10 FD-MOEDA-CLIENTEN       PIC X(3)   VALUE 'BRL'.
+000910            05 FD-CTRL-CLIENTEN REDEFINES FD-DETALHE-CLIENTEN.
+000920                10 FD-DATA-CTRL-CLIENTEN   PIC 9(8).
+000930                10 FD-QTDE-CTRL-CLIENTEN   PIC 9(6).
+000940        FD   ARQ-CTRLSAL
+000950             RECORDING MODE IS F.
+000960        01  REG-CTRLSAL.
+000970            05 FD-QTDE-CTRLSAL         PIC 9(5).
+000980            05 FD-TOTAL-CTRLSAL        PIC 9(9)V99.
+000990        FD   ARQ-REJEITAD
+001000             RECORDING MODE IS F.
+001010        01  REG-REJEITAD.
+001020            05 FD-CHAVE-REJEITAD.
+001030                10 FD-AGENCIA-REJEITAD     PIC X(4).
+001040                10 FD-CONTA-REJEITAD       PIC 9(5).
+001050            05 FD-DOC-REJEITAD         PIC 9(4).
+001060            05 FD-TIPO-REJEITAD        PIC X.
+001070            05 FD-VALOR-REJEITAD       PIC 9(6)V99.
+001080            05 FD-MOTIVO-REJEITAD      PIC X(30).
+001090        FD   ARQ-CHECKPT
+001100             RECORDING MODE IS F.
+001110        01  REG-CHECKPT.
+001120            05 FD-DOC-CHECKPT          PIC 9(4).
+001130            05 FD-QTDE-CHECKPT         PIC 9(5).
+001140        FD   ARQ-AUDITLOG
+001150             RECORDING MODE IS F.
+001160        01  REG-AUDITLOG.
+001170            05 AUD-PROGRAMA        PIC X(8).
+001180            05 AUD-DATA            PIC 9(8).
+001190            05 AUD-HORA            PIC 9(6).
+001200            05 AUD-ARQUIVO         PIC X(10).
+001210            05 AUD-FILE-STATUS     PIC XX.
+001220        FD   ARQ-TOTCRED
+001230             RECORDING MODE IS F.
+001240        01  REG-TOTCRED.
+001250            05 FD-DATA-TOTCRED     PIC 9(8).
+001260            05 FD-VALOR-TOTCRED    PIC 9(8)V99.
+001270        WORKING-STORAGE SECTION.
+001280        77  WK-FS-CLIENTES PIC XX           VALUE SPACES.
+001290        77  WK-FS-LANCAM   PIC XX           VALUE SPACES.
+001300        77  WK-FS-CLIENTEN PIC XX           VALUE SPACES.
+001310        77  WK-FS-CTRLSAL  PIC XX           VALUE SPACES.
+001320        77  WK-FS-REJEITAD PIC XX           VALUE SPACES.
+001330        77  WK-FS-CHECKPT  PIC XX           VALUE SPACES.
+001340        77  WK-FS-TOTCRED  PIC XX           VALUE SPACES.
+001350        77  WK-SALDO-EDIT  PIC ZZZ.ZZ9,99   VALUE ZEROS.
+001360        77  WK-VALOR-EDIT  PIC ZZZ.ZZ9,99   VALUE ZEROS.
+001370        77  WK-DOC-REINICIO      PIC 9(4)      VALUE ZEROS.
+001380        77  WK-ULTIMO-DOC        PIC 9(4)      VALUE ZEROS.
+001390        77  WK-DATA-SIST         PIC 9(8)      VALUE ZEROS.
+001400        77  WK-QTD-CLIENTES-LIDOS PIC 9(5)     VALUE ZEROS.
+001410        77  WK-TOT-SALDO-INICIAL  PIC 9(9)V99  VALUE ZEROS.
+001420        77  WK-QTD-LANCAM-PROC    PIC 9(6)     VALUE ZEROS.
+001430        77  WK-TOT-LANCAM-PROC    PIC 9(8)V99  VALUE ZEROS.
+001440        77  WK-TOT-CREDITO        PIC 9(8)V99  VALUE ZEROS.
+001450        77  WK-DATA-LOTE          PIC 9(8)      VALUE ZEROS.
+001460        77  WK-MOTIVO-REJEITAD    PIC X(30)    VALUE SPACES.
+001470        77  WK-FS-AUDITLOG PIC XX           VALUE SPACES.
+001480        77  WK-HORA-AUDIT  PIC 9(6)         VALUE ZEROS.
+001490        77  WK-AUD-ARQUIVO PIC X(10)        VALUE SPACES.
+001500        77  WK-AUD-STATUS  PIC XX           VALUE SPACES.
+001510        77  WK-FORMATO-US  PIC X            VALUE 'N'.
+001520            88 FORMATO-US-ATIVO                VALUE 'S'.
+001521        77  WK-FASE-CLIENTES PIC X          VALUE 'V'.
+001522            88 FASE-VALIDACAO-SALDO            VALUE 'V'.
+001523            88 FASE-PROCESSAMENTO              VALUE 'P'.
+001530        01  NOMES-MOEDA.
+001540            05 FILLER              PIC X(03) VALUE 'BRL'.
+001550            05 FILLER              PIC X(03) VALUE 'USD'.
+001560            05 FILLER              PIC X(03) VALUE 'EUR'.
+001570        01  TABELA-MOEDAS REDEFINES NOMES-MOEDA.
+001580            05 MOEDA-COD           PIC X(03) OCCURS 3 TIMES.
+001590        01  TAXAS-MOEDA-LIT.
+001600            05 FILLER              PIC 9(3)V9(4) VALUE 1,0000.
+001610            05 FILLER              PIC 9(3)V9(4) VALUE 5,0000.
+001620            05 FILLER              PIC 9(3)V9(4) VALUE 5,4000.
+001630        01  TABELA-TAXAS REDEFINES TAXAS-MOEDA-LIT.
+001640            05 TAXA-MOEDA          PIC 9(3)V9(4) OCCURS 3 TIMES.
+001650        77  WK-IDX-MOEDA           PIC 99        VALUE ZEROS.
+001660        77  WK-VALOR-CONV          PIC 9(9)V99   VALUE ZEROS.
+001670       *
+001680        PROCEDURE DIVISION.
+001690        000-PRINCIPAL SECTION.
+001700        001-PRINCIPAL.
+001710            PERFORM 101-INICIAR.
+001720            PERFORM 201-PROCESSAR UNTIL WK-FS-CLIENTES = '10'
+001730                                    AND WK-FS-LANCAM   = '10'.
+001740            PERFORM 901-FINALIZAR.
+001750            STOP RUN.
+001760       ***********************************************************
+001770        100-INICIAR SECTION.
+001780        101-INICIAR.
+001790            ACCEPT WK-DOC-REINICIO FROM SYSIN.
+001800            ACCEPT WK-FORMATO-US   FROM SYSIN.
+001810            ACCEPT WK-DATA-SIST    FROM DATE YYYYMMDD.
+001820            ACCEPT WK-HORA-AUDIT   FROM TIME.
+001830            PERFORM 114-ABRIR-AUDITLOG.
+001840            PERFORM 102-ABRIR-CLIENTES.
+001850            PERFORM 103-ABRIR-LANCAM.
+001860            PERFORM 104-ABRIR-CLIENTEN.
+001870            PERFORM 105-ABRIR-CTRLSAL.
+001880            PERFORM 106-ABRIR-REJEITAD.
+001890            PERFORM 107-ABRIR-CHECKPT.
+001900            PERFORM 115-ABRIR-TOTCRED.
+001910            PERFORM 108-VALIDAR-CTRLSAL.
+001920            PERFORM 117-CONFERIR-SALDO-INICIAL.
+001930            PERFORM 109-LER-HEADER-LANCAM.
+001940            PERFORM 110-GRAVAR-HEADER-CLIENTEN.
+001950        102-ABRIR-CLIENTES.
+001960            OPEN INPUT ARQ-CLIENTES.
+001970            EVALUATE WK-FS-CLIENTES
+001980                WHEN '00'
+001990                    PERFORM 301-LER-CLIENTES
+002000                WHEN '35'
+002010                    DISPLAY 'ARQUIVO CLIENTES NAO ENCONTRADO'
+002020                    MOVE 'CLIENTES' TO WK-AUD-ARQUIVO
+002030                    MOVE WK-FS-CLIENTES TO WK-AUD-STATUS
+002040                    PERFORM 199-GRAVAR-AUDITLOG
+002050                    CLOSE ARQ-AUDITLOG
+002060                    MOVE 12 TO RETURN-CODE
+002070                    STOP RUN
+002080                WHEN OTHER
+002090                    DISPLAY 'ERRO ' WK-FS-CLIENTES
+002100                            ' NO COMANDO OPEN CLIENTES'
+002110                    MOVE 'CLIENTES' TO WK-AUD-ARQUIVO
+002120                    MOVE WK-FS-CLIENTES TO WK-AUD-STATUS
+002130                    PERFORM 199-GRAVAR-AUDITLOG
+002140                    CLOSE ARQ-AUDITLOG
+002150                    MOVE 12 TO RETURN-CODE
+002160                    STOP RUN
+002170            END-EVALUATE.
+002180        103-ABRIR-LANCAM.
+002190            OPEN INPUT ARQ-LANCAM.
+002200            EVALUATE WK-FS-LANCAM
+002210                WHEN '00'
+002220                    PERFORM 302-LER-LANCAM
+002230                WHEN '35'
+002240                    DISPLAY 'ARQUIVO LANCAM NAO ENCONTRADO'
+002250                    MOVE 'LANCAM' TO WK-AUD-ARQUIVO
+002260                    MOVE WK-FS-LANCAM TO WK-AUD-STATUS
+002270                    PERFORM 199-GRAVAR-AUDITLOG
+002280                    CLOSE ARQ-AUDITLOG
+002290                    MOVE 12 TO RETURN-CODE
+002300                    STOP RUN
+002310                WHEN OTHER
+002320                    DISPLAY 'ERRO ' WK-FS-LANCAM
+002330                            ' NO COMANDO OPEN LANCAMENTOS'
+002340                    MOVE 'LANCAM' TO WK-AUD-ARQUIVO
+002350                    MOVE WK-FS-LANCAM TO WK-AUD-STATUS
+002360                    PERFORM 199-GRAVAR-AUDITLOG
+002370                    CLOSE ARQ-AUDITLOG
+002380                    MOVE 12 TO RETURN-CODE
+002390                    STOP RUN
+002400            END-EVALUATE.
+002410        104-ABRIR-CLIENTEN.
+002420            OPEN EXTEND ARQ-CLIENTEN.
+002430            IF WK-FS-CLIENTEN = '35'
+002440                OPEN OUTPUT ARQ-CLIENTEN
+002450            END-IF.
+002460            EVALUATE WK-FS-CLIENTEN
+002470                WHEN '00'
+002480                    CONTINUE
+002490                WHEN OTHER
+002500                    DISPLAY 'ERRO ' WK-FS-CLIENTEN
+002510                            ' NO COMANDO OPEN CLIENTEN'
+002520                    MOVE 'CLIENTEN' TO WK-AUD-ARQUIVO
+002530                    MOVE WK-FS-CLIENTEN TO WK-AUD-STATUS
+002540                    PERFORM 199-GRAVAR-AUDITLOG
+002550                    CLOSE ARQ-AUDITLOG
+002560                    MOVE 12 TO RETURN-CODE
+002570                    STOP RUN
+002580            END-EVALUATE.
+002590        105-ABRIR-CTRLSAL.
+002600            OPEN INPUT ARQ-CTRLSAL.
+002610            EVALUATE WK-FS-CTRLSAL
+002620                WHEN '00'
+002630                    CONTINUE
+002640                WHEN '35'
+002650                    DISPLAY 'ARQUIVO CTRLSAL NAO ENCONTRADO'
+002660                    MOVE 'CTRLSAL' TO WK-AUD-ARQUIVO
+002670                    MOVE WK-FS-CTRLSAL TO WK-AUD-STATUS
+002680                    PERFORM 199-GRAVAR-AUDITLOG
+002690                    CLOSE ARQ-AUDITLOG
+002700                    MOVE 12 TO RETURN-CODE
+002710                    STOP RUN
+002720                WHEN OTHER
+002730                    DISPLAY 'ERRO ' WK-FS-CTRLSAL
+002740                            ' NO COMANDO OPEN CTRLSAL'
+002750                    MOVE 'CTRLSAL' TO WK-AUD-ARQUIVO
+002760                    MOVE WK-FS-CTRLSAL TO WK-AUD-STATUS
+002770                    PERFORM 199-GRAVAR-AUDITLOG
+002780                    CLOSE ARQ-AUDITLOG
+002790                    MOVE 12 TO RETURN-CODE
+002800                    STOP RUN
+002810            END-EVALUATE.
+002820        106-ABRIR-REJEITAD.
+002830            OPEN OUTPUT ARQ-REJEITAD.
+002840            IF WK-FS-REJEITAD NOT = '00'
+002850                DISPLAY 'ERRO ' WK-FS-REJEITAD
+002860                        ' NO COMANDO OPEN REJEITAD'
+002870                MOVE 'REJEITAD' TO WK-AUD-ARQUIVO
+002880                MOVE WK-FS-REJEITAD TO WK-AUD-STATUS
+002890                PERFORM 199-GRAVAR-AUDITLOG
+002900                CLOSE ARQ-AUDITLOG
+002910                MOVE 12 TO RETURN-CODE
+002920                STOP RUN
+002930            END-IF.
+002940        107-ABRIR-CHECKPT.
+002950            OPEN OUTPUT ARQ-CHECKPT.
+002960            IF WK-FS-CHECKPT NOT = '00'
+002970                DISPLAY 'ERRO ' WK-FS-CHECKPT
+002980                        ' NO COMANDO OPEN CHECKPT'
+002990                MOVE 'CHECKPT' TO WK-AUD-ARQUIVO
+003000                MOVE WK-FS-CHECKPT TO WK-AUD-STATUS
+003010                PERFORM 199-GRAVAR-AUDITLOG
+003020                CLOSE ARQ-AUDITLOG
+003030                MOVE 12 TO RETURN-CODE
+003040                STOP RUN
+003050            END-IF.
+003060        115-ABRIR-TOTCRED.
+003070            OPEN EXTEND ARQ-TOTCRED.
+003080           IF WK-FS-TOTCRED = '35'
+003090               OPEN OUTPUT ARQ-TOTCRED
+003100           END-IF.
+003110            IF WK-FS-TOTCRED NOT = '00'
+003120                DISPLAY 'ERRO ' WK-FS-TOTCRED
+003130                        ' NO COMANDO OPEN TOTCRED'
+003140                MOVE 'TOTCRED' TO WK-AUD-ARQUIVO
+003150                MOVE WK-FS-TOTCRED TO WK-AUD-STATUS
+003160                PERFORM 199-GRAVAR-AUDITLOG
+003170                CLOSE ARQ-AUDITLOG
+003180                MOVE 12 TO RETURN-CODE
+003190                STOP RUN
+003200            END-IF.
+003210        108-VALIDAR-CTRLSAL.
+003220            READ ARQ-CTRLSAL.
+003230            IF WK-FS-CTRLSAL NOT = '00'
+003240                DISPLAY 'ERRO ' WK-FS-CTRLSAL
+003250                        ' NO COMANDO READ CTRLSAL'
+003260                MOVE 'CTRLSAL' TO WK-AUD-ARQUIVO
+003270                MOVE WK-FS-CTRLSAL TO WK-AUD-STATUS
+003280                PERFORM 199-GRAVAR-AUDITLOG
+003290                CLOSE ARQ-AUDITLOG
+003300                MOVE 12 TO RETURN-CODE
+003310                STOP RUN
+003320            END-IF.
+003330            CLOSE ARQ-CTRLSAL.
+003340        109-LER-HEADER-LANCAM.
+003350            IF NOT LANCAM-HEADER
+003360                DISPLAY 'ARQUIVO LANCAM SEM REGISTRO DE CABECALHO'
+003365                MOVE 'LANCAM' TO WK-AUD-ARQUIVO
+003370                MOVE 'CH'     TO WK-AUD-STATUS
+003375                PERFORM 199-GRAVAR-AUDITLOG
+003380                CLOSE ARQ-AUDITLOG
+003385                MOVE 12 TO RETURN-CODE
+003390                STOP RUN
+003395            END-IF.
+003400            DISPLAY 'LOTE DE LANCAMENTOS DE ' FD-DATA-CTRL-LANCAM.
+003410            MOVE FD-DATA-CTRL-LANCAM TO WK-DATA-LOTE.
+003430        110-GRAVAR-HEADER-CLIENTEN.
+003440            MOVE 'H'          TO FD-TIPO-REG-CLIENTEN.
+003450            MOVE WK-DATA-SIST TO FD-DATA-CTRL-CLIENTEN.
+003460            MOVE ZEROS        TO FD-QTDE-CTRL-CLIENTEN.
+003470            WRITE REG-CLIENTEN.
+003480            IF WK-FS-CLIENTEN NOT = '00'
+003490                DISPLAY 'ERRO ' WK-FS-CLIENTEN
+003500                        ' NO COMANDO WRITE CLIENTEN (CABECALHO)'
+003510                MOVE 'CLIENTEN' TO WK-AUD-ARQUIVO
+003520                MOVE WK-FS-CLIENTEN TO WK-AUD-STATUS
+003530                PERFORM 199-GRAVAR-AUDITLOG
+003540                CLOSE ARQ-AUDITLOG
+003550                MOVE 12 TO RETURN-CODE
+003560                STOP RUN
+003570            END-IF.
+003580        117-CONFERIR-SALDO-INICIAL.
+003590            PERFORM 118-ACUMULAR-SALDO-INICIAL
+003600                UNTIL WK-FS-CLIENTES = '10'.
+003610            PERFORM 112-VALIDAR-TOTAL-CTRLSAL.
+003620            CLOSE ARQ-CLIENTES.
+003630            MOVE ZEROS TO WK-QTD-CLIENTES-LIDOS.
+003640            MOVE ZEROS TO WK-TOT-SALDO-INICIAL.
+003645            SET FASE-PROCESSAMENTO TO TRUE.
+003650            PERFORM 102-ABRIR-CLIENTES.
+003660        118-ACUMULAR-SALDO-INICIAL.
+003670            READ ARQ-CLIENTES.
+003680            EVALUATE WK-FS-CLIENTES
+003690                WHEN '00'
+003700                    ADD 1 TO WK-QTD-CLIENTES-LIDOS
+003710                    PERFORM 210-CONVERTER-MOEDA-CLIENTES
+003720                    ADD WK-VALOR-CONV TO WK-TOT-SALDO-INICIAL
+003730                WHEN '10'
+003740                    CONTINUE
+003750                WHEN OTHER
+003760                    DISPLAY 'ERRO ' WK-FS-CLIENTES
+003770                            ' NO COMANDO READ CLIENTES'
+003780                    MOVE 'CLIENTES' TO WK-AUD-ARQUIVO
+003790                    MOVE WK-FS-CLIENTES TO WK-AUD-STATUS
+003800                    PERFORM 199-GRAVAR-AUDITLOG
+003810                    CLOSE ARQ-AUDITLOG
+003820                    MOVE 12 TO RETURN-CODE
+003830                    STOP RUN
+003840            END-EVALUATE.
+003850        114-ABRIR-AUDITLOG.
+003860            OPEN OUTPUT ARQ-AUDITLOG.
+003870            IF WK-FS-AUDITLOG NOT = '00'
+003880                DISPLAY 'ERRO ' WK-FS-AUDITLOG
+003890                        ' NO COMANDO OPEN AUDITLOG'
+003900                MOVE 12 TO RETURN-CODE
+003910                STOP RUN
+003920            END-IF.
+003930       ***********************************************
+003940        200-PROCESSAR SECTION.
+003950        201-PROCESSAR.
+003960            EVALUATE TRUE
+003970                WHEN LANCAM-TRAILER
+003980                    PERFORM 206-VALIDAR-TRAILER-LANCAM
+003990                    PERFORM 302-LER-LANCAM
+004000                WHEN FD-CHAVE-CLIENTES < FD-CHAVE-LANCAM
+004010                    PERFORM 202-GRAVAR-CLIENTEN
+004020                    PERFORM 301-LER-CLIENTES
+004030                WHEN FD-CHAVE-CLIENTES = FD-CHAVE-LANCAM
+004040                    PERFORM 203-EXEC-LANCAM
+004050                    PERFORM 302-LER-LANCAM
+004060                WHEN OTHER
+004070                    DISPLAY 'CHAVE LANCAMENTO : ' FD-CHAVE-LANCAM
+004080                            ' ESTA ERRADA NO DOCUMENTO ' FD-DOC-LANCAM
+004090                    MOVE 'CHAVE INEXISTENTE NO CADASTRO' TO
+004100                            WK-MOTIVO-REJEITAD
+004110                    PERFORM 207-GRAVAR-REJEITAD
+004120                    PERFORM 302-LER-LANCAM
+004130            END-EVALUATE.
+004140        202-GRAVAR-CLIENTEN.
+004150            MOVE FD-SALDO-CLIENTES TO WK-SALDO-EDIT.
+004160            PERFORM 197-CONVERTER-SALDO-EDIT.
+004170            DISPLAY '    SALDO FINAL = ' WK-SALDO-EDIT.
+004180            DISPLAY '------------------------------'.
+004190            MOVE 'D'                  TO FD-TIPO-REG-CLIENTEN.
+004200            MOVE FD-CHAVE-CLIENTES    TO FD-CHAVE-CLIENTEN.
+004210            MOVE FD-NOME-CLIENTES     TO FD-NOME-CLIENTEN.
+004220            MOVE FD-SALDO-CLIENTES    TO FD-SALDO-CLIENTEN.
+004230            MOVE FD-LIMITE-CLIENTES   TO FD-LIMITE-CLIENTEN.
+004240            MOVE FD-MOEDA-CLIENTES    TO FD-MOEDA-CLIENTEN.
+004250            WRITE REG-CLIENTEN.
+004260            IF WK-FS-CLIENTEN NOT EQUAL '00'
+004270                DISPLAY 'ERRO ' WK-FS-CLIENTEN
+004280                        ' NO COMANDO WRITE CLIENTEN'
+004290                MOVE 'CLIENTEN' TO WK-AUD-ARQUIVO
+004300                MOVE WK-FS-CLIENTEN TO WK-AUD-STATUS
+004310                PERFORM 199-GRAVAR-AUDITLOG
+004320                CLOSE ARQ-AUDITLOG
+004330                MOVE 12 TO RETURN-CODE
+004340                STOP RUN
+004350            END-IF.
+004360        203-EXEC-LANCAM.
+004370            IF FD-DOC-LANCAM NOT > WK-DOC-REINICIO
+004380                DISPLAY '        DOCUMENTO ' FD-DOC-LANCAM
+004390                        ' JA PROCESSADO ANTERIORMENTE (REINICIO)'
+004400            ELSE
+004410                PERFORM 208-APLICAR-LANCAM
+004420                ADD 1               TO WK-QTD-LANCAM-PROC
+004430                PERFORM 211-CONVERTER-MOEDA-LANCAM
+004440                ADD WK-VALOR-CONV   TO WK-TOT-LANCAM-PROC
+004450                IF FD-TIPO-LANCAM = 'C'
+004460                    ADD WK-VALOR-CONV TO WK-TOT-CREDITO
+004470                END-IF
+004480                MOVE FD-DOC-LANCAM  TO WK-ULTIMO-DOC
+004490            END-IF.
+004500       ***********************************************
+004510        300-LER-CLIENTES SECTION.
+004520        301-LER-CLIENTES.
+004530            READ ARQ-CLIENTES.
+004540            EVALUATE WK-FS-CLIENTES
+004550                WHEN '00'
+004555                    IF FASE-PROCESSAMENTO
+004560                        MOVE FD-SALDO-CLIENTES TO WK-SALDO-EDIT
+004570                        PERFORM 197-CONVERTER-SALDO-EDIT
+004580                        DISPLAY FD-AGENCIA-CLIENTES ' '
+004590                                FD-CONTA-CLIENTES ' '
+004600                                FD-NOME-CLIENTES ' '
+004610                        DISPLAY '    SALDO INICIAL = ' WK-SALDO-EDIT
+004615                    END-IF
+004620                    ADD 1                  TO WK-QTD-CLIENTES-LIDOS
+004630                    PERFORM 210-CONVERTER-MOEDA-CLIENTES
+004640                    ADD WK-VALOR-CONV      TO WK-TOT-SALDO-INICIAL
+004650                WHEN '10'
+004660                    MOVE HIGH-VALUES TO FD-CHAVE-CLIENTES
+004670                WHEN OTHER
+004680                    DISPLAY 'ERRO ' WK-FS-CLIENTES
+004690                            ' NO COMANDO READ CLIENTES'
+004700                    MOVE 'CLIENTES' TO WK-AUD-ARQUIVO
+004710                    MOVE WK-FS-CLIENTES TO WK-AUD-STATUS
+004720                    PERFORM 199-GRAVAR-AUDITLOG
+004730                    CLOSE ARQ-AUDITLOG
+004740                    MOVE 12 TO RETURN-CODE
+004750                    STOP RUN
+004760            END-EVALUATE.
+004770        302-LER-LANCAM.
+004780            READ ARQ-LANCAM.
+004790            EVALUATE WK-FS-LANCAM
+004800                WHEN '00'
+004810                    CONTINUE
+004820                WHEN '10'
+004830                    MOVE HIGH-VALUES TO FD-DETALHE-LANCAM
+004840                    MOVE 'D' TO FD-TIPO-REG-LANCAM
+004850                WHEN OTHER
+004860                    DISPLAY 'ERRO ' WK-FS-LANCAM
+004870                            ' NO COMANDO READ LANCAM'
+004880                    MOVE 'LANCAM' TO WK-AUD-ARQUIVO
+004890                    MOVE WK-FS-LANCAM TO WK-AUD-STATUS
+004900                    PERFORM 199-GRAVAR-AUDITLOG
+004910                    CLOSE ARQ-AUDITLOG
+004920                    MOVE 12 TO RETURN-CODE
+004930                    STOP RUN
+004940            END-EVALUATE.
+004950       ***********************************************
+004960        900-FINALIZAR SECTION.
+004970        901-FINALIZAR.
+004980            PERFORM 111-GRAVAR-TRAILER-CLIENTEN.
+004990            PERFORM 113-GRAVAR-CHECKPOINT.
+005000            PERFORM 116-GRAVAR-TOTCRED.
+005010            CLOSE ARQ-CLIENTES.
+005020            CLOSE ARQ-LANCAM.
+005030            CLOSE ARQ-CLIENTEN.
+005040            CLOSE ARQ-REJEITAD.
+005050            CLOSE ARQ-CHECKPT.
+005060            CLOSE ARQ-TOTCRED.
+005070            CLOSE ARQ-AUDITLOG.
+005080            IF WK-FS-CLIENTEN NOT EQUAL '00'
+005090                DISPLAY 'ERRO ' WK-FS-CLIENTEN
+005100                        ' NO COMANDO CLOSE CLIENTEN'
+005110                DISPLAY 'ERRO AO SALVAR ARQUIVO'
+005120                MOVE 12 TO RETURN-CODE
+005130            END-IF.
+005140        111-GRAVAR-TRAILER-CLIENTEN.
+005150            MOVE 'T'                     TO FD-TIPO-REG-CLIENTEN.
+005160            MOVE WK-DATA-SIST            TO FD-DATA-CTRL-CLIENTEN.
+005170            MOVE WK-QTD-CLIENTES-LIDOS   TO FD-QTDE-CTRL-CLIENTEN.
+005180            WRITE REG-CLIENTEN.
+005190            IF WK-FS-CLIENTEN NOT = '00'
+005200                DISPLAY 'ERRO ' WK-FS-CLIENTEN
+005210                        ' NO COMANDO WRITE CLIENTEN (TRAILER)'
+005220                MOVE 12 TO RETURN-CODE
+005230            END-IF.
+005240        112-VALIDAR-TOTAL-CTRLSAL.
+005250            IF FD-QTDE-CTRLSAL NOT = WK-QTD-CLIENTES-LIDOS
+005260               OR FD-TOTAL-CTRLSAL NOT = WK-TOT-SALDO-INICIAL
+005270                DISPLAY 'DIVERGENCIA NO TOTAL DE CONTROLE DE SALDOS'
+005280                DISPLAY '   QTDE ESPERADA  = ' FD-QTDE-CTRLSAL
+005290                        ' QTDE LIDA       = ' WK-QTD-CLIENTES-LIDOS
+005300                DISPLAY '   SALDO ESPERADO = ' FD-TOTAL-CTRLSAL
+005310                        ' SALDO ACUMULADO = ' WK-TOT-SALDO-INICIAL
+005320                MOVE 'CTRLSAL' TO WK-AUD-ARQUIVO
+005330                MOVE 'DV'      TO WK-AUD-STATUS
+005340                PERFORM 199-GRAVAR-AUDITLOG
+005350                CLOSE ARQ-AUDITLOG
+005360                MOVE 12 TO RETURN-CODE
+005370                STOP RUN
+005380            ELSE
+005390                DISPLAY 'TOTAL DE CONTROLE DE SALDOS CONFERE'
+005400            END-IF.
+005410        113-GRAVAR-CHECKPOINT.
+005420            MOVE WK-ULTIMO-DOC      TO FD-DOC-CHECKPT.
+005430            MOVE WK-QTD-LANCAM-PROC TO FD-QTDE-CHECKPT.
+005440            WRITE REG-CHECKPT.
+005450            IF WK-FS-CHECKPT NOT = '00'
+005460                DISPLAY 'ERRO ' WK-FS-CHECKPT
+005470                        ' NO COMANDO WRITE CHECKPT'
+005480                MOVE 12 TO RETURN-CODE
+005490            END-IF.
+005500       ***********************************************
+005510        116-GRAVAR-TOTCRED.
+005520            MOVE WK-DATA-LOTE   TO FD-DATA-TOTCRED.
+005530            MOVE WK-TOT-CREDITO TO FD-VALOR-TOTCRED.
+005540            WRITE REG-TOTCRED.
+005550            IF WK-FS-TOTCRED NOT = '00'
+005560                DISPLAY 'ERRO ' WK-FS-TOTCRED
+005570                        ' NO COMANDO WRITE TOTCRED'
+005580                MOVE 12 TO RETURN-CODE
+005590            END-IF.
+005600        206-VALIDAR-TRAILER-LANCAM.
+005610            IF FD-QTDE-CTRL-LANCAM NOT = WK-QTD-LANCAM-PROC
+005620               OR FD-VALOR-CTRL-LANCAM NOT = WK-TOT-LANCAM-PROC
+005630                DISPLAY 'DIVERGENCIA NO TRAILER DE LANCAMENTOS'
+005640                DISPLAY '   QTDE ESPERADA  = ' FD-QTDE-CTRL-LANCAM
+005650                        ' QTDE PROCESSADA = ' WK-QTD-LANCAM-PROC
+005660                DISPLAY '   VALOR ESPERADO = ' FD-VALOR-CTRL-LANCAM
+005670                        ' VALOR PROCESSADO = ' WK-TOT-LANCAM-PROC
+005675                MOVE 'LANCAM' TO WK-AUD-ARQUIVO
+005676                MOVE 'DV'     TO WK-AUD-STATUS
+005677                PERFORM 199-GRAVAR-AUDITLOG
+005678                CLOSE ARQ-AUDITLOG
+005679                MOVE 12 TO RETURN-CODE
+005680                STOP RUN
+005690            ELSE
+005695                DISPLAY 'TRAILER DE LANCAMENTOS CONFERE'
+005700            END-IF.
+005710        207-GRAVAR-REJEITAD.
+005720            MOVE FD-CHAVE-LANCAM   TO FD-CHAVE-REJEITAD.
+005730            MOVE FD-DOC-LANCAM     TO FD-DOC-REJEITAD.
+005740            MOVE FD-TIPO-LANCAM    TO FD-TIPO-REJEITAD.
+005750            MOVE FD-VALOR-LANCAM   TO FD-VALOR-REJEITAD.
+005760            MOVE WK-MOTIVO-REJEITAD TO FD-MOTIVO-REJEITAD.
+005770            WRITE REG-REJEITAD.
+005780            IF WK-FS-REJEITAD NOT = '00'
+005790                DISPLAY 'ERRO ' WK-FS-REJEITAD
+005800                        ' NO COMANDO WRITE REJEITAD'
+005810                MOVE 'REJEITAD' TO WK-AUD-ARQUIVO
+005820                MOVE WK-FS-REJEITAD TO WK-AUD-STATUS
+005830                PERFORM 199-GRAVAR-AUDITLOG
+005840                CLOSE ARQ-AUDITLOG
+005850                MOVE 12 TO RETURN-CODE
+005860                STOP RUN
+005870            END-IF.
+005880        208-APLICAR-LANCAM.
+005890            EVALUATE FD-TIPO-LANCAM
+005900                WHEN 'C'
+005910                    ADD FD-VALOR-LANCAM  TO FD-SALDO-CLIENTES
+005920                    MOVE FD-VALOR-LANCAM TO WK-VALOR-EDIT
+005930                    PERFORM 198-CONVERTER-VALOR-EDIT
+005940                    DISPLAY '        CREDITO : ' WK-VALOR-EDIT
+005950                WHEN 'J'
+005960                    ADD FD-VALOR-LANCAM  TO FD-SALDO-CLIENTES
+005970                    MOVE FD-VALOR-LANCAM TO WK-VALOR-EDIT
+005980                    PERFORM 198-CONVERTER-VALOR-EDIT
+005990                    DISPLAY '        JUROS   : ' WK-VALOR-EDIT
+006000                WHEN 'D'
+006010                    IF FD-VALOR-LANCAM > FD-SALDO-CLIENTES
+006020                                          + FD-LIMITE-CLIENTES
+006030                        MOVE 'SALDO INSUFICIENTE, LIMITE EXCEDIDO'
+006040                            TO WK-MOTIVO-REJEITAD
+006050                        PERFORM 207-GRAVAR-REJEITAD
+006060                        DISPLAY 'SALDO INSUFICIENTE NO DOCUMENTO '
+006070                                FD-DOC-LANCAM
+006080                    ELSE
+006090                        SUBTRACT FD-VALOR-LANCAM FROM FD-SALDO-CLIENTES
+006100                        MOVE FD-VALOR-LANCAM TO WK-VALOR-EDIT
+006110                        PERFORM 198-CONVERTER-VALOR-EDIT
+006120                        DISPLAY '        DEBITO  : ' WK-VALOR-EDIT
+006130                    END-IF
+006140                WHEN 'T'
+006150                    IF FD-VALOR-LANCAM > FD-SALDO-CLIENTES
+006160                                          + FD-LIMITE-CLIENTES
+006170                        MOVE 'SALDO INSUFICIENTE PARA TED'
+006180                            TO WK-MOTIVO-REJEITAD
+006190                        PERFORM 207-GRAVAR-REJEITAD
+006200                        DISPLAY 'SALDO INSUFICIENTE NO DOCUMENTO '
+006210                                FD-DOC-LANCAM
+006220                    ELSE
+006230                        SUBTRACT FD-VALOR-LANCAM FROM FD-SALDO-CLIENTES
+006240                        MOVE FD-VALOR-LANCAM TO WK-VALOR-EDIT
+006250                        PERFORM 198-CONVERTER-VALOR-EDIT
+006260                        DISPLAY '        TED     : ' WK-VALOR-EDIT
+006270                    END-IF
+006280                WHEN 'F'
+006290                    IF FD-VALOR-LANCAM > FD-SALDO-CLIENTES
+006300                                          + FD-LIMITE-CLIENTES
+006310                        MOVE 'SALDO INSUFICIENTE PARA TARIFA'
+006320                            TO WK-MOTIVO-REJEITAD
+006330                        PERFORM 207-GRAVAR-REJEITAD
+006340                        DISPLAY 'SALDO INSUFICIENTE NO DOCUMENTO '
+006350                                FD-DOC-LANCAM
+006360                    ELSE
+006370                        SUBTRACT FD-VALOR-LANCAM FROM FD-SALDO-CLIENTES
+006380                        MOVE FD-VALOR-LANCAM TO WK-VALOR-EDIT
+006390                        PERFORM 198-CONVERTER-VALOR-EDIT
+006400                        DISPLAY '        TARIFA  : ' WK-VALOR-EDIT
+006410                    END-IF
+006420                WHEN OTHER
+006430                    DISPLAY 'TIPO LANCAMENTO : ' FD-TIPO-LANCAM
+006440                            ' ESTA ERRADO NO DOCUMENTO ' FD-DOC-LANCAM
+006450                    MOVE 'TIPO DE LANCAMENTO INVALIDO'
+006460                        TO WK-MOTIVO-REJEITAD
+006470                    PERFORM 207-GRAVAR-REJEITAD
+006480            END-EVALUATE.
+006490       ***********************************************
+006500        210-CONVERTER-MOEDA-CLIENTES.
+006510            PERFORM VARYING WK-IDX-MOEDA FROM 1 BY 1
+006520                              UNTIL WK-IDX-MOEDA > 3
+006530                OR MOEDA-COD(WK-IDX-MOEDA) = FD-MOEDA-CLIENTES
+006540            END-PERFORM.
+006550            IF WK-IDX-MOEDA > 3
+006560                MOVE 1 TO WK-IDX-MOEDA
+006570            END-IF.
+006580            COMPUTE WK-VALOR-CONV =
+006590                FD-SALDO-CLIENTES * TAXA-MOEDA(WK-IDX-MOEDA).
+006600        211-CONVERTER-MOEDA-LANCAM.
+006610            PERFORM VARYING WK-IDX-MOEDA FROM 1 BY 1
+006620                              UNTIL WK-IDX-MOEDA > 3
+006630                OR MOEDA-COD(WK-IDX-MOEDA) = FD-MOEDA-LANCAM
+006640            END-PERFORM.
+006650            IF WK-IDX-MOEDA > 3
+006660                MOVE 1 TO WK-IDX-MOEDA
+006670            END-IF.
+006680            COMPUTE WK-VALOR-CONV =
+006690                FD-VALOR-LANCAM * TAXA-MOEDA(WK-IDX-MOEDA).
+006700        197-CONVERTER-SALDO-EDIT.
+006710            IF FORMATO-US-ATIVO
+006720                INSPECT WK-SALDO-EDIT REPLACING ALL '.' BY ';'
+006730                INSPECT WK-SALDO-EDIT REPLACING ALL ',' BY '.'
+006740                INSPECT WK-SALDO-EDIT REPLACING ALL ';' BY ','
+006750            END-IF.
+006760        198-CONVERTER-VALOR-EDIT.
+006770            IF FORMATO-US-ATIVO
+006780                INSPECT WK-VALOR-EDIT REPLACING ALL '.' BY ';'
+006790                INSPECT WK-VALOR-EDIT REPLACING ALL ',' BY '.'
+006800                INSPECT WK-VALOR-EDIT REPLACING ALL ';' BY ','
+006810            END-IF.
+006820        199-GRAVAR-AUDITLOG.
+006830            MOVE 'EAD95809'    TO AUD-PROGRAMA.
+006840            MOVE WK-DATA-SIST  TO AUD-DATA.
+006850            MOVE WK-HORA-AUDIT TO AUD-HORA.
+006860            MOVE WK-AUD-ARQUIVO TO AUD-ARQUIVO.
+006870            MOVE WK-AUD-STATUS TO AUD-FILE-STATUS.
+006880            WRITE REG-AUDITLOG.

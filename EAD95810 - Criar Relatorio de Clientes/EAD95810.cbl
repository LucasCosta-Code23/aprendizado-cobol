@@ -1,145 +1,374 @@
- 000100        IDENTIFICATION DIVISION.                                         
- 000200        PROGRAM-ID.                                                      
- 000300            EAD95810.                                                    
- 000400        AUTHOR.                                                          
- 000500            LUCAS.                                                       
- 000600       **************************************************                
- 000700       *         CRIAR RELATORIO DE CLIENTES            *                
- 000800       **************************************************                
- 000900       *                                                                 
- 001000        ENVIRONMENT DIVISION.                                            
- 001100        CONFIGURATION SECTION.                                           
- 001200        SPECIAL-NAMES.                                                   
- 001300            DECIMAL-POINT IS COMMA.                                      
- 001400        INPUT-OUTPUT SECTION.                                            
- 001500        FILE-CONTROL.                                                    
- 001600            SELECT ARQ-CLIENTES ASSIGN TO CLIENTES                       
- 001700                FILE STATUS IS WK-FS-CLIENTES.                                                     
- 001800            SELECT ARQ-RELATO   ASSIGN TO RELATO.                        
- 002200       *                                                                 
- 002300        DATA DIVISION.                                                   
- 002400        FILE SECTION.                                                    
- 002500        FD   ARQ-CLIENTES                                                
- 002600             RECORDING MODE IS F.                                        
- 002700        01  REG-CLIENTES.                                                
- 002800            05 FD-CHAVE-CLIENTES.                                        
- 002900                10 FD-AGENCIA-CLIENTES     PIC X(4).                     
- 003000                10 FD-CONTA-CLIENTES       PIC 9(5).                     
- 003100            05 FD-NOME-CLIENTES        PIC A(20).                        
- 003200            05 FD-SALDO-CLIENTES       PIC 9(6)V99.                      
- 003300        FD   ARQ-RELATO                                                  
- 003400             RECORDING MODE IS F.                                        
- 003500        01  REG-RELATO                 PIC X(50).                        
- 005000        WORKING-STORAGE SECTION.                                         
- 005010        01  WK-CABEC1.                                                                                                     
- 005020            05 FILLER      PIC X(04) VALUE SPACES.                       
- 005030            05 FILLER      PIC X(21) VALUE 'RELATORIO DE CLIENTES'.      
- 005040            05 FILLER      PIC X(08) VALUE SPACES.                       
- 005050            05 FILLER      PIC X(04) VALUE 'PAG '.                       
- 005060            05 WK-NUMPAG   PIC 9(03) VALUE ZEROS.                        
- 005070        01  WK-CABEC2.                                                   
- 005080            05 FILLER       PIC X(09) VALUE SPACES.                      
- 005090            05 FILLER       PIC X(10) VALUE 'AGENCIA : '.                
- 005091            05 WK-AG-CABEC2 PIC X(04) VALUE SPACES.                      
- 005092        01  WK-CABEC3.                                                   
- 005093            05 FILLER      PIC X(05) VALUE 'CONTA'.                      
- 005094            05 FILLER      PIC X(02) VALUE SPACES.                       
- 005095            05 FILLER      PIC X(04) VALUE 'NOME'.                       
- 005096            05 FILLER      PIC X(22) VALUE SPACES.                       
- 005097            05 FILLER      PIC X(05) VALUE 'SALDO'.                      
- 005098        01  WK-DETALHE.                                                  
- 005099            05 WK-CONTA-DET PIC 9(05)       VALUE ZEROS.                                  
- 005100            05 FILLER       PIC X(02)       VALUE SPACES.                
- 005101            05 WK-NOME-DET  PIC A(20)       VALUE SPACES.                
- 005102            05 FILLER       PIC X(01)       VALUE SPACES.                
- 005103            05 WK-SALDO-DET PIC ZZZ.ZZ9,99  VALUE ZEROS.                 
- 005104        01  WK-RODAPE.                                                   
- 005105            05 FILLER        PIC X(17) VALUE 'TOTAL DA AGENCIA '.        
- 005106            05 WK-AG-RODAPE  PIC X(04) VALUE SPACES.                     
- 005107            05 FILLER        PIC X(04) VALUE ' -> '.                     
- 005108            05 WK-TOT-RODAPE PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROS.              
- 005110        77  WK-FS-CLIENTES PIC XX           VALUE SPACES.                
- 005120        77  WK-AG-CORRENTE PIC X(04)        VALUE SPACES.                
- 005130        77  WK-TOT-AGENCIA PIC 9(08)V99     VALUE ZEROS.                 
- 005140        77  WK-CONTALIN    PIC 9            VALUE ZEROS.                 
- 005600       *                                                                 
- 005700        PROCEDURE DIVISION.                                              
- 005800        000-PRINCIPAL SECTION.                                           
- 005900        001-PRINCIPAL.                                                                                                     
- 006000            PERFORM 101-INICIAR.                                         
- 006100            PERFORM 201-PROCESSAR UNTIL WK-FS-CLIENTES = '10'.           
- 006300            PERFORM 901-FINALIZAR.                                       
- 006400            STOP RUN.                                                    
- 006500       ***********************************************************       
- 006510        100-INICIAR SECTION.                                             
- 006600        101-INICIAR.                                                     
- 007200            OPEN INPUT ARQ-CLIENTES.                                     
- 007300            EVALUATE WK-FS-CLIENTES                                      
- 007400                WHEN '00'                                                
- 007500                    PERFORM 301-LER-CLIENTES                             
- 007510                    MOVE FD-AGENCIA-CLIENTES  TO WK-AG-CORRENTE          
- 007600                WHEN '35'                                                
- 007700                    DISPLAY 'ARQUIVO CLIENTES NAO ENCONTRADO'            
- 007800                    MOVE 12 TO RETURN-CODE                               
- 007900                    STOP RUN                                             
- 008000                WHEN OTHER                                                                                              
- 008100                    DISPLAY 'ERRO ' WK-FS-CLIENTES                       
- 008200                            ' NO COMANDO OPEN CLIENTES'                  
- 008300                    MOVE 12 TO RETURN-CODE                               
- 008400                    STOP RUN                                             
- 008500            END-EVALUATE.                                                
- 008600            OPEN OUTPUT ARQ-RELATO.                                      
- 011200       ***********************************************                   
- 011300        200-PROCESSAR SECTION.                                           
- 011400        201-PROCESSAR.                                                   
- 011500            PERFORM 202-IMPRIME-CLIENTES.                                
- 011600            PERFORM 301-LER-CLIENTES.                                    
- 011700        202-IMPRIME-CLIENTES.                                            
- 011800            IF FD-AGENCIA-CLIENTES NOT EQUAL WK-AG-CORRENTE              
- 011900                PERFORM 203-TOTALIZA                                     
- 012000            END-IF.                                                      
- 012100            IF WK-CONTALIN = 0 OR WK-CONTALIN >= 5                       
- 012200                PERFORM 204-CABECALHO                                                                      
- 012300            END-IF.                                                      
- 012400            PERFORM 205-IMPRIME.                                         
- 012500        203-TOTALIZA.                                                    
- 012600            MOVE WK-AG-CORRENTE  TO WK-AG-RODAPE.                        
- 012700            MOVE WK-TOT-AGENCIA  TO WK-TOT-RODAPE.                       
- 012800            WRITE REG-RELATO FROM WK-RODAPE AFTER 2 LINES.               
- 012900            MOVE 0 TO  WK-TOT-AGENCIA WK-CONTALIN.                       
- 013000            MOVE FD-AGENCIA-CLIENTES TO WK-AG-CORRENTE.                  
- 013100        204-CABECALHO.                                                   
- 013200            ADD 1 TO     WK-NUMPAG.                                      
- 013300            MOVE WK-AG-CORRENTE   TO WK-AG-CABEC2.                       
- 013400            WRITE REG-RELATO FROM WK-CABEC1 AFTER PAGE.                  
- 013500            WRITE REG-RELATO FROM WK-CABEC2.                             
- 013600            WRITE REG-RELATO FROM WK-CABEC3 AFTER 2 LINES.               
- 013700            MOVE 0 TO  WK-CONTALIN.                                      
- 013800        205-IMPRIME.                                                     
- 013900            MOVE FD-CONTA-CLIENTES TO WK-CONTA-DET.                                            
- 014000            MOVE FD-NOME-CLIENTES  TO WK-NOME-DET.                       
- 014100            MOVE FD-SALDO-CLIENTES TO WK-SALDO-DET.                      
- 014200            WRITE REG-RELATO FROM  WK-DETALHE.                           
- 014300            ADD 1                  TO WK-CONTALIN.                       
- 014400            ADD FD-SALDO-CLIENTES  TO WK-TOT-AGENCIA.                    
- 015800       ***********************************************                   
- 015900        300-LER-CLIENTES SECTION.                                        
- 016000        301-LER-CLIENTES.                                                
- 016100            READ ARQ-CLIENTES.                                           
- 016200            EVALUATE WK-FS-CLIENTES                                      
- 016300                WHEN '00'                                                
- 016400                    CONTINUE                                             
- 016900                WHEN '10'                                                
- 017000                    CONTINUE                                             
- 017100                WHEN OTHER                                               
- 017200                    DISPLAY 'ERRO ' WK-FS-CLIENTES                       
- 017300                            ' NO COMANDO READ CLIENTES'                                   
- 017400                    MOVE 12 TO RETURN-CODE                               
- 017500                    STOP RUN                                             
- 017600            END-EVALUATE.                                                
- 019000       ***********************************************                   
- 019100        900-FINALIZAR SECTION.                                           
- 019200        901-FINALIZAR.                                                   
- 019210            PERFORM 203-TOTALIZA.                                        
- 019300            CLOSE ARQ-CLIENTES.                                          
- 019400            CLOSE ARQ-RELATO.                                            
+000100        IDENTIFICATION DIVISION.                                         
+000200        PROGRAM-ID.                                                      
+000300            EAD95810.                                                    
+000400        AUTHOR.                                                          
+000500            LUCAS.                                                       
+000600       **************************************************                
+000700       *         CRIAR RELATORIO DE CLIENTES            *                
+000800       **************************************************                
+000900       *                                                                 
+001000        ENVIRONMENT DIVISION.                                            
+001100        CONFIGURATION SECTION.                                           
+001200        SPECIAL-NAMES.                                                   
+001300            DECIMAL-POINT IS COMMA.                                      
+001400        INPUT-OUTPUT SECTION.                                            
+001500        FILE-CONTROL.                                                    
+001600            SELECT ARQ-CLIENTES ASSIGN TO CLIENTES
+001601                ORGANIZATION IS INDEXED
+001602                ACCESS MODE IS SEQUENTIAL
+001603                RECORD KEY IS FD-CHAVE-CLIENTES
+001700                FILE STATUS IS WK-FS-CLIENTES.
+001800            SELECT ARQ-RELATO   ASSIGN TO RELATO.
+001801            SELECT ARQ-RELACSV  ASSIGN TO RELACSV
+001802                FILE STATUS IS WK-FS-RELACSV.
+001803            SELECT ARQ-AUDITLOG ASSIGN TO AUDITLOG
+001804                FILE STATUS IS WK-FS-AUDITLOG.
+001805            SELECT ARQ-CHECKPT  ASSIGN TO CHECKPT
+001806                FILE STATUS IS WK-FS-CHECKPT.
+002200       *                                                                 
+002300        DATA DIVISION.                                                   
+002400        FILE SECTION.                                                    
+002500        FD   ARQ-CLIENTES                                                
+002600             RECORDING MODE IS F.                                        
+002700        01  REG-CLIENTES.                                                
+002800            05 FD-CHAVE-CLIENTES.                                        
+002900                10 FD-AGENCIA-CLIENTES     PIC X(4).                     
+003000                10 FD-CONTA-CLIENTES       PIC 9(5).                     
+003100            05 FD-NOME-CLIENTES        PIC A(20).                        
+003200            05 FD-SALDO-CLIENTES       PIC 9(6)V99.                      
+003210            05 FD-LIMITE-CLIENTES      PIC 9(6)V99.
+003211            05 FD-MOEDA-CLIENTES       PIC X(3)      VALUE 'BRL'.
+003300        FD   ARQ-RELATO
+003400             RECORDING MODE IS F.
+003500        01  REG-RELATO                 PIC X(60).
+003510        FD   ARQ-RELACSV
+003520             RECORDING MODE IS F.
+003530        01  REG-RELACSV                PIC X(60).
+005511        FD   ARQ-AUDITLOG
+005512             RECORDING MODE IS F.
+005513        01  REG-AUDITLOG.
+005514            05 AUD-PROGRAMA        PIC X(8).
+005515            05 AUD-DATA            PIC 9(8).
+005516            05 AUD-HORA            PIC 9(6).
+005517            05 AUD-ARQUIVO         PIC X(10).
+005518            05 AUD-FILE-STATUS     PIC XX.
+005519        FD   ARQ-CHECKPT
+005520             RECORDING MODE IS F.
+005521        01  REG-CHECKPT.
+005522            05 FD-QTDE-CHECKPT     PIC 9(7).
+005523        WORKING-STORAGE SECTION.
+005524        01  WK-DATA-SISTEMA        PIC 9(8) VALUE ZEROS.
+005525        01  WK-DATA-SISTEMA-R REDEFINES WK-DATA-SISTEMA.
+005526            05 WK-ANO-SIS      PIC 9(4).
+005527            05 WK-MES-SIS      PIC 9(2).
+005528            05 WK-DIA-SIS      PIC 9(2).
+005529        01  WK-CABEC1.
+005530            05 FILLER      PIC X(02) VALUE SPACES.
+005531            05 FILLER      PIC X(21) VALUE 'RELATORIO DE CLIENTES'.
+005532            05 FILLER      PIC X(03) VALUE SPACES.
+005533            05 FILLER      PIC X(06) VALUE 'DATA: '.
+005534            05 WK-DIA-CABEC  PIC 99.
+005535            05 FILLER        PIC X VALUE '/'.
+005536            05 WK-MES-CABEC  PIC 99.
+005537            05 FILLER        PIC X VALUE '/'.
+005538            05 WK-ANO-CABEC  PIC 9(4).
+005539            05 FILLER      PIC X(03) VALUE SPACES.
+005540            05 FILLER      PIC X(04) VALUE 'PAG '.
+005541            05 WK-NUMPAG   PIC 9(03) VALUE ZEROS.
+005542        01  WK-CABEC2.                                                   
+005543            05 FILLER       PIC X(09) VALUE SPACES.                      
+005544            05 FILLER       PIC X(10) VALUE 'AGENCIA : '.                
+005545            05 WK-AG-CABEC2 PIC X(04) VALUE SPACES.                      
+005546        01  WK-CABEC3.                                                   
+005547            05 FILLER      PIC X(05) VALUE 'CONTA'.                      
+005548            05 FILLER      PIC X(02) VALUE SPACES.                       
+005549            05 FILLER      PIC X(04) VALUE 'NOME'.                       
+005550            05 FILLER      PIC X(22) VALUE SPACES.                       
+005551            05 FILLER      PIC X(05) VALUE 'SALDO'.                      
+005552        01  WK-DETALHE.                                                  
+005553            05 WK-CONTA-DET PIC 9(05)       VALUE ZEROS.                                  
+005554            05 FILLER       PIC X(02)       VALUE SPACES.                
+005555            05 WK-NOME-DET  PIC A(20)       VALUE SPACES.                
+005556            05 FILLER       PIC X(01)       VALUE SPACES.                
+005557            05 WK-SALDO-DET PIC ZZZ.ZZ9,99  VALUE ZEROS.                 
+005558            05 FILLER       PIC X(01)       VALUE SPACES.
+005559            05 WK-MOEDA-DET PIC X(03)       VALUE SPACES.
+005560        01  WK-RODAPE.
+005561            05 FILLER        PIC X(21) VALUE 'TOTAL DA AGENCIA(BRL)'.
+005562            05 WK-AG-RODAPE  PIC X(04) VALUE SPACES.
+005563            05 FILLER        PIC X(04) VALUE ' -> '.
+005564            05 WK-TOT-RODAPE PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+005565        01  WK-RODAPE-GERAL.
+005566            05 FILLER          PIC X(25) VALUE 'TOTAL GERAL CLIENTES(BRL)'.
+005567            05 FILLER          PIC X(04) VALUE ' -> '.
+005568            05 WK-TOT-GERAL-ED PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+005569        01  WK-CSV-DETALHE.
+005570            05 WK-AG-CSV      PIC X(04).
+005571            05 FILLER         PIC X VALUE ';'.
+005572            05 WK-CONTA-CSV   PIC 9(05).
+005573            05 FILLER         PIC X VALUE ';'.
+005574            05 WK-NOME-CSV    PIC A(20).
+005575            05 FILLER         PIC X VALUE ';'.
+005576            05 WK-SALDO-CSV   PIC ZZZ.ZZ9,99.
+005577            05 FILLER         PIC X VALUE ';'.
+005578            05 WK-MOEDA-CSV   PIC X(03).
+005579        77  WK-FS-CLIENTES PIC XX           VALUE SPACES.
+005580        77  WK-FS-RELACSV  PIC XX           VALUE SPACES.
+005581        77  WK-AG-CORRENTE PIC X(04)        VALUE SPACES.
+005582        77  WK-TOT-AGENCIA PIC 9(08)V99     VALUE ZEROS.
+005583        77  WK-CONTALIN    PIC 9            VALUE ZEROS.
+005584        77  WK-TOT-GERAL   PIC 9(09)V99     VALUE ZEROS.
+005585        77  WK-MODO-CSV    PIC X            VALUE 'N'.
+005586            88 CSV-ATIVO       VALUE 'S'.
+005587        77  WK-CHAVE-ANTERIOR PIC X(09)     VALUE LOW-VALUES.
+005588        77  WK-CSV-CABEC   PIC X(30)  VALUE 'AGENCIA;CONTA;NOME;SALDO;MOEDA'.
+005589        77  WK-FS-AUDITLOG PIC XX           VALUE SPACES.
+005590        77  WK-FS-CHECKPT   PIC XX          VALUE SPACES.
+005591        77  WK-QTDE-REINICIO PIC 9(7)       VALUE ZEROS.
+005592        77  WK-QTDE-LIDA    PIC 9(7)        VALUE ZEROS.
+005593        77  WK-CONT-CHECKPT PIC 9(3)        VALUE ZEROS.
+005594        77  WK-HORA-AUDIT  PIC 9(6)         VALUE ZEROS.
+005595        77  WK-AUD-ARQUIVO PIC X(10)        VALUE SPACES.
+005596        77  WK-AUD-STATUS  PIC XX           VALUE SPACES.
+005597        77  WK-FORMATO-US  PIC X            VALUE 'N'.
+005598            88 FORMATO-US-ATIVO                VALUE 'S'.
+005599        01  NOMES-MOEDA.
+005600            05 FILLER              PIC X(03) VALUE 'BRL'.
+005601            05 FILLER              PIC X(03) VALUE 'USD'.
+005602            05 FILLER              PIC X(03) VALUE 'EUR'.
+005603        01  TABELA-MOEDAS REDEFINES NOMES-MOEDA.
+005604            05 MOEDA-COD           PIC X(03) OCCURS 3 TIMES.
+005605        01  TAXAS-MOEDA-LIT.
+005606            05 FILLER              PIC 9(3)V9(4) VALUE 1,0000.
+005607            05 FILLER              PIC 9(3)V9(4) VALUE 5,0000.
+005608            05 FILLER              PIC 9(3)V9(4) VALUE 5,4000.
+005609        01  TABELA-TAXAS REDEFINES TAXAS-MOEDA-LIT.
+005610            05 TAXA-MOEDA          PIC 9(3)V9(4) OCCURS 3 TIMES.
+005611        77  WK-IDX-MOEDA           PIC 99        VALUE ZEROS.
+005612        77  WK-VALOR-CONV          PIC 9(9)V99   VALUE ZEROS.
+005613       *
+005700        PROCEDURE DIVISION.                                              
+005800        000-PRINCIPAL SECTION.                                           
+005900        001-PRINCIPAL.                                                                                                     
+006000            PERFORM 101-INICIAR.                                         
+006100            PERFORM 201-PROCESSAR UNTIL WK-FS-CLIENTES = '10'.           
+006300            PERFORM 901-FINALIZAR.                                       
+006400            STOP RUN.                                                    
+006500       ***********************************************************       
+006510        100-INICIAR SECTION.
+006600        101-INICIAR.
+006605            ACCEPT WK-MODO-CSV      FROM SYSIN.
+006606            ACCEPT WK-FORMATO-US    FROM SYSIN.
+006607            ACCEPT WK-QTDE-REINICIO FROM SYSIN.
+006610            ACCEPT WK-DATA-SISTEMA  FROM DATE YYYYMMDD.
+006611            ACCEPT WK-HORA-AUDIT    FROM TIME.
+006612            PERFORM 102-ABRIR-AUDITLOG.
+006613            PERFORM 103-ABRIR-CHECKPT.
+006615            MOVE WK-DIA-SIS         TO WK-DIA-CABEC.
+006620            MOVE WK-MES-SIS         TO WK-MES-CABEC.
+006625            MOVE WK-ANO-SIS         TO WK-ANO-CABEC.
+007200            OPEN INPUT ARQ-CLIENTES.
+007300            EVALUATE WK-FS-CLIENTES
+007400                WHEN '00'
+007500                    PERFORM 104-PULAR-REGISTROS
+007510                    MOVE FD-AGENCIA-CLIENTES  TO WK-AG-CORRENTE
+007600                WHEN '35'
+007700                    DISPLAY 'ARQUIVO CLIENTES NAO ENCONTRADO'
+007710                    MOVE 'CLIENTES' TO WK-AUD-ARQUIVO
+007720                    MOVE WK-FS-CLIENTES TO WK-AUD-STATUS
+007730                    PERFORM 199-GRAVAR-AUDITLOG
+007740                    CLOSE ARQ-AUDITLOG
+007800                    MOVE 12 TO RETURN-CODE
+007900                    STOP RUN
+008000                WHEN OTHER
+008100                    DISPLAY 'ERRO ' WK-FS-CLIENTES
+008200                            ' NO COMANDO OPEN CLIENTES'
+008210                    MOVE 'CLIENTES' TO WK-AUD-ARQUIVO
+008220                    MOVE WK-FS-CLIENTES TO WK-AUD-STATUS
+008230                    PERFORM 199-GRAVAR-AUDITLOG
+008240                    CLOSE ARQ-AUDITLOG
+008300                    MOVE 12 TO RETURN-CODE
+008400                    STOP RUN
+008500            END-EVALUATE.
+008600            OPEN OUTPUT ARQ-RELATO.
+008610            IF CSV-ATIVO
+008620                OPEN OUTPUT ARQ-RELACSV
+008630                IF WK-FS-RELACSV NOT = '00'
+008640                    DISPLAY 'ERRO ' WK-FS-RELACSV
+008650                            ' NO COMANDO OPEN RELACSV'
+008651                    MOVE 'RELACSV' TO WK-AUD-ARQUIVO
+008652                    MOVE WK-FS-RELACSV TO WK-AUD-STATUS
+008653                    PERFORM 199-GRAVAR-AUDITLOG
+008654                    CLOSE ARQ-AUDITLOG
+008660                    MOVE 12 TO RETURN-CODE
+008670                    STOP RUN
+008680                END-IF
+008690                WRITE REG-RELACSV FROM WK-CSV-CABEC
+008700            END-IF.
+008710        102-ABRIR-AUDITLOG.
+008720            OPEN OUTPUT ARQ-AUDITLOG.
+008730            IF WK-FS-AUDITLOG NOT = '00'
+008740                DISPLAY 'ERRO ' WK-FS-AUDITLOG
+008750                        ' NO COMANDO OPEN AUDITLOG'
+008760                MOVE 12 TO RETURN-CODE
+008770                STOP RUN
+008780            END-IF.
+008781        103-ABRIR-CHECKPT.
+008782            OPEN OUTPUT ARQ-CHECKPT.
+008783            IF WK-FS-CHECKPT NOT = '00'
+008784                DISPLAY 'ERRO ' WK-FS-CHECKPT
+008785                        ' NO COMANDO OPEN CHECKPT'
+008786                MOVE 12 TO RETURN-CODE
+008787                STOP RUN
+008788            END-IF.
+008789        104-PULAR-REGISTROS.
+008790            PERFORM 301-LER-CLIENTES.
+008791            PERFORM 105-SALTAR-LEITURAS
+008792                UNTIL WK-QTDE-LIDA NOT LESS WK-QTDE-REINICIO
+008793                OR WK-FS-CLIENTES = '10'.
+008794        105-SALTAR-LEITURAS.
+008795            PERFORM 301-LER-CLIENTES.
+011200       ***********************************************
+011300        200-PROCESSAR SECTION.                                           
+011400        201-PROCESSAR.                                                   
+011500            PERFORM 202-IMPRIME-CLIENTES.                                
+011600            PERFORM 301-LER-CLIENTES.                                    
+011700        202-IMPRIME-CLIENTES.                                            
+011800            IF FD-AGENCIA-CLIENTES NOT EQUAL WK-AG-CORRENTE              
+011900                PERFORM 203-TOTALIZA                                     
+012000            END-IF.                                                      
+012100            IF WK-CONTALIN = 0 OR WK-CONTALIN >= 5                       
+012200                PERFORM 204-CABECALHO                                                                      
+012300            END-IF.                                                      
+012400            PERFORM 205-IMPRIME.                                         
+012500        203-TOTALIZA.                                                    
+012600            MOVE WK-AG-CORRENTE  TO WK-AG-RODAPE.                        
+012700            MOVE WK-TOT-AGENCIA  TO WK-TOT-RODAPE.                       
+012701            IF FORMATO-US-ATIVO
+012702                INSPECT WK-TOT-RODAPE REPLACING ALL '.' BY ';'
+012703                INSPECT WK-TOT-RODAPE REPLACING ALL ',' BY '.'
+012704                INSPECT WK-TOT-RODAPE REPLACING ALL ';' BY ','
+012705            END-IF.
+012800            WRITE REG-RELATO FROM WK-RODAPE AFTER 2 LINES.               
+012900            MOVE 0 TO  WK-TOT-AGENCIA WK-CONTALIN.                       
+013000            MOVE FD-AGENCIA-CLIENTES TO WK-AG-CORRENTE.                  
+013100        204-CABECALHO.                                                   
+013200            ADD 1 TO     WK-NUMPAG.                                      
+013300            MOVE WK-AG-CORRENTE   TO WK-AG-CABEC2.                       
+013400            WRITE REG-RELATO FROM WK-CABEC1 AFTER PAGE.                  
+013500            WRITE REG-RELATO FROM WK-CABEC2.                             
+013600            WRITE REG-RELATO FROM WK-CABEC3 AFTER 2 LINES.               
+013700            MOVE 0 TO  WK-CONTALIN.                                      
+013800        205-IMPRIME.
+013900            MOVE FD-CONTA-CLIENTES TO WK-CONTA-DET.
+014000            MOVE FD-NOME-CLIENTES  TO WK-NOME-DET.
+014100            MOVE FD-SALDO-CLIENTES TO WK-SALDO-DET.
+014101            MOVE FD-MOEDA-CLIENTES TO WK-MOEDA-DET.
+014102            IF FORMATO-US-ATIVO
+014103                INSPECT WK-SALDO-DET REPLACING ALL '.' BY ';'
+014104                INSPECT WK-SALDO-DET REPLACING ALL ',' BY '.'
+014105                INSPECT WK-SALDO-DET REPLACING ALL ';' BY ','
+014106            END-IF.
+014200            WRITE REG-RELATO FROM  WK-DETALHE.
+014300            ADD 1                  TO WK-CONTALIN.
+014400            PERFORM 206-CONVERTER-MOEDA.
+014401            ADD WK-VALOR-CONV      TO WK-TOT-AGENCIA.
+014410            ADD WK-VALOR-CONV      TO WK-TOT-GERAL.
+014420            IF CSV-ATIVO
+014430                MOVE FD-AGENCIA-CLIENTES TO WK-AG-CSV
+014440                MOVE FD-CONTA-CLIENTES   TO WK-CONTA-CSV
+014450                MOVE FD-NOME-CLIENTES    TO WK-NOME-CSV
+014460                MOVE FD-SALDO-CLIENTES   TO WK-SALDO-CSV
+014461                MOVE FD-MOEDA-CLIENTES   TO WK-MOEDA-CSV
+014462                IF FORMATO-US-ATIVO
+014463                    INSPECT WK-SALDO-CSV REPLACING ALL '.' BY ';'
+014464                    INSPECT WK-SALDO-CSV REPLACING ALL ',' BY '.'
+014465                    INSPECT WK-SALDO-CSV REPLACING ALL ';' BY ','
+014466                END-IF
+014470                WRITE REG-RELACSV FROM WK-CSV-DETALHE
+014480            END-IF.
+015800       ***********************************************                   
+015801        206-CONVERTER-MOEDA.
+015802            PERFORM VARYING WK-IDX-MOEDA FROM 1 BY 1
+015803                              UNTIL WK-IDX-MOEDA > 3
+015804                OR MOEDA-COD(WK-IDX-MOEDA) = FD-MOEDA-CLIENTES
+015805            END-PERFORM.
+015806            IF WK-IDX-MOEDA > 3
+015807                MOVE 1 TO WK-IDX-MOEDA
+015808            END-IF.
+015809            COMPUTE WK-VALOR-CONV =
+015810                FD-SALDO-CLIENTES * TAXA-MOEDA(WK-IDX-MOEDA).
+015811        207-GRAVAR-CHECKPOINT.
+015812            MOVE WK-QTDE-LIDA TO FD-QTDE-CHECKPT.
+015813            WRITE REG-CHECKPT.
+015814            IF WK-FS-CHECKPT NOT = '00'
+015815                DISPLAY 'ERRO ' WK-FS-CHECKPT
+015816                        ' NO COMANDO WRITE CHECKPT'
+015817                MOVE 'CHECKPT' TO WK-AUD-ARQUIVO
+015818                MOVE WK-FS-CHECKPT TO WK-AUD-STATUS
+015819                PERFORM 199-GRAVAR-AUDITLOG
+015820                CLOSE ARQ-AUDITLOG
+015821                MOVE 12 TO RETURN-CODE
+015822                STOP RUN
+015823            END-IF.
+015900        300-LER-CLIENTES SECTION.
+016000        301-LER-CLIENTES.
+016100            READ ARQ-CLIENTES.
+016200            EVALUATE WK-FS-CLIENTES
+016300                WHEN '00'
+016301                    ADD 1 TO WK-QTDE-LIDA
+016302                    ADD 1 TO WK-CONT-CHECKPT
+016303                    IF WK-CONT-CHECKPT = 100
+016304                        PERFORM 207-GRAVAR-CHECKPOINT
+016305                        MOVE 0 TO WK-CONT-CHECKPT
+016306                    END-IF
+016310                    IF FD-CHAVE-CLIENTES < WK-CHAVE-ANTERIOR
+016320                        DISPLAY 'REGISTRO FORA DE SEQUENCIA : '
+016330                                FD-CHAVE-CLIENTES
+016331                        MOVE 'CLIENTES' TO WK-AUD-ARQUIVO
+016332                        MOVE 'SQ'       TO WK-AUD-STATUS
+016333                        PERFORM 199-GRAVAR-AUDITLOG
+016334                        CLOSE ARQ-AUDITLOG
+016335                        MOVE 12 TO RETURN-CODE
+016336                        STOP RUN
+016340                    END-IF
+016350                    MOVE FD-CHAVE-CLIENTES TO WK-CHAVE-ANTERIOR
+016900                WHEN '10'
+017000                    CONTINUE
+017100                WHEN OTHER
+017200                    DISPLAY 'ERRO ' WK-FS-CLIENTES
+017300                            ' NO COMANDO READ CLIENTES'
+017310                    MOVE 'CLIENTES' TO WK-AUD-ARQUIVO
+017320                    MOVE WK-FS-CLIENTES TO WK-AUD-STATUS
+017330                    PERFORM 199-GRAVAR-AUDITLOG
+017340                    CLOSE ARQ-AUDITLOG
+017400                    MOVE 12 TO RETURN-CODE
+017500                    STOP RUN
+017600            END-EVALUATE.
+019000       ***********************************************
+019100        900-FINALIZAR SECTION.
+019200        901-FINALIZAR.
+019210            PERFORM 203-TOTALIZA.
+019220            MOVE WK-TOT-GERAL TO WK-TOT-GERAL-ED.
+019221            IF FORMATO-US-ATIVO
+019222                INSPECT WK-TOT-GERAL-ED REPLACING ALL '.' BY ';'
+019223                INSPECT WK-TOT-GERAL-ED REPLACING ALL ',' BY '.'
+019224                INSPECT WK-TOT-GERAL-ED REPLACING ALL ';' BY ','
+019225            END-IF.
+019230            WRITE REG-RELATO FROM WK-RODAPE-GERAL AFTER 2 LINES.
+019290            PERFORM 207-GRAVAR-CHECKPOINT.
+019300            CLOSE ARQ-CLIENTES.
+019400            CLOSE ARQ-RELATO.
+019405            CLOSE ARQ-AUDITLOG.
+019406            CLOSE ARQ-CHECKPT.
+019410            IF CSV-ATIVO
+019420                CLOSE ARQ-RELACSV
+019430            END-IF.
+019500       ***********************************************
+019600        199-GRAVAR-AUDITLOG.
+019610            MOVE 'EAD95810'    TO AUD-PROGRAMA.
+019620            MOVE WK-DATA-SISTEMA TO AUD-DATA.
+019630            MOVE WK-HORA-AUDIT TO AUD-HORA.
+019640            MOVE WK-AUD-ARQUIVO TO AUD-ARQUIVO.
+019650            MOVE WK-AUD-STATUS TO AUD-FILE-STATUS.
+019660            WRITE REG-AUDITLOG.

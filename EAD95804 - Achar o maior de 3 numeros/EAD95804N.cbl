@@ -0,0 +1,47 @@
+000100        IDENTIFICATION DIVISION.
+000200        PROGRAM-ID.
+000300            EAD95804N.
+000400        AUTHOR.
+000500            LUCAS.
+000600       ********************************************
+000700       *       ACHAR O MAIOR DE N NUMEROS         *
+000800       ********************************************
+000900       *
+001000        ENVIRONMENT DIVISION.
+001100        CONFIGURATION SECTION.
+001200        SPECIAL-NAMES.
+001300            DECIMAL-POINT IS COMMA.
+001400       *
+001500        DATA DIVISION.
+001600        WORKING-STORAGE SECTION.
+001700        77  QTD-NUMEROS    PIC 9(2)     VALUE ZEROS.
+001800        77  IND-NUMEROS    PIC 9(2)     VALUE ZEROS.
+001900        77  MAIOR-NUMERO   PIC 9(2)     VALUE ZEROS.
+001910        77  MAIOR-POSICAO  PIC 9(2)     VALUE ZEROS.
+002000        01  TAB-NUMEROS.
+002100            05 NUMEROS OCCURS 1 TO 50 TIMES
+002200                       DEPENDING ON QTD-NUMEROS
+002300                       PIC 9(2).
+002700       *
+002800        PROCEDURE DIVISION.
+002900        UNICA SECTION.
+003000        INICIO.
+003100            ACCEPT QTD-NUMEROS FROM SYSIN.
+003200            PERFORM LER-NUMEROS
+003300                VARYING IND-NUMEROS FROM 1 BY 1
+003400                UNTIL IND-NUMEROS > QTD-NUMEROS.
+003500            MOVE NUMEROS (1) TO MAIOR-NUMERO.
+003510            MOVE 1 TO MAIOR-POSICAO.
+003600            PERFORM ACHAR-MAIOR
+003700                VARYING IND-NUMEROS FROM 2 BY 1
+003800                UNTIL IND-NUMEROS > QTD-NUMEROS.
+003900            DISPLAY 'O MAIOR NUMERO EH ' MAIOR-NUMERO
+003910                    ' NA POSICAO ' MAIOR-POSICAO.
+004000            STOP RUN.
+004100        LER-NUMEROS.
+004200            ACCEPT NUMEROS (IND-NUMEROS) FROM SYSIN.
+004300        ACHAR-MAIOR.
+004400            IF NUMEROS (IND-NUMEROS) GREATER MAIOR-NUMERO
+004500                MOVE NUMEROS (IND-NUMEROS) TO MAIOR-NUMERO
+004510                MOVE IND-NUMEROS           TO MAIOR-POSICAO
+004600            END-IF.

@@ -0,0 +1,405 @@
+000100        IDENTIFICATION DIVISION.
+000200        PROGRAM-ID.
+000300            EAD95819.
+000400        AUTHOR.
+000500            LUCAS.
+000600       **************************************************
+000700       *   RECONCILIACAO DO FECHAMENTO DIARIO           *
+000800       *   (CREDITOS DO DIA X VENDAS DO MES)            *
+000900       **************************************************
+001000       *
+001100        ENVIRONMENT DIVISION.
+001200        CONFIGURATION SECTION.
+001300        SPECIAL-NAMES.
+001400            DECIMAL-POINT IS COMMA.
+001500        INPUT-OUTPUT SECTION.
+001600        FILE-CONTROL.
+001700            SELECT ARQ-TOTCRED  ASSIGN TO TOTCRED
+001800                FILE STATUS IS WK-FS-TOTCRED.
+001900            SELECT ARQ-TOTMES   ASSIGN TO TOTMES
+002000                FILE STATUS IS WK-FS-TOTMES.
+002100            SELECT ARQ-DIVERGEN ASSIGN TO DIVERGEN
+002200                FILE STATUS IS WK-FS-DIVERGEN.
+002300            SELECT ARQ-AUDITLOG ASSIGN TO AUDITLOG
+002400                FILE STATUS IS WK-FS-AUDITLOG.
+002500       *
+002600        DATA DIVISION.
+002700        FILE SECTION.
+002800        FD   ARQ-TOTCRED
+002900             RECORDING MODE IS F.
+003000        01  REG-TOTCRED.
+003100            05 FD-DATA-TOTCRED     PIC 9(8).
+003200            05 FD-DATA-TOTCRED-R REDEFINES FD-DATA-TOTCRED.
+003300                10 FD-ANO-TOTCRED     PIC 9(4).
+003400                10 FD-MES-TOTCRED     PIC 99.
+003500                10 FD-DIA-TOTCRED     PIC 99.
+003600            05 FD-VALOR-TOTCRED    PIC 9(8)V99.
+003700        FD   ARQ-TOTMES
+003800             RECORDING MODE IS F.
+003900        01  REG-TOTMES.
+004000            05 FD-ANO-TOTMES       PIC 9(4).
+004100            05 FD-MES-TOTMES       PIC 99.
+004200            05 FD-VALOR-TOTMES     PIC 9(8)V99.
+004300        FD   ARQ-DIVERGEN
+004400             RECORDING MODE IS F.
+004500        01  REG-DIVERGEN               PIC X(60).
+004600        FD   ARQ-AUDITLOG
+004700             RECORDING MODE IS F.
+004800        01  REG-AUDITLOG.
+004900            05 AUD-PROGRAMA        PIC X(8).
+005000            05 AUD-DATA            PIC 9(8).
+005100            05 AUD-HORA            PIC 9(6).
+005200            05 AUD-ARQUIVO         PIC X(10).
+005300            05 AUD-FILE-STATUS     PIC XX.
+005400        WORKING-STORAGE SECTION.
+005500        77  WK-FS-TOTCRED  PIC XX           VALUE SPACES.
+005600        77  WK-FS-TOTMES   PIC XX           VALUE SPACES.
+005700        77  WK-FS-DIVERGEN PIC XX           VALUE SPACES.
+005800        77  WK-FS-AUDITLOG PIC XX           VALUE SPACES.
+005900        77  WK-DATA-SIST   PIC 9(8)         VALUE ZEROS.
+006000        77  WK-HORA-AUDIT  PIC 9(6)         VALUE ZEROS.
+006100        77  WK-AUD-ARQUIVO PIC X(10)        VALUE SPACES.
+006200        77  WK-AUD-STATUS  PIC XX           VALUE SPACES.
+006300        77  WK-QTD-TOTCRED-LIDOS  PIC 9(5)  VALUE ZEROS.
+006400        77  WK-QTD-CONFERE        PIC 9(5)  VALUE ZEROS.
+006500        77  WK-QTD-DIVERGENTE     PIC 9(5)  VALUE ZEROS.
+006600        77  WK-QTD-SEM-VENDAS     PIC 9(5)  VALUE ZEROS.
+006650        77  WK-QTD-SEM-CREDITO    PIC 9(5)  VALUE ZEROS.
+006700        77  WK-QTD-TOTMES         PIC 9(3)  VALUE ZEROS.
+006800        77  WK-IDX-TOTMES         PIC 9(3)  VALUE ZEROS.
+006810        77  WK-QTD-TOTCRED        PIC 9(3)  VALUE ZEROS.
+006820        77  WK-IDX-TOTCRED        PIC 9(3)  VALUE ZEROS.
+006830        77  WK-IDX-BUSCA-CRED     PIC 9(3)  VALUE ZEROS.
+006840        77  WK-IDX-TOTCRED-ACH    PIC 9(3)  VALUE ZEROS.
+006850        77  WK-ACHOU-TOTCRED      PIC X     VALUE 'N'.
+006860            88 TOTCRED-ACHADO                  VALUE 'S'.
+006870            88 TOTCRED-NAO-ACHADO              VALUE 'N'.
+006900        77  WK-ACHOU-MES          PIC X     VALUE 'N'.
+007000            88 MES-ACHADO                      VALUE 'S'.
+007100            88 MES-NAO-ACHADO                  VALUE 'N'.
+007110        77  WK-ACHOU-CRED-POR-MES PIC X     VALUE 'N'.
+007120            88 CRED-ACHADO-POR-MES              VALUE 'S'.
+007130            88 CRED-NAO-ACHADO-POR-MES          VALUE 'N'.
+007200        01  WK-TAB-TOTMES.
+007300            05 WK-TOTMES-OCC      OCCURS 120 TIMES.
+007400                10 WK-TOTMES-ANO      PIC 9(4).
+007500                10 WK-TOTMES-MES      PIC 99.
+007600                10 WK-TOTMES-VALOR    PIC 9(8)V99.
+007610        01  WK-TAB-TOTCRED.
+007620            05 WK-TOTCRED-OCC     OCCURS 120 TIMES.
+007630                10 WK-TOTCRED-ANO     PIC 9(4).
+007640                10 WK-TOTCRED-MES     PIC 99.
+007650                10 WK-TOTCRED-VALOR   PIC 9(8)V99.
+007700        01  WK-VALOR-TOTCRED-EDIT PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+007800        01  WK-VALOR-TOTMES-EDIT  PIC ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+007900        01  WK-LINHA-DIVERGENTE.
+008000            05 FILLER              PIC X(11) VALUE 'DIVERGENTE '.
+008100            05 WK-ANO-DIV          PIC 9(4).
+008110            05 FILLER              PIC X(1)  VALUE '/'.
+008120            05 WK-MES-DIV          PIC 99.
+008200            05 FILLER              PIC X(1)  VALUE SPACE.
+008300            05 WK-CREDITO-DIV      PIC ZZ.ZZZ.ZZ9,99.
+008400            05 FILLER              PIC X(1)  VALUE SPACE.
+008500            05 WK-VENDAS-DIV       PIC ZZ.ZZZ.ZZ9,99.
+008600            05 FILLER              PIC X(11) VALUE SPACES.
+008700        01  WK-LINHA-SEM-VENDAS.
+008800            05 FILLER              PIC X(13) VALUE 'SEM VENDAS NO'.
+008900            05 FILLER              PIC X(1)  VALUE SPACE.
+009000            05 WK-ANO-SV           PIC 9(4).
+009010            05 FILLER              PIC X(1)  VALUE '/'.
+009020            05 WK-MES-SV           PIC 99.
+009100            05 FILLER              PIC X(34) VALUE SPACES.
+009110        01  WK-LINHA-SEM-CREDITO.
+009120            05 FILLER              PIC X(14) VALUE 'SEM CREDITO NO'.
+009130            05 FILLER              PIC X(1)  VALUE SPACE.
+009140            05 WK-ANO-SC           PIC 9(4).
+009150            05 FILLER              PIC X(1)  VALUE '/'.
+009160            05 WK-MES-SC           PIC 99.
+009170            05 FILLER              PIC X(33) VALUE SPACES.
+009200       *
+009300        PROCEDURE DIVISION.
+009400        000-PRINCIPAL SECTION.
+009500        001-PRINCIPAL.
+009600            PERFORM 101-INICIAR.
+009700            PERFORM 201-PROCESSAR
+009710                VARYING WK-IDX-TOTCRED FROM 1 BY 1
+009720                UNTIL WK-IDX-TOTCRED > WK-QTD-TOTCRED.
+009730            PERFORM 212-PROCESSAR-SEM-CREDITO
+009740                VARYING WK-IDX-TOTMES FROM 1 BY 1
+009750                UNTIL WK-IDX-TOTMES > WK-QTD-TOTMES.
+009800            PERFORM 901-FINALIZAR.
+009900            STOP RUN.
+010000       ***********************************************************
+010100        100-INICIAR SECTION.
+010200        101-INICIAR.
+010300            ACCEPT WK-DATA-SIST  FROM DATE YYYYMMDD.
+010400            ACCEPT WK-HORA-AUDIT FROM TIME.
+010500            PERFORM 102-ABRIR-AUDITLOG.
+010600            PERFORM 103-ABRIR-TOTMES.
+010700            PERFORM 104-CARREGAR-TOTMES.
+010800            PERFORM 105-ABRIR-DIVERGEN.
+010900            PERFORM 106-ABRIR-TOTCRED.
+011000        102-ABRIR-AUDITLOG.
+011100            OPEN OUTPUT ARQ-AUDITLOG.
+011200            IF WK-FS-AUDITLOG NOT = '00'
+011300                DISPLAY 'ERRO ' WK-FS-AUDITLOG
+011400                        ' NO COMANDO OPEN AUDITLOG'
+011500                MOVE 12 TO RETURN-CODE
+011600                STOP RUN
+011700            END-IF.
+011800        103-ABRIR-TOTMES.
+011900            OPEN INPUT ARQ-TOTMES.
+012000            EVALUATE WK-FS-TOTMES
+012100                WHEN '00'
+012200                    CONTINUE
+012300                WHEN '35'
+012400                    DISPLAY 'ARQUIVO TOTMES NAO ENCONTRADO'
+012500                    MOVE 'TOTMES' TO WK-AUD-ARQUIVO
+012600                    MOVE WK-FS-TOTMES TO WK-AUD-STATUS
+012700                    PERFORM 199-GRAVAR-AUDITLOG
+012800                    CLOSE ARQ-AUDITLOG
+012900                    MOVE 12 TO RETURN-CODE
+013000                    STOP RUN
+013100                WHEN OTHER
+013200                    DISPLAY 'ERRO ' WK-FS-TOTMES
+013300                            ' NO COMANDO OPEN TOTMES'
+013400                    MOVE 'TOTMES' TO WK-AUD-ARQUIVO
+013500                    MOVE WK-FS-TOTMES TO WK-AUD-STATUS
+013600                    PERFORM 199-GRAVAR-AUDITLOG
+013700                    CLOSE ARQ-AUDITLOG
+013800                    MOVE 12 TO RETURN-CODE
+013900                    STOP RUN
+014000            END-EVALUATE.
+014100        104-CARREGAR-TOTMES.
+014200            PERFORM 302-LER-TOTMES.
+014300            PERFORM 107-REGISTRAR-TOTMES UNTIL WK-FS-TOTMES = '10'.
+014400            CLOSE ARQ-TOTMES.
+014500        107-REGISTRAR-TOTMES.
+014510            IF WK-QTD-TOTMES NOT LESS 120
+014520                DISPLAY 'TABELA DE TOTMES CHEIA, LIMITE DE 120 REGISTROS'
+014530                MOVE 'TOTMES' TO WK-AUD-ARQUIVO
+014540                MOVE 'TC'     TO WK-AUD-STATUS
+014550                PERFORM 199-GRAVAR-AUDITLOG
+014560                CLOSE ARQ-AUDITLOG
+014570                MOVE 12 TO RETURN-CODE
+014580                STOP RUN
+014590            END-IF.
+014600            ADD 1 TO WK-QTD-TOTMES.
+014700            MOVE FD-ANO-TOTMES   TO WK-TOTMES-ANO(WK-QTD-TOTMES).
+014800            MOVE FD-MES-TOTMES   TO WK-TOTMES-MES(WK-QTD-TOTMES).
+014900            MOVE FD-VALOR-TOTMES TO WK-TOTMES-VALOR(WK-QTD-TOTMES).
+015000            PERFORM 302-LER-TOTMES.
+015100        105-ABRIR-DIVERGEN.
+015200            OPEN OUTPUT ARQ-DIVERGEN.
+015300            IF WK-FS-DIVERGEN NOT = '00'
+015400                DISPLAY 'ERRO ' WK-FS-DIVERGEN
+015500                        ' NO COMANDO OPEN DIVERGEN'
+015600                MOVE 'DIVERGEN' TO WK-AUD-ARQUIVO
+015700                MOVE WK-FS-DIVERGEN TO WK-AUD-STATUS
+015800                PERFORM 199-GRAVAR-AUDITLOG
+015900                CLOSE ARQ-AUDITLOG
+016000                MOVE 12 TO RETURN-CODE
+016100                STOP RUN
+016200            END-IF.
+016300        106-ABRIR-TOTCRED.
+016400            OPEN INPUT ARQ-TOTCRED.
+016500            EVALUATE WK-FS-TOTCRED
+016600                WHEN '00'
+016700                    PERFORM 108-CARREGAR-TOTCRED
+016800                WHEN '35'
+016900                    DISPLAY 'ARQUIVO TOTCRED NAO ENCONTRADO'
+017000                    MOVE 'TOTCRED' TO WK-AUD-ARQUIVO
+017100                    MOVE WK-FS-TOTCRED TO WK-AUD-STATUS
+017200                    PERFORM 199-GRAVAR-AUDITLOG
+017300                    CLOSE ARQ-AUDITLOG
+017400                    MOVE 12 TO RETURN-CODE
+017500                    STOP RUN
+017600                WHEN OTHER
+017700                    DISPLAY 'ERRO ' WK-FS-TOTCRED
+017800                            ' NO COMANDO OPEN TOTCRED'
+017900                    MOVE 'TOTCRED' TO WK-AUD-ARQUIVO
+018000                    MOVE WK-FS-TOTCRED TO WK-AUD-STATUS
+018100                    PERFORM 199-GRAVAR-AUDITLOG
+018200                    CLOSE ARQ-AUDITLOG
+018300                    MOVE 12 TO RETURN-CODE
+018400                    STOP RUN
+018500            END-EVALUATE.
+018510        108-CARREGAR-TOTCRED.
+018520            PERFORM 301-LER-TOTCRED.
+018530            PERFORM 109-ACUMULAR-TOTCRED UNTIL WK-FS-TOTCRED = '10'.
+018540            CLOSE ARQ-TOTCRED.
+018550        109-ACUMULAR-TOTCRED.
+018560            ADD 1 TO WK-QTD-TOTCRED-LIDOS.
+018570            PERFORM 110-PROCURAR-TOTCRED-ACUM.
+018580            IF TOTCRED-NAO-ACHADO
+018581                IF WK-QTD-TOTCRED NOT LESS 120
+018582                    DISPLAY 'TABELA DE TOTCRED CHEIA, LIMITE DE 120 REGISTROS'
+018583                    MOVE 'TOTCRED' TO WK-AUD-ARQUIVO
+018584                    MOVE 'TC'      TO WK-AUD-STATUS
+018585                    PERFORM 199-GRAVAR-AUDITLOG
+018586                    CLOSE ARQ-AUDITLOG
+018587                    MOVE 12 TO RETURN-CODE
+018588                    STOP RUN
+018589                END-IF
+018590                ADD 1 TO WK-QTD-TOTCRED
+018600                MOVE FD-ANO-TOTCRED   TO WK-TOTCRED-ANO(WK-QTD-TOTCRED)
+018610                MOVE FD-MES-TOTCRED   TO WK-TOTCRED-MES(WK-QTD-TOTCRED)
+018620                MOVE FD-VALOR-TOTCRED TO WK-TOTCRED-VALOR(WK-QTD-TOTCRED)
+018630            ELSE
+018640                ADD FD-VALOR-TOTCRED
+018650                    TO WK-TOTCRED-VALOR(WK-IDX-TOTCRED-ACH)
+018660            END-IF.
+018670            PERFORM 301-LER-TOTCRED.
+018680        110-PROCURAR-TOTCRED-ACUM.
+018690            SET TOTCRED-NAO-ACHADO TO TRUE.
+018700            PERFORM VARYING WK-IDX-BUSCA-CRED FROM 1 BY 1
+018710                    UNTIL WK-IDX-BUSCA-CRED > WK-QTD-TOTCRED
+018720                            OR TOTCRED-ACHADO
+018730                IF WK-TOTCRED-ANO(WK-IDX-BUSCA-CRED) = FD-ANO-TOTCRED
+018740                   AND WK-TOTCRED-MES(WK-IDX-BUSCA-CRED) = FD-MES-TOTCRED
+018750                    SET TOTCRED-ACHADO TO TRUE
+018760                    MOVE WK-IDX-BUSCA-CRED TO WK-IDX-TOTCRED-ACH
+018770                END-IF
+018780            END-PERFORM.
+018781       ***********************************************
+018782        200-PROCESSAR SECTION.
+018800        201-PROCESSAR.
+018900            PERFORM 202-PROCURAR-TOTMES.
+019000            IF MES-NAO-ACHADO
+019100                ADD 1 TO WK-QTD-SEM-VENDAS
+019200                PERFORM 204-GRAVAR-SEM-VENDAS
+019300            ELSE
+019400                PERFORM 203-CONFERIR-VALORES
+019500            END-IF.
+019700        202-PROCURAR-TOTMES.
+019800            SET MES-NAO-ACHADO TO TRUE.
+019900            PERFORM VARYING WK-IDX-TOTMES FROM 1 BY 1
+020000                    UNTIL WK-IDX-TOTMES > WK-QTD-TOTMES
+020100                            OR MES-ACHADO
+020200                IF WK-TOTMES-ANO(WK-IDX-TOTMES) = WK-TOTCRED-ANO(WK-IDX-TOTCRED)
+020300                   AND WK-TOTMES-MES(WK-IDX-TOTMES) = WK-TOTCRED-MES(WK-IDX-TOTCRED)
+020400                    SET MES-ACHADO TO TRUE
+020500                END-IF
+020600            END-PERFORM.
+020700        203-CONFERIR-VALORES.
+020900            MOVE WK-TOTCRED-VALOR(WK-IDX-TOTCRED) TO WK-VALOR-TOTCRED-EDIT.
+021000            MOVE WK-TOTMES-VALOR(WK-IDX-TOTMES)   TO WK-VALOR-TOTMES-EDIT.
+021100            IF WK-TOTCRED-VALOR(WK-IDX-TOTCRED) = WK-TOTMES-VALOR(WK-IDX-TOTMES)
+021200                ADD 1 TO WK-QTD-CONFERE
+021300                DISPLAY 'CONFERE ANO/MES ' WK-TOTCRED-ANO(WK-IDX-TOTCRED)
+021310                        '/' WK-TOTCRED-MES(WK-IDX-TOTCRED)
+021400                        ' CREDITO = ' WK-VALOR-TOTCRED-EDIT
+021500                        ' VENDAS DO MES = ' WK-VALOR-TOTMES-EDIT
+021600            ELSE
+021700                ADD 1 TO WK-QTD-DIVERGENTE
+021800                DISPLAY 'DIVERGENCIA NO ANO/MES ' WK-TOTCRED-ANO(WK-IDX-TOTCRED)
+021810                        '/' WK-TOTCRED-MES(WK-IDX-TOTCRED)
+021900                        ' CREDITO = ' WK-VALOR-TOTCRED-EDIT
+022000                        ' VENDAS DO MES = ' WK-VALOR-TOTMES-EDIT
+022100                PERFORM 205-GRAVAR-DIVERGENTE
+022200            END-IF.
+022300        204-GRAVAR-SEM-VENDAS.
+022400            MOVE WK-TOTCRED-ANO(WK-IDX-TOTCRED) TO WK-ANO-SV.
+022410            MOVE WK-TOTCRED-MES(WK-IDX-TOTCRED) TO WK-MES-SV.
+022500            DISPLAY 'NAO HA TOTAL DE VENDAS PARA O MES/ANO '
+022600                    WK-TOTCRED-MES(WK-IDX-TOTCRED) '/'
+022610                    WK-TOTCRED-ANO(WK-IDX-TOTCRED).
+022700            WRITE REG-DIVERGEN FROM WK-LINHA-SEM-VENDAS.
+022800            PERFORM 210-CONFERIR-GRAVACAO.
+022900        205-GRAVAR-DIVERGENTE.
+023000            MOVE WK-TOTCRED-ANO(WK-IDX-TOTCRED) TO WK-ANO-DIV.
+023010            MOVE WK-TOTCRED-MES(WK-IDX-TOTCRED) TO WK-MES-DIV.
+023100            MOVE WK-VALOR-TOTCRED-EDIT TO WK-CREDITO-DIV.
+023200            MOVE WK-VALOR-TOTMES-EDIT  TO WK-VENDAS-DIV.
+023300            WRITE REG-DIVERGEN FROM WK-LINHA-DIVERGENTE.
+023400            PERFORM 210-CONFERIR-GRAVACAO.
+023500        210-CONFERIR-GRAVACAO.
+023600            IF WK-FS-DIVERGEN NOT = '00'
+023700                DISPLAY 'ERRO ' WK-FS-DIVERGEN
+023800                        ' NO COMANDO WRITE DIVERGEN'
+023900                MOVE 'DIVERGEN' TO WK-AUD-ARQUIVO
+024000                MOVE WK-FS-DIVERGEN TO WK-AUD-STATUS
+024100                PERFORM 199-GRAVAR-AUDITLOG
+024200                CLOSE ARQ-AUDITLOG
+024300                MOVE 12 TO RETURN-CODE
+024400                STOP RUN
+024500            END-IF.
+024510        212-PROCESSAR-SEM-CREDITO.
+024520            PERFORM 213-PROCURAR-CREDITO-POR-MES.
+024530            IF CRED-NAO-ACHADO-POR-MES
+024540                ADD 1 TO WK-QTD-SEM-CREDITO
+024550                PERFORM 214-GRAVAR-SEM-CREDITO
+024560            END-IF.
+024570        213-PROCURAR-CREDITO-POR-MES.
+024580            SET CRED-NAO-ACHADO-POR-MES TO TRUE.
+024590            PERFORM VARYING WK-IDX-BUSCA-CRED FROM 1 BY 1
+024600                    UNTIL WK-IDX-BUSCA-CRED > WK-QTD-TOTCRED
+024610                            OR CRED-ACHADO-POR-MES
+024620                IF WK-TOTCRED-ANO(WK-IDX-BUSCA-CRED) = WK-TOTMES-ANO(WK-IDX-TOTMES)
+024630                   AND WK-TOTCRED-MES(WK-IDX-BUSCA-CRED) = WK-TOTMES-MES(WK-IDX-TOTMES)
+024640                    SET CRED-ACHADO-POR-MES TO TRUE
+024650                END-IF
+024660            END-PERFORM.
+024670        214-GRAVAR-SEM-CREDITO.
+024680            MOVE WK-TOTMES-ANO(WK-IDX-TOTMES) TO WK-ANO-SC.
+024690            MOVE WK-TOTMES-MES(WK-IDX-TOTMES) TO WK-MES-SC.
+024700            DISPLAY 'NAO HA TOTAL DE CREDITO PARA O MES/ANO '
+024710                    WK-TOTMES-MES(WK-IDX-TOTMES) '/'
+024720                    WK-TOTMES-ANO(WK-IDX-TOTMES).
+024730            WRITE REG-DIVERGEN FROM WK-LINHA-SEM-CREDITO.
+024740            PERFORM 210-CONFERIR-GRAVACAO.
+024800       ***********************************************
+024850        300-LER-TOTCRED SECTION.
+024860        301-LER-TOTCRED.
+024870            READ ARQ-TOTCRED.
+025000            EVALUATE WK-FS-TOTCRED
+025100                WHEN '00'
+025200                    CONTINUE
+025300                WHEN '10'
+025400                    CONTINUE
+025500                WHEN OTHER
+025600                    DISPLAY 'ERRO ' WK-FS-TOTCRED
+025700                            ' NO COMANDO READ TOTCRED'
+025800                    MOVE 'TOTCRED' TO WK-AUD-ARQUIVO
+025900                    MOVE WK-FS-TOTCRED TO WK-AUD-STATUS
+026000                    PERFORM 199-GRAVAR-AUDITLOG
+026100                    CLOSE ARQ-AUDITLOG
+026200                    MOVE 12 TO RETURN-CODE
+026300                    STOP RUN
+026400            END-EVALUATE.
+026401        302-LER-TOTMES SECTION.
+026402        303-LER-TOTMES.
+026403            READ ARQ-TOTMES.
+026404            EVALUATE WK-FS-TOTMES
+026405                WHEN '00'
+026406                    CONTINUE
+026407                WHEN '10'
+026408                    CONTINUE
+026409                WHEN OTHER
+026410                    DISPLAY 'ERRO ' WK-FS-TOTMES
+026411                            ' NO COMANDO READ TOTMES'
+026412                    MOVE 'TOTMES' TO WK-AUD-ARQUIVO
+026413                    MOVE WK-FS-TOTMES TO WK-AUD-STATUS
+026414                    PERFORM 199-GRAVAR-AUDITLOG
+026415                    CLOSE ARQ-AUDITLOG
+026416                    MOVE 12 TO RETURN-CODE
+026417                    STOP RUN
+026418            END-EVALUATE.
+026419       ***********************************************
+027000        900-FINALIZAR SECTION.
+027100        901-FINALIZAR.
+027200            DISPLAY 'TOTAIS DE CREDITO LIDOS   : ' WK-QTD-TOTCRED-LIDOS.
+027300            DISPLAY 'MESES QUE CONFEREM        : ' WK-QTD-CONFERE.
+027400            DISPLAY 'MESES DIVERGENTES         : ' WK-QTD-DIVERGENTE.
+027500            DISPLAY 'MESES SEM VENDAS          : ' WK-QTD-SEM-VENDAS.
+027600            DISPLAY 'MESES SEM CREDITO         : ' WK-QTD-SEM-CREDITO.
+027700            CLOSE ARQ-DIVERGEN.
+027800            CLOSE ARQ-AUDITLOG.
+027900       ***********************************************
+028000        199-GRAVAR-AUDITLOG.
+028100            MOVE 'EAD95819'    TO AUD-PROGRAMA.
+028200            MOVE WK-DATA-SIST  TO AUD-DATA.
+028300            MOVE WK-HORA-AUDIT TO AUD-HORA.
+028400            MOVE WK-AUD-ARQUIVO TO AUD-ARQUIVO.
+028500            MOVE WK-AUD-STATUS TO AUD-FILE-STATUS.
+028600            WRITE REG-AUDITLOG.

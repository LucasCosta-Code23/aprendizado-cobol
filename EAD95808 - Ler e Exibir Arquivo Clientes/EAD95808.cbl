@@ -1,84 +1,279 @@
- 000100        IDENTIFICATION DIVISION.                                         
- 000200        PROGRAM-ID.                                                      
- 000300            EAD95808.                                                    
- 000400        AUTHOR.                                                          
- 000500            LUCAS.                                                       
- 000600       **************************************************                
- 000700       *         LER E EXIBIR ARQUIVO CLIENTES          *                
- 000800       **************************************************                
- 000900       *                                                                 
- 001000        ENVIRONMENT DIVISION.                                            
- 001100        CONFIGURATION SECTION.                                           
- 001200        SPECIAL-NAMES.                                                   
- 001300            DECIMAL-POINT IS COMMA.                                      
- 001310        INPUT-OUTPUT SECTION.                                            
- 001320        FILE-CONTROL.                                                    
- 001330            SELECT ARQ-CLIENTES ASSIGN TO CLIENTES                       
- 001340                FILE STATUS IS WK-FS-CLIENTES.                                                    
- 001400       *                                                                 
- 001500        DATA DIVISION.                                                   
- 001510        FILE SECTION.                                                    
- 001520        FD   ARQ-CLIENTES                                                
- 001530             RECORDING MODE IS F.                                        
- 001540        01  REG-CLIENTES.                                                
- 001550            05 FD-AGENCIA-CLIENTES     PIC X(4).                         
- 001560            05 FD-CONTA-CLIENTES       PIC 9(5).                         
- 001570            05 FD-NOME-CLIENTES        PIC A(20).                        
- 001580            05 FD-SALDO-CLIENTES       PIC 9(6)V99.                      
- 001600        WORKING-STORAGE SECTION.                                         
- 001700        77  WK-FS-CLIENTES PIC XX           VALUE SPACES.                
- 001800        77  WK-SALDO-EDIT  PIC ZZZ.ZZ9,99   VALUE ZEROS.                 
- 002500       *                                                                 
- 002600        PROCEDURE DIVISION.                                              
- 002700        000-PRINCIPAL SECTION.                                           
- 002800        001-PRINCIPAL.                                                      
- 002810            PERFORM 101-INICIAR.                                         
- 002820            PERFORM 201-PROCESSAR UNTIL WK-FS-CLIENTES = '10'.           
- 002830            PERFORM 901-FINALIZAR.                                       
- 003600            STOP RUN.                                                    
- 003700       ***********************************************************       
- 003800        100-INICIAR SECTION.                                             
- 003900        101-INICIAR.                                                     
- 004000            OPEN INPUT ARQ-CLIENTES.                                     
- 004100            EVALUATE WK-FS-CLIENTES                                      
- 004200                WHEN '00'                                                
- 004300                    PERFORM 301-LER-CLIENTES                             
- 004400                WHEN '35'                                                
- 004500                    DISPLAY 'ARQUIVO CLIENTES NAO ENCONTRADO'            
- 004600                    MOVE 12 TO RETURN-CODE                               
- 004700                    STOP RUN                                             
- 004800                WHEN OTHER                                               
- 004810                    DISPLAY 'ERRO ' WK-FS-CLIENTES                                              
- 004820                            ' NO COMANDO OPEN CLIENTES'                  
- 005000                    MOVE 12 TO RETURN-CODE                               
- 005100                    STOP RUN                                             
- 005200            END-EVALUATE.                                                
- 005300       ***********************************************                   
- 005400        200-PROCESSAR SECTION.                                           
- 005500        201-PROCESSAR.                                                   
- 005600            DISPLAY 'AGENCIA: ' FD-AGENCIA-CLIENTES.                     
- 005700            DISPLAY 'CONTA  : ' FD-CONTA-CLIENTES.                       
- 005800            DISPLAY 'NOME   : ' FD-NOME-CLIENTES.                        
- 005810            MOVE FD-SALDO-CLIENTES TO WK-SALDO-EDIT.                     
- 005900            DISPLAY 'SALDO  : ' WK-SALDO-EDIT.                           
- 006000            DISPLAY ' '.                                                 
- 006100            PERFORM 301-LER-CLIENTES.                                    
- 006200       ***********************************************                   
- 006300        300-LER-CLIENTES SECTION.                                        
- 006400        301-LER-CLIENTES.                                                                                                
- 006500            READ ARQ-CLIENTES.                                           
- 006600            EVALUATE WK-FS-CLIENTES                                      
- 006700                WHEN '00'                                                
- 006800                    CONTINUE                                             
- 006900                WHEN '10'                                                
- 007000                    DISPLAY 'FIM DO ARQUIVO'                             
- 007100                WHEN OTHER                                               
- 007200                    DISPLAY 'ERRO ' WK-FS-CLIENTES                       
- 007210                            ' NO COMANDO READ CLIENTES'                  
- 007300                    MOVE 12 TO RETURN-CODE                               
- 007400                    STOP RUN                                             
- 007500            END-EVALUATE.                                                
- 007600       ***********************************************                   
- 007700        900-FINALIZAR SECTION.                                           
- 007800        901-FINALIZAR.                                                   
- 007900            CLOSE ARQ-CLIENTES.                                          
+000100        IDENTIFICATION DIVISION.
+000110        PROGRAM-ID.
+000120            EAD95808.
+000130        AUTHOR.
+000140            LUCAS.
+000150       **************************************************
+000160       *         LER E EXIBIR ARQUIVO CLIENTES          *
+000170       **************************************************
+000180       *
+000190        ENVIRONMENT DIVISION.
+000200        CONFIGURATION SECTION.
+000210        SPECIAL-NAMES.
+000220            DECIMAL-POINT IS COMMA.
+000230        INPUT-OUTPUT SECTION.
+000240        FILE-CONTROL.
+000250            SELECT ARQ-CLIENTES ASSIGN TO CLIENTES
+000260                ORGANIZATION IS INDEXED
+000270                ACCESS MODE IS DYNAMIC
+000280                RECORD KEY IS FD-CHAVE-CLIENTES
+000290                FILE STATUS IS WK-FS-CLIENTES.
+000300            SELECT ARQ-AUDITLOG ASSIGN TO AUDITLOG
+000310                FILE STATUS IS WK-FS-AUDITLOG.
+000320            SELECT ARQ-CHECKPT  ASSIGN TO CHECKPT
+000330                FILE STATUS IS WK-FS-CHECKPT.
+000340       *
+000350        DATA DIVISION.
+000360        FILE SECTION.
+000370        FD   ARQ-CLIENTES
+000380             RECORDING MODE IS F.
+000390        01  REG-CLIENTES.
+000400            05 FD-CHAVE-CLIENTES.
+000410                10 FD-AGENCIA-CLIENTES     PIC X(4).
+000420                10 FD-CONTA-CLIENTES       PIC 9(5).
+000430            05 FD-NOME-CLIENTES        PIC A(20).
+000440            05 FD-SALDO-CLIENTES       PIC 9(6)V99.
+000450            05 FD-LIMITE-CLIENTES      PIC 9(6)V99.
+000460            05 FD-MOEDA-CLIENTES       PIC X(3)      VALUE 'BRL'.
+000470        FD   ARQ-AUDITLOG
+000480             RECORDING MODE IS F.
+000490        01  REG-AUDITLOG.
+000500            05 AUD-PROGRAMA        PIC X(8).
+000510            05 AUD-DATA            PIC 9(8).
+000520            05 AUD-HORA            PIC 9(6).
+000530            05 AUD-ARQUIVO         PIC X(10).
+000540            05 AUD-FILE-STATUS     PIC XX.
+000550        FD   ARQ-CHECKPT
+000560             RECORDING MODE IS F.
+000570        01  REG-CHECKPT.
+000580            05 FD-QTDE-CHECKPT     PIC 9(7).
+000590        WORKING-STORAGE SECTION.
+000600        77  WK-FS-CLIENTES PIC XX           VALUE SPACES.
+000610        77  WK-FS-AUDITLOG PIC XX           VALUE SPACES.
+000620        77  WK-FS-CHECKPT   PIC XX          VALUE SPACES.
+000630        77  WK-QTDE-REINICIO PIC 9(7)       VALUE ZEROS.
+000640        77  WK-QTDE-LIDA    PIC 9(7)        VALUE ZEROS.
+000650        77  WK-CONT-CHECKPT PIC 9(3)        VALUE ZEROS.
+000660        77  WK-SALDO-EDIT  PIC ZZZ.ZZ9,99   VALUE ZEROS.
+000670        77  WK-SALDO-MINIMO PIC 9(6)V99     VALUE ZEROS.
+000680        77  WK-DIRECAO-FILTRO PIC X          VALUE 'A'.
+000690            88 FILTRO-ACIMA-DO-CORTE            VALUE 'A'.
+000700            88 FILTRO-ABAIXO-DO-CORTE           VALUE 'B'.
+000710        77  WK-PASSA-FILTRO PIC X            VALUE 'N'.
+000720            88 CLIENTE-PASSA-NO-FILTRO           VALUE 'S'.
+000730            88 CLIENTE-NAO-PASSA-NO-FILTRO        VALUE 'N'.
+000740        77  WK-QTD-CLIENTES PIC 9(5)        VALUE ZEROS.
+000750        77  WK-TOTAL-SALDO  PIC 9(9)V99     VALUE ZEROS.
+000760        77  WK-TOTAL-EDIT   PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+000770        77  WK-DATA-AUDIT   PIC 9(8)        VALUE ZEROS.
+000780        77  WK-HORA-AUDIT   PIC 9(6)        VALUE ZEROS.
+000790        77  WK-AUD-ARQUIVO  PIC X(10)       VALUE SPACES.
+000800        77  WK-AUD-STATUS   PIC XX          VALUE SPACES.
+000810        77  WK-FORMATO-US   PIC X           VALUE 'N'.
+000820            88 FORMATO-US-ATIVO                VALUE 'S'.
+000830        77  WK-MODO-CONSULTA PIC X          VALUE 'N'.
+000840            88 CONSULTA-ATIVA                  VALUE 'S'.
+000850            88 CONSULTA-INATIVA                VALUE 'N'.
+000860        77  WK-AGENCIA-CONSULTA PIC X(4)     VALUE SPACES.
+000870        77  WK-CONTA-CONSULTA   PIC 9(5)     VALUE ZEROS.
+000880        01  NOMES-MOEDA.
+000890            05 FILLER              PIC X(03) VALUE 'BRL'.
+000900            05 FILLER              PIC X(03) VALUE 'USD'.
+000910            05 FILLER              PIC X(03) VALUE 'EUR'.
+000920        01  TABELA-MOEDAS REDEFINES NOMES-MOEDA.
+000930            05 MOEDA-COD           PIC X(03) OCCURS 3 TIMES.
+000940        01  TAXAS-MOEDA-LIT.
+000950            05 FILLER              PIC 9(3)V9(4) VALUE 1,0000.
+000960            05 FILLER              PIC 9(3)V9(4) VALUE 5,0000.
+000970            05 FILLER              PIC 9(3)V9(4) VALUE 5,4000.
+000980        01  TABELA-TAXAS REDEFINES TAXAS-MOEDA-LIT.
+000990            05 TAXA-MOEDA          PIC 9(3)V9(4) OCCURS 3 TIMES.
+001000        77  WK-IDX-MOEDA           PIC 99        VALUE ZEROS.
+001010        77  WK-SALDO-CONV          PIC 9(9)V99   VALUE ZEROS.
+001020       *
+001030        PROCEDURE DIVISION.
+001040        000-PRINCIPAL SECTION.
+001050        001-PRINCIPAL.
+001060            ACCEPT WK-SALDO-MINIMO FROM SYSIN.
+001070            ACCEPT WK-DIRECAO-FILTRO FROM SYSIN.
+001080            ACCEPT WK-FORMATO-US FROM SYSIN.
+001090            ACCEPT WK-QTDE-REINICIO FROM SYSIN.
+001100            ACCEPT WK-MODO-CONSULTA FROM SYSIN.
+001110            IF CONSULTA-ATIVA
+001120                ACCEPT WK-AGENCIA-CONSULTA FROM SYSIN
+001130                ACCEPT WK-CONTA-CONSULTA   FROM SYSIN
+001140            END-IF.
+001150            PERFORM 101-INICIAR.
+001160            IF CONSULTA-ATIVA
+001170                PERFORM 204-CONSULTAR-CLIENTE
+001180            ELSE
+001190                PERFORM 201-PROCESSAR UNTIL WK-FS-CLIENTES = '10'
+001200            END-IF.
+001210            PERFORM 901-FINALIZAR.
+001220            STOP RUN.
+001230       ***********************************************************
+001240        100-INICIAR SECTION.
+001250        101-INICIAR.
+001260            ACCEPT WK-DATA-AUDIT FROM DATE YYYYMMDD.
+001270            ACCEPT WK-HORA-AUDIT FROM TIME.
+001280            PERFORM 102-ABRIR-AUDITLOG.
+001290            PERFORM 103-ABRIR-CHECKPT.
+001300            OPEN INPUT ARQ-CLIENTES.
+001310            EVALUATE WK-FS-CLIENTES
+001320                WHEN '00'
+001330                    IF CONSULTA-INATIVA
+001340                        PERFORM 104-PULAR-REGISTROS
+001350                    END-IF
+001360                WHEN '35'
+001370                    DISPLAY 'ARQUIVO CLIENTES NAO ENCONTRADO'
+001380                    MOVE 'CLIENTES' TO WK-AUD-ARQUIVO
+001390                    MOVE WK-FS-CLIENTES TO WK-AUD-STATUS
+001400                    PERFORM 199-GRAVAR-AUDITLOG
+001410                    MOVE 12 TO RETURN-CODE
+001420                    STOP RUN
+001430                WHEN OTHER
+001440                    DISPLAY 'ERRO ' WK-FS-CLIENTES
+001450                            ' NO COMANDO OPEN CLIENTES'
+001460                    MOVE 'CLIENTES' TO WK-AUD-ARQUIVO
+001470                    MOVE WK-FS-CLIENTES TO WK-AUD-STATUS
+001480                    PERFORM 199-GRAVAR-AUDITLOG
+001490                    MOVE 12 TO RETURN-CODE
+001500                    STOP RUN
+001510            END-EVALUATE.
+001520        102-ABRIR-AUDITLOG.
+001530            OPEN OUTPUT ARQ-AUDITLOG.
+001540            IF WK-FS-AUDITLOG NOT = '00'
+001550                DISPLAY 'ERRO ' WK-FS-AUDITLOG
+001560                        ' NO COMANDO OPEN AUDITLOG'
+001570                MOVE 12 TO RETURN-CODE
+001580                STOP RUN
+001590            END-IF.
+001600       ***********************************************
+001610        103-ABRIR-CHECKPT.
+001620            OPEN OUTPUT ARQ-CHECKPT.
+001630            IF WK-FS-CHECKPT NOT = '00'
+001640                DISPLAY 'ERRO ' WK-FS-CHECKPT
+001650                        ' NO COMANDO OPEN CHECKPT'
+001660                MOVE 12 TO RETURN-CODE
+001670                STOP RUN
+001680            END-IF.
+001690        104-PULAR-REGISTROS.
+001700            PERFORM 301-LER-CLIENTES.
+001710            PERFORM 105-SALTAR-LEITURAS
+001720                UNTIL WK-QTDE-LIDA NOT LESS WK-QTDE-REINICIO
+001730                OR WK-FS-CLIENTES = '10'.
+001740        105-SALTAR-LEITURAS.
+001750            PERFORM 301-LER-CLIENTES.
+001760        200-PROCESSAR SECTION.
+001770        201-PROCESSAR.
+001780            PERFORM 202-EXIBIR-CLIENTE.
+001790            PERFORM 301-LER-CLIENTES.
+001800        202-EXIBIR-CLIENTE.
+001810            PERFORM 206-CLIENTE-PASSA-NO-FILTRO.
+001820            IF CLIENTE-PASSA-NO-FILTRO
+001830                DISPLAY 'AGENCIA: ' FD-AGENCIA-CLIENTES
+001840                DISPLAY 'CONTA  : ' FD-CONTA-CLIENTES
+001850                DISPLAY 'NOME   : ' FD-NOME-CLIENTES
+001860                DISPLAY 'MOEDA  : ' FD-MOEDA-CLIENTES
+001870                MOVE FD-SALDO-CLIENTES TO WK-SALDO-EDIT
+001880                IF FORMATO-US-ATIVO
+001890                    INSPECT WK-SALDO-EDIT REPLACING ALL '.' BY ';'
+001900                    INSPECT WK-SALDO-EDIT REPLACING ALL ',' BY '.'
+001910                    INSPECT WK-SALDO-EDIT REPLACING ALL ';' BY ','
+001920                END-IF.
+001930                DISPLAY 'SALDO  : ' WK-SALDO-EDIT
+001940                DISPLAY ' '
+001950                ADD 1                  TO WK-QTD-CLIENTES
+001960                PERFORM 203-CONVERTER-MOEDA
+001970                ADD WK-SALDO-CONV      TO WK-TOTAL-SALDO
+001980            END-IF.
+001990        204-CONSULTAR-CLIENTE.
+002000            MOVE WK-AGENCIA-CONSULTA TO FD-AGENCIA-CLIENTES.
+002010            MOVE WK-CONTA-CONSULTA   TO FD-CONTA-CLIENTES.
+002020            READ ARQ-CLIENTES
+002030                INVALID KEY
+002040                    DISPLAY 'CLIENTE NAO ENCONTRADO PARA A CONTA INFORMADA : '
+002050                            FD-CHAVE-CLIENTES
+002060                NOT INVALID KEY
+002070                    PERFORM 202-EXIBIR-CLIENTE
+002080            END-READ.
+002090        206-CLIENTE-PASSA-NO-FILTRO.
+002100            SET CLIENTE-NAO-PASSA-NO-FILTRO TO TRUE.
+002110            IF FILTRO-ACIMA-DO-CORTE
+002120                AND FD-SALDO-CLIENTES NOT LESS WK-SALDO-MINIMO
+002130                SET CLIENTE-PASSA-NO-FILTRO TO TRUE
+002140            END-IF.
+002150            IF FILTRO-ABAIXO-DO-CORTE
+002160                AND FD-SALDO-CLIENTES LESS WK-SALDO-MINIMO
+002170                SET CLIENTE-PASSA-NO-FILTRO TO TRUE
+002180            END-IF.
+002190        203-CONVERTER-MOEDA.
+002200            MOVE 1 TO WK-IDX-MOEDA.
+002210            PERFORM VARYING WK-IDX-MOEDA FROM 1 BY 1
+002220                              UNTIL WK-IDX-MOEDA > 3
+002230                OR MOEDA-COD(WK-IDX-MOEDA) = FD-MOEDA-CLIENTES
+002240            END-PERFORM.
+002250            IF WK-IDX-MOEDA > 3
+002260                MOVE 1 TO WK-IDX-MOEDA
+002270            END-IF.
+002280            COMPUTE WK-SALDO-CONV =
+002290                FD-SALDO-CLIENTES * TAXA-MOEDA(WK-IDX-MOEDA).
+002300       ***********************************************
+002310        205-GRAVAR-CHECKPOINT.
+002320            MOVE WK-QTDE-LIDA TO FD-QTDE-CHECKPT.
+002330            WRITE REG-CHECKPT.
+002340            IF WK-FS-CHECKPT NOT = '00'
+002350                DISPLAY 'ERRO ' WK-FS-CHECKPT
+002360                        ' NO COMANDO WRITE CHECKPT'
+002370                MOVE 'CHECKPT' TO WK-AUD-ARQUIVO
+002380               MOVE WK-FS-CHECKPT TO WK-AUD-STATUS
+002390                PERFORM 199-GRAVAR-AUDITLOG
+002400                MOVE 12 TO RETURN-CODE
+002410                STOP RUN
+002420            END-IF.
+002430        300-LER-CLIENTES SECTION.
+002440        301-LER-CLIENTES.
+002450            READ ARQ-CLIENTES.
+002460            EVALUATE WK-FS-CLIENTES
+002470                WHEN '00'
+002480                    ADD 1 TO WK-QTDE-LIDA
+002490                    ADD 1 TO WK-CONT-CHECKPT
+002500                    IF WK-CONT-CHECKPT = 100
+002510                        PERFORM 205-GRAVAR-CHECKPOINT
+002520                        MOVE 0 TO WK-CONT-CHECKPT
+002530                    END-IF
+002540                WHEN '10'
+002550                    DISPLAY 'FIM DO ARQUIVO'
+002560                WHEN OTHER
+002570                    DISPLAY 'ERRO ' WK-FS-CLIENTES
+002580                            ' NO COMANDO READ CLIENTES'
+002590                    MOVE 'CLIENTES' TO WK-AUD-ARQUIVO
+002600                    MOVE WK-FS-CLIENTES TO WK-AUD-STATUS
+002610                    PERFORM 199-GRAVAR-AUDITLOG
+002620                    MOVE 12 TO RETURN-CODE
+002630                    STOP RUN
+002640            END-EVALUATE.
+002650       ***********************************************
+002660        900-FINALIZAR SECTION.
+002670        901-FINALIZAR.
+002680            MOVE WK-TOTAL-SALDO    TO WK-TOTAL-EDIT.
+002690            IF FORMATO-US-ATIVO
+002700                INSPECT WK-TOTAL-EDIT REPLACING ALL '.' BY ';'
+002710                INSPECT WK-TOTAL-EDIT REPLACING ALL ',' BY '.'
+002720                INSPECT WK-TOTAL-EDIT REPLACING ALL ';' BY ','
+002730            END-IF.
+002740            DISPLAY 'TOTAL DE CLIENTES LISTADOS : ' WK-QTD-CLIENTES.
+002750            DISPLAY 'SALDO TOTAL DOS CLIENTES LISTADOS (BRL) : ' WK-TOTAL-EDIT.
+002760            PERFORM 205-GRAVAR-CHECKPOINT.
+002770            CLOSE ARQ-CLIENTES.
+002780            CLOSE ARQ-AUDITLOG.
+002790            CLOSE ARQ-CHECKPT.
+002800       ***********************************************
+002810        199-GRAVAR-AUDITLOG.
+002820            MOVE 'EAD95808'    TO AUD-PROGRAMA.
+002830            MOVE WK-DATA-AUDIT TO AUD-DATA.
+002840            MOVE WK-HORA-AUDIT TO AUD-HORA.
+002850            MOVE WK-AUD-ARQUIVO TO AUD-ARQUIVO.
+002860            MOVE WK-AUD-STATUS TO AUD-FILE-STATUS.
+002870            WRITE REG-AUDITLOG.
+002880            CLOSE ARQ-AUDITLOG.

@@ -1,168 +1,250 @@
- 000100        IDENTIFICATION DIVISION.                                         
- 000200        PROGRAM-ID.                                                      
- 000300            EAD95811.                                                    
- 000400        AUTHOR.                                                          
- 000500            LUCAS.                                                       
- 000600       **************************************************                
- 000700       *     EXIBIR TOTAL DE VENDAS POR MES             *                
- 000800       **************************************************                
- 000900       *                                                                 
- 001000        ENVIRONMENT DIVISION.                                            
- 001100        CONFIGURATION SECTION.                                           
- 001200        SPECIAL-NAMES.                                                   
- 001300            DECIMAL-POINT IS COMMA.                                      
- 001400        INPUT-OUTPUT SECTION.                                            
- 001500        FILE-CONTROL.                                                    
- 001600            SELECT ARQ-VENDAS ASSIGN TO VENDAS                           
- 001700                FILE STATUS IS WK-FS-VENDAS.                                                       
- 001900       *                                                                 
- 002000        DATA DIVISION.                                                   
- 002100        FILE SECTION.                                                    
- 002200        FD   ARQ-VENDAS                                                  
- 002300             RECORDING MODE IS F.                                        
- 002400        01  REG-VENDAS.                                                  
- 002500            05 FD-NOTA                 PIC 9(6).                         
- 002800            05 FD-MES                  PIC 99.                           
- 002900            05 FD-VALOR                PIC 9(6)V99.                      
- 003300        WORKING-STORAGE SECTION.                                         
- 006100        77  WK-FS-VENDAS PIC XX             VALUE SPACES.                
- 006200        77  WK-TOT-01    PIC 9(8)V99        VALUE ZEROS.                 
- 006300        77  WK-TOT-02    PIC 9(8)V99        VALUE ZEROS.                 
- 006400        77  WK-TOT-03    PIC 9(8)V99        VALUE ZEROS.                 
- 006410        77  WK-TOT-04    PIC 9(8)V99        VALUE ZEROS.                 
- 006420        77  WK-TOT-05    PIC 9(8)V99        VALUE ZEROS.                 
- 006430        77  WK-TOT-06    PIC 9(8)V99        VALUE ZEROS.                                  
- 006440        77  WK-TOT-07    PIC 9(8)V99        VALUE ZEROS.                 
- 006450        77  WK-TOT-08    PIC 9(8)V99        VALUE ZEROS.                 
- 006460        77  WK-TOT-09    PIC 9(8)V99        VALUE ZEROS.                 
- 006470        77  WK-TOT-10    PIC 9(8)V99        VALUE ZEROS.                 
- 006480        77  WK-TOT-11    PIC 9(8)V99        VALUE ZEROS.                 
- 006490        77  WK-TOT-12    PIC 9(8)V99        VALUE ZEROS.                 
- 006491        77  WK-TOT-EDIT  PIC ZZ.ZZZ.ZZ9,99  VALUE ZEROS.                 
- 006492        77  WK-MES       PIC 99             VALUE ZEROS.                 
- 006500       *                                                                 
- 006600        PROCEDURE DIVISION.                                              
- 006700        000-PRINCIPAL SECTION.                                           
- 006800        001-PRINCIPAL.                                                   
- 006900            PERFORM 101-INICIAR.                                         
- 007000            PERFORM 201-PROCESSAR UNTIL WK-FS-VENDAS = '10'.             
- 007100            PERFORM 901-FINALIZAR.                                       
- 007200            STOP RUN.                                                                                                       
- 007300       ***********************************************************       
- 007400        100-INICIAR SECTION.                                             
- 007500        101-INICIAR.                                                     
- 007600            OPEN INPUT ARQ-VENDAS.                                       
- 007700            EVALUATE WK-FS-VENDAS                                        
- 007800                WHEN '00'                                                
- 007900                    PERFORM 301-LER-VENDAS                               
- 008100                WHEN '35'                                                
- 008200                    DISPLAY 'ARQUIVO VENDAS NAO ENCONTRADO'              
- 008300                    MOVE 12 TO RETURN-CODE                               
- 008400                    STOP RUN                                             
- 008500                WHEN OTHER                                               
- 008600                    DISPLAY 'ERRO ' WK-FS-VENDAS                         
- 008700                            ' NO COMANDO OPEN VENDAS'                    
- 008800                    MOVE 12 TO RETURN-CODE                               
- 008900                    STOP RUN                                             
- 009000            END-EVALUATE.                                                                                                
- 009200       ***********************************************                   
- 009300        200-PROCESSAR SECTION.                                           
- 009400        201-PROCESSAR.                                                   
- 009500            EVALUATE FD-MES                                              
- 009600                WHEN 01                                                  
- 009700                    ADD FD-VALOR TO WK-TOT-01                            
- 009800                WHEN 02                                                  
- 009900                    ADD FD-VALOR TO WK-TOT-02                            
- 010000                WHEN 03                                                  
- 010100                    ADD FD-VALOR TO WK-TOT-03                            
- 010200                WHEN 04                                                  
- 010300                    ADD FD-VALOR TO WK-TOT-04                            
- 010400                WHEN 05                                                  
- 010500                    ADD FD-VALOR TO WK-TOT-05                            
- 010600                WHEN 06                                                  
- 010700                    ADD FD-VALOR TO WK-TOT-06                            
- 010800                WHEN 07                                                                                                   
- 010900                    ADD FD-VALOR TO WK-TOT-07                            
- 011000                WHEN 08                                                  
- 011100                    ADD FD-VALOR TO WK-TOT-08                            
- 011200                WHEN 09                                                  
- 011300                    ADD FD-VALOR TO WK-TOT-09                            
- 011400                WHEN 10                                                  
- 011500                    ADD FD-VALOR TO WK-TOT-10                            
- 011600                WHEN 11                                                  
- 011700                    ADD FD-VALOR TO WK-TOT-11                            
- 011800                WHEN 12                                                  
- 011900                    ADD FD-VALOR TO WK-TOT-12                            
- 012000            END-EVALUATE.                                                
- 012100            PERFORM 301-LER-VENDAS.                                      
- 012500       ***********************************************                   
- 012600        300-LER-VENDAS SECTION.                                          
- 012700        301-LER-VENDAS.                                                  
- 012800            READ ARQ-VENDAS.                                                                                        
- 012900            EVALUATE WK-FS-VENDAS                                        
- 013000                WHEN '00'                                                
- 013100                    CONTINUE                                             
- 013200                WHEN '10'                                                
- 013300                    CONTINUE                                             
- 013400                WHEN OTHER                                               
- 013500                    DISPLAY 'ERRO ' WK-FS-VENDAS                         
- 013600                            ' NO COMANDO READ VENDAS'                    
- 013700                    MOVE 12 TO RETURN-CODE                               
- 013800                    STOP RUN                                             
- 013900            END-EVALUATE.                                                
- 014000       ***********************************************                   
- 014100        900-FINALIZAR SECTION.                                           
- 014200        901-FINALIZAR.                                                   
- 014300            PERFORM VARYING WK-MES FROM 1 BY 1 UNTIL WK-MES > 12         
- 014400                EVALUATE WK-MES                                          
- 014410                    WHEN 01                                                                                        
- 014411                        MOVE WK-TOT-01    TO WK-TOT-EDIT                 
- 014420                        DISPLAY 'TOTAL DE VENDAS DO MES ' WK-MES         
- 014430                                ' = ' WK-TOT-EDIT                        
- 014440                    WHEN 02                                              
- 014450                        MOVE WK-TOT-02    TO WK-TOT-EDIT                 
- 014460                        DISPLAY 'TOTAL DE VENDAS DO MES ' WK-MES         
- 014470                                ' = ' WK-TOT-EDIT                        
- 014480                    WHEN 03                                              
- 014490                        MOVE WK-TOT-03    TO WK-TOT-EDIT                 
- 014491                        DISPLAY 'TOTAL DE VENDAS DO MES ' WK-MES         
- 014492                                ' = ' WK-TOT-EDIT                        
- 014493                    WHEN 04                                              
- 014494                        MOVE WK-TOT-04    TO WK-TOT-EDIT                 
- 014495                        DISPLAY 'TOTAL DE VENDAS DO MES ' WK-MES         
- 014496                                ' = ' WK-TOT-EDIT                        
- 014497                    WHEN 05                                              
- 014498                        MOVE WK-TOT-05    TO WK-TOT-EDIT                                 
- 014499                        DISPLAY 'TOTAL DE VENDAS DO MES ' WK-MES         
- 014500                                ' = ' WK-TOT-EDIT                        
- 014510                    WHEN 06                                              
- 014520                        MOVE WK-TOT-06    TO WK-TOT-EDIT                 
- 014530                        DISPLAY 'TOTAL DE VENDAS DO MES ' WK-MES         
- 014540                                ' = ' WK-TOT-EDIT                        
- 014550                    WHEN 07                                              
- 014560                        MOVE WK-TOT-07    TO WK-TOT-EDIT                 
- 014570                        DISPLAY 'TOTAL DE VENDAS DO MES ' WK-MES         
- 014580                                ' = ' WK-TOT-EDIT                        
- 014590                    WHEN 08                                              
- 014591                        MOVE WK-TOT-08    TO WK-TOT-EDIT                 
- 014592                        DISPLAY 'TOTAL DE VENDAS DO MES ' WK-MES         
- 014593                                ' = ' WK-TOT-EDIT                        
- 014594                    WHEN 09                                              
- 014595                        MOVE WK-TOT-09    TO WK-TOT-EDIT                 
- 014596                        DISPLAY 'TOTAL DE VENDAS DO MES ' WK-MES                 
- 014597                                ' = ' WK-TOT-EDIT                        
- 014598                    WHEN 10                                              
- 014599                        MOVE WK-TOT-10    TO WK-TOT-EDIT                 
- 014600                        DISPLAY 'TOTAL DE VENDAS DO MES ' WK-MES         
- 014610                                ' = ' WK-TOT-EDIT                        
- 014620                    WHEN 11                                              
- 014630                        MOVE WK-TOT-11    TO WK-TOT-EDIT                 
- 014640                        DISPLAY 'TOTAL DE VENDAS DO MES ' WK-MES         
- 014650                                ' = ' WK-TOT-EDIT                        
- 014660                    WHEN 12                                              
- 014670                        MOVE WK-TOT-12    TO WK-TOT-EDIT                 
- 014680                        DISPLAY 'TOTAL DE VENDAS DO MES ' WK-MES         
- 014690                                ' = ' WK-TOT-EDIT                        
- 014691                END-EVALUATE                                             
- 014692            END-PERFORM.                                                 
- 014700            CLOSE ARQ-VENDAS.                                            
+000100        IDENTIFICATION DIVISION.
+000200        PROGRAM-ID.
+000300            EAD95811.
+000400        AUTHOR.
+000500            LUCAS.
+000600       **************************************************
+000700       *     EXIBIR TOTAL DE VENDAS POR MES             *
+000800       **************************************************
+000900       *
+001000        ENVIRONMENT DIVISION.
+001100        CONFIGURATION SECTION.
+001200        SPECIAL-NAMES.
+001300            DECIMAL-POINT IS COMMA.
+001400        INPUT-OUTPUT SECTION.
+001500        FILE-CONTROL.
+001600            SELECT ARQ-VENDAS ASSIGN TO VENDAS
+001700                FILE STATUS IS WK-FS-VENDAS.
+001701            SELECT ARQ-CHECKPT ASSIGN TO CHECKPT
+001702                FILE STATUS IS WK-FS-CHECKPT.
+001703            SELECT ARQ-TOTMES  ASSIGN TO TOTMES
+001704                FILE STATUS IS WK-FS-TOTMES.
+001900       *
+002000        DATA DIVISION.
+002100        FILE SECTION.
+002200        FD   ARQ-VENDAS
+002300             RECORDING MODE IS F.
+002400        01  REG-VENDAS.
+002500            05 FD-NOTA                 PIC 9(6).
+002600            05 FD-ANO                  PIC 9(4).
+002700            05 FD-MES                  PIC 99.
+002900            05 FD-VALOR                PIC 9(6)V99.
+002910            05 FD-MOEDA                PIC X(3)    VALUE 'BRL'.
+002920        FD   ARQ-CHECKPT
+002921             RECORDING MODE IS F.
+002922        01  REG-CHECKPT.
+002923            05 FD-QTDE-CHECKPT     PIC 9(7).
+002924        FD   ARQ-TOTMES
+002925             RECORDING MODE IS F.
+002926        01  REG-TOTMES.
+002927            05 FD-ANO-TOTMES       PIC 9(4).
+002928            05 FD-MES-TOTMES       PIC 99.
+002929            05 FD-VALOR-TOTMES     PIC 9(8)V99.
+003300        WORKING-STORAGE SECTION.
+006100        77  WK-FS-VENDAS PIC XX             VALUE SPACES.
+006101        77  WK-FS-CHECKPT   PIC XX          VALUE SPACES.
+006102        77  WK-FS-TOTMES    PIC XX          VALUE SPACES.
+006103        77  WK-QTDE-REINICIO PIC 9(7)       VALUE ZEROS.
+006104        77  WK-QTDE-LIDA    PIC 9(7)        VALUE ZEROS.
+006105        77  WK-CONT-CHECKPT PIC 9(3)        VALUE ZEROS.
+006110        01  TABELA-ANOS.
+006120            03 ANO-ENTRY               OCCURS 10 TIMES.
+006130               05 ANO-VALOR            PIC 9(4)    VALUE ZEROS.
+006140               05 ANO-MESES            OCCURS 12 TIMES.
+006150                  10 ANO-TOTAL         PIC 9(8)V99 VALUE ZEROS.
+006160                  10 ANO-QTD           PIC 9(5)    VALUE ZEROS.
+006491        77  WK-TOT-EDIT   PIC ZZ.ZZZ.ZZ9,99  VALUE ZEROS.
+006492        77  WK-MES        PIC 99             VALUE ZEROS.
+006493        77  WK-QTD-ANOS   PIC 9(02)          VALUE ZEROS.
+006494        77  WK-IDX-ANO    PIC 9(02)          VALUE ZEROS.
+006495        77  WK-IDX-ACHADO PIC 9(02)          VALUE ZEROS.
+006496        77  WK-ACHOU      PIC X              VALUE 'N'.
+006497            88 ANO-ACHADO                    VALUE 'S'.
+006498        77  WK-MEDIA      PIC 9(6)V99        VALUE ZEROS.
+006499        77  WK-MEDIA-EDIT PIC ZZ.ZZ9,99      VALUE ZEROS.
+006500       77  WK-FORMATO-US PIC X               VALUE 'N'.
+006501           88 FORMATO-US-ATIVO                  VALUE 'S'.
+006503        01  NOMES-MOEDA.
+006504            05 FILLER              PIC X(03) VALUE 'BRL'.
+006505            05 FILLER              PIC X(03) VALUE 'USD'.
+006506            05 FILLER              PIC X(03) VALUE 'EUR'.
+006507        01  TABELA-MOEDAS REDEFINES NOMES-MOEDA.
+006508            05 MOEDA-COD           PIC X(03) OCCURS 3 TIMES.
+006509        01  TAXAS-MOEDA-LIT.
+006510            05 FILLER              PIC 9(3)V9(4) VALUE 1,0000.
+006511            05 FILLER              PIC 9(3)V9(4) VALUE 5,0000.
+006512            05 FILLER              PIC 9(3)V9(4) VALUE 5,4000.
+006513        01  TABELA-TAXAS REDEFINES TAXAS-MOEDA-LIT.
+006514            05 TAXA-MOEDA          PIC 9(3)V9(4) OCCURS 3 TIMES.
+006515        77  WK-IDX-MOEDA           PIC 99        VALUE ZEROS.
+006516        77  WK-VALOR-CONV          PIC 9(8)V99   VALUE ZEROS.
+006517       *
+006600        PROCEDURE DIVISION.
+006700        000-PRINCIPAL SECTION.
+006800        001-PRINCIPAL.
+006900            PERFORM 101-INICIAR.
+007000            PERFORM 201-PROCESSAR UNTIL WK-FS-VENDAS = '10'.
+007100            PERFORM 901-FINALIZAR.
+007200            GOBACK.
+007300       ***********************************************************
+007400        100-INICIAR SECTION.
+007500        101-INICIAR.
+007550            ACCEPT WK-FORMATO-US FROM SYSIN.
+007551            ACCEPT WK-QTDE-REINICIO FROM SYSIN.
+007590            PERFORM 102-ABRIR-CHECKPT.
+007595            PERFORM 106-ABRIR-TOTMES.
+007600            OPEN INPUT ARQ-VENDAS.
+007700            EVALUATE WK-FS-VENDAS
+007800                WHEN '00'
+007900                    PERFORM 103-PULAR-REGISTROS
+008100                WHEN '35'
+008200                    DISPLAY 'ARQUIVO VENDAS NAO ENCONTRADO'
+008300                    MOVE 12 TO RETURN-CODE
+008400                    STOP RUN
+008500                WHEN OTHER
+008600                    DISPLAY 'ERRO ' WK-FS-VENDAS
+008700                            ' NO COMANDO OPEN VENDAS'
+008800                    MOVE 12 TO RETURN-CODE
+008900                    STOP RUN
+009000            END-EVALUATE.
+009010        102-ABRIR-CHECKPT.
+009020            OPEN OUTPUT ARQ-CHECKPT.
+009030            IF WK-FS-CHECKPT NOT = '00'
+009040                DISPLAY 'ERRO ' WK-FS-CHECKPT
+009050                        ' NO COMANDO OPEN CHECKPT'
+009060                MOVE 12 TO RETURN-CODE
+009070                STOP RUN
+009080            END-IF.
+009085        106-ABRIR-TOTMES.
+009086            OPEN OUTPUT ARQ-TOTMES.
+009087            IF WK-FS-TOTMES NOT = '00'
+009088                DISPLAY 'ERRO ' WK-FS-TOTMES
+009089                        ' NO COMANDO OPEN TOTMES'
+009090                MOVE 12 TO RETURN-CODE
+009091                STOP RUN
+009092            END-IF.
+009093        103-PULAR-REGISTROS.
+009100            PERFORM 301-LER-VENDAS.
+009110            PERFORM 104-SALTAR-LEITURAS
+009120                UNTIL WK-QTDE-LIDA NOT LESS WK-QTDE-REINICIO
+009130                OR WK-FS-VENDAS = '10'.
+009140        104-SALTAR-LEITURAS.
+009150            PERFORM 301-LER-VENDAS.
+009200       ***********************************************
+009300        200-PROCESSAR SECTION.
+009400        201-PROCESSAR.
+009410            IF FD-MES < 1 OR FD-MES > 12
+009411                DISPLAY 'MES INVALIDO NO REGISTRO DE VENDAS: ' FD-MES
+009412                MOVE 12 TO RETURN-CODE
+009413                STOP RUN
+009414            END-IF.
+009415            PERFORM 202-LOCALIZAR-ANO.
+009420            PERFORM 203-CONVERTER-MOEDA.
+009421            ADD WK-VALOR-CONV TO ANO-TOTAL(WK-IDX-ACHADO, FD-MES).
+009430            ADD 1        TO ANO-QTD(WK-IDX-ACHADO, FD-MES).
+009500            PERFORM 301-LER-VENDAS.
+009510        202-LOCALIZAR-ANO.
+009520            MOVE 'N' TO WK-ACHOU.
+009530            PERFORM VARYING WK-IDX-ANO FROM 1 BY 1
+009540                                 UNTIL WK-IDX-ANO > WK-QTD-ANOS
+009550                IF ANO-VALOR(WK-IDX-ANO) = FD-ANO
+009560                    MOVE 'S'      TO WK-ACHOU
+009570                    MOVE WK-IDX-ANO TO WK-IDX-ACHADO
+009580                END-IF
+009590            END-PERFORM.
+009600            IF NOT ANO-ACHADO
+009605                IF WK-QTD-ANOS NOT LESS 10
+009606                    DISPLAY 'TABELA DE ANOS CHEIA, LIMITE DE 10 ANOS'
+009607                    MOVE 12 TO RETURN-CODE
+009608                    STOP RUN
+009609                END-IF
+009610                ADD 1                     TO WK-QTD-ANOS
+009620                MOVE WK-QTD-ANOS          TO WK-IDX-ACHADO
+009630                MOVE FD-ANO               TO ANO-VALOR(WK-IDX-ACHADO)
+009640            END-IF.
+012500       ***********************************************
+012501        203-CONVERTER-MOEDA.
+012502            PERFORM VARYING WK-IDX-MOEDA FROM 1 BY 1
+012503                              UNTIL WK-IDX-MOEDA > 3
+012504                OR MOEDA-COD(WK-IDX-MOEDA) = FD-MOEDA
+012505            END-PERFORM.
+012506            IF WK-IDX-MOEDA > 3
+012507                MOVE 1 TO WK-IDX-MOEDA
+012508            END-IF.
+012509            COMPUTE WK-VALOR-CONV =
+012510                FD-VALOR * TAXA-MOEDA(WK-IDX-MOEDA).
+012511        205-GRAVAR-CHECKPOINT.
+012512            MOVE WK-QTDE-LIDA TO FD-QTDE-CHECKPT.
+012513            WRITE REG-CHECKPT.
+012514            IF WK-FS-CHECKPT NOT = '00'
+012515                DISPLAY 'ERRO ' WK-FS-CHECKPT
+012516                        ' NO COMANDO WRITE CHECKPT'
+012517                MOVE 12 TO RETURN-CODE
+012518                STOP RUN
+012519            END-IF.
+012520        206-GRAVAR-TOTMES.
+012521            MOVE ANO-VALOR(WK-IDX-ACHADO)       TO FD-ANO-TOTMES.
+012522            MOVE WK-MES                         TO FD-MES-TOTMES.
+012523            MOVE ANO-TOTAL(WK-IDX-ACHADO, WK-MES) TO FD-VALOR-TOTMES.
+012524            WRITE REG-TOTMES.
+012525            IF WK-FS-TOTMES NOT = '00'
+012526                DISPLAY 'ERRO ' WK-FS-TOTMES
+012527                        ' NO COMANDO WRITE TOTMES'
+012528                MOVE 12 TO RETURN-CODE
+012529                STOP RUN
+012530            END-IF.
+012600        300-LER-VENDAS SECTION.
+012700        301-LER-VENDAS.
+012800            READ ARQ-VENDAS.
+012900            EVALUATE WK-FS-VENDAS
+013000                WHEN '00'
+013100                    ADD 1 TO WK-QTDE-LIDA
+013150                    ADD 1 TO WK-CONT-CHECKPT
+013160                    IF WK-CONT-CHECKPT = 100
+013170                        PERFORM 205-GRAVAR-CHECKPOINT
+013180                        MOVE 0 TO WK-CONT-CHECKPT
+013190                    END-IF
+013200                WHEN '10'
+013300                    CONTINUE
+013400                WHEN OTHER
+013500                    DISPLAY 'ERRO ' WK-FS-VENDAS
+013600                            ' NO COMANDO READ VENDAS'
+013700                    MOVE 12 TO RETURN-CODE
+013800                    STOP RUN
+013900            END-EVALUATE.
+014000       ***********************************************
+014100        900-FINALIZAR SECTION.
+014200        901-FINALIZAR.
+014300            PERFORM VARYING WK-IDX-ACHADO FROM 1 BY 1
+014310                                    UNTIL WK-IDX-ACHADO > WK-QTD-ANOS
+014320                PERFORM VARYING WK-MES FROM 1 BY 1 UNTIL WK-MES > 12
+014330                    MOVE ANO-TOTAL(WK-IDX-ACHADO, WK-MES) TO WK-TOT-EDIT
+014331                    IF FORMATO-US-ATIVO
+014332                        INSPECT WK-TOT-EDIT REPLACING ALL '.' BY ';'
+014333                        INSPECT WK-TOT-EDIT REPLACING ALL ',' BY '.'
+014334                        INSPECT WK-TOT-EDIT REPLACING ALL ';' BY ','
+014335                    END-IF
+014340                    IF ANO-QTD(WK-IDX-ACHADO, WK-MES) > 0
+014350                        COMPUTE WK-MEDIA =
+014360                            ANO-TOTAL(WK-IDX-ACHADO, WK-MES) /
+014370                            ANO-QTD(WK-IDX-ACHADO, WK-MES)
+014375                        PERFORM 206-GRAVAR-TOTMES
+014380                    ELSE
+014390                        MOVE 0 TO WK-MEDIA
+014400                    END-IF
+014410                    MOVE WK-MEDIA TO WK-MEDIA-EDIT
+014411                    IF FORMATO-US-ATIVO
+014412                        INSPECT WK-MEDIA-EDIT REPLACING ALL '.' BY ';'
+014413                        INSPECT WK-MEDIA-EDIT REPLACING ALL ',' BY '.'
+014414                        INSPECT WK-MEDIA-EDIT REPLACING ALL ';' BY ','
+014415                    END-IF
+014420                    DISPLAY 'ANO ' ANO-VALOR(WK-IDX-ACHADO)
+014430                            ' MES ' WK-MES
+014440                            ' TOTAL(BRL) = ' WK-TOT-EDIT
+014450                            ' TICKET MEDIO = ' WK-MEDIA-EDIT
+014460                END-PERFORM
+014470            END-PERFORM.
+014690            PERFORM 205-GRAVAR-CHECKPOINT.
+014700            CLOSE ARQ-VENDAS.
+014701            CLOSE ARQ-CHECKPT.
+014702            CLOSE ARQ-TOTMES.
